@@ -16,20 +16,107 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT FACTURA
+           ASSIGN TO WS-RUTA-FACTURA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FAC-NUM-FACTURA
+           FILE STATUS IS FS-FACTURA.
+
+      * CLIENTE es el mismo archivo indexado que usa CRUDLIB/CARGAM/
+      * CARG-MAS/MENU01 -- misma ruta por defecto y mismo copybook,
+      * para que todos los programas compartan un unico maestro de
+      * clientes.
+           SELECT CLIENTE
+           ASSIGN TO WS-RUTA-CLIENTE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLTEID
+           FILE STATUS IS FS-CLIENTE.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  FACTURA.
+       01  REG-FACTURA.
+           05  FAC-NUM-FACTURA           PIC X(18).
+           05  WS-NOMBRE                 PIC X(30).
+           05  WS-APELLIDO               PIC X(30).
+           05  WS-TIPO-INDENTIF          PIC X(9).
+           05  WS-IDENTIF                PIC 9(13).
+           05  WS-IDENTIF-DIGITOS REDEFINES WS-IDENTIF.
+               10 FILLER                 PIC 9(3).
+               10 WS-CED-DIGITO OCCURS 10 TIMES PIC 9.
+           05  WS-FECHA-NAC.
+               10 WS-ANIO                PIC 9(4).
+               10 FILLER                 PIC X(1) VALUE '/'.
+               10 WS-MES-EN-NUMERO       PIC 9(2).
+               10 FILLER                 PIC X(1) VALUE '/'.
+               10 WS-DIA-EN-NUMERO       PIC 9(2).
+           05  WS-DIRECCION              PIC X(200).
+           05  WS-FONO                   PIC 9(10).
+           05  WS-TASA-IVA               PIC 9(2)V99.
+           05  WS-VALOR-TOTAL-FACTURA    PIC 9(10)V99.
+           05  WS-MONEDA                 PIC X(3).
+           05  WS-TASA-CAMBIO            PIC 9(4)V9999.
+           05  WS-VALOR-TOTAL-MONEDA     PIC 9(10)V99.
+           05  WS-TABLA-INFO-FACTURA.
+               10  COD-PRODUCTO          PIC 9(13).
+               10  CANTIDAD              PIC 9(4).
+               10  PRECIO-UNIT           PIC 9(10)V99.
+               10  VALOR-TOTAL           PIC 9(10)V99.
+               10  DESCUENTO             PIC 9(10)V99.
+               10  VALOR-IVA             PIC 9(10)V99.
+
+       FD  CLIENTE.
+       COPY CLIENTE.
+
        WORKING-STORAGE SECTION.
       * Indicador de inicio
        01  FILLER                 PIC X(6) VALUE 'INICIO'.
 
+      * Ruta del archivo de facturas
+       01  WS-RUTA-DIR                   PIC X(80).
+       01  WS-RUTA-FACTURA               PIC X(100).
+       01  FS-FACTURA                    PIC XX.
+
+      * Ruta del maestro de clientes compartido (el mismo que CRUDLIB)
+       01  WS-RUTA-DIR-CLIENTE           PIC X(80).
+       01  WS-RUTA-CLIENTE               PIC X(100).
+       01  FS-CLIENTE                    PIC XX.
+
+      * Codigo de un solo caracter para CLTE-TIPO-ID, derivado de
+      * WS-TIPO-INDENTIF al sincronizar con el maestro compartido
+       01  WS-CLTE-TIPO-ID-1             PIC X.
+
+      * CLTEID del maestro compartido solo admite 10 digitos, pero
+      * el PASAPORTE se ingresa a 13 digitos (WS-IDENTIF). Para no
+      * descartar a ciegas los primeros 3 digitos significativos
+      * (lo que haria colisionar pasaportes distintos en un mismo
+      * CLTEID), se pliegan los 3 digitos altos sobre los 10 bajos
+       01  WS-PASAPORTE-ALTO             PIC 9(3).
+       01  WS-PASAPORTE-BAJO             PIC 9(10).
+
+      * Pesos para el digito verificador de la cedula ecuatoriana
+       01  TB-PESOS-CEDULA               PIC 9(9) VALUE 212121212.
+       01  TB-PESOS REDEFINES TB-PESOS-CEDULA.
+           05 TB-PESO OCCURS 9 TIMES PIC 9.
+       01  WS-CED-IND                    PIC 9.
+       01  WS-CED-TEMP                   PIC 99.
+       01  WS-CED-SUMA                   PIC 999.
+       01  WS-CED-VERIF                  PIC 9.
+       01  SW-CEDULA                     PIC X VALUE 'X'.
+           88 SW-CEDULA-OK               VALUE 'S'.
+           88 SW-CEDULA-MALA             VALUE 'N'.
+
       * Se declaran los mensajes
        01  MEN-MENSAJES.
-           05  MEN-SI-ENCONTRADO  PIC X(16) VALUE 'B�SQUEDA EXITOSA'.
+           05  MEN-SI-ENCONTRADO  PIC X(16) VALUE 'BUSQUEDA EXITOSA'.
            05  MEN-NO-ENCONTRADO  PIC X(13) VALUE 'NO ENCONTRADO'.
-           05  MEN-ERR-OPCION     PIC X(16) VALUE 'OPCI�N NO V�LIDA'.
-           05  MEN-ERR-ENTRADA    PIC X(17) VALUE 'ENTRADA NO V�LIDA'.
+           05  MEN-ERR-OPCION     PIC X(16) VALUE 'OPCION NO VALIDA'.
+           05  MEN-ERR-ENTRADA    PIC X(17) VALUE 'ENTRADA NO VALIDA'.
            05  MEN-SEGUIR         PIC X(37) VALUE 'DESEA SEGUIR INGRESAN
       -    'DO DATOS (S/N)?'.
            05  MEN-FINAL          PIC X(17) VALUE 'FIN DEL PROGRAMA.'.
@@ -42,39 +129,17 @@
 
        01  WS-OPCION              PIC 9.
 
-       01  CN-CONTADORES.
-           05 CN-CONT1            PIC 999.
-
-      * Se declara el arreglo de N elementos, EN ESTE CASO SON M�XIMO 7
-       01  WS-ARR-DATOS.
-           05  WS-ELEMENTOS OCCURS 7 TIMES INDEXED BY IND1.
-               10 WS-NOMBRE                 PIC X(30).
-               10 WS-APELLIDO               PIC X(30).
-               10 WS-TIPO-INDENTIF          PIC X(9).
-               10 WS-IDENTIF                PIC 9(13).
-               10 WS-FECHA-NAC.
-                  15 WS-ANIO                PIC 9(4).
-                  15 FILLER                 PIC X(1) VALUE '/'.
-                  15 WS-MES-EN-NUMERO       PIC 9(2).
-                  15 FILLER                 PIC X(1) VALUE '/'.
-                  15 WS-DIA-EN-NUMERO       PIC 9(2).
-               10  WS-DIRECCION             PIC X(200).
-               10  WS-FONO                  PIC 9(10).
-               10  WS-NUM-FACTURA           PIC X(18).
-               10  WS-TASA-IVA              PIC 9(2)V99.
-               10  WS-VALOR-TOTAL-FACTURA   PIC 9(10)V99.
-               10  WS-TABLA-INFO-FACTURA.
-                   15  COD-PRODUCTO         PIC 9(13).
-                   15  FILLER               PIC X(2) VALUE '++'.
-                   15  CANTIDAD             PIC 9(4).
-                   15  FILLER               PIC X(2) VALUE '++'.
-                   15  PRECIO-UNIT          PIC 9(10)V99.
-                   15  FILLER               PIC X(2) VALUE '++'.
-                   15  VALOR-TOTAL          PIC 9(10)V99.
-                   15  FILLER               PIC X(2) VALUE '++'.
-                   15  DESCUENTO            PIC 9(10)V99.
-                   15  FILLER               PIC X(2) VALUE '++'.
-                   15  VALOR-IVA            PIC 9(10)V99.
+       01  SW-FIN-ARCH-FACTURA    PIC 9 VALUE 0.
+           88 SW-HAY-FIN-FACTURA        VALUE 1.
+           88 SW-NO-HAY-FIN-FACTURA     VALUE 0.
+
+       01  SW-ACTUALIZAR          PIC X.
+           88 SW-SI-ACTUALIZAR          VALUE 'S'.
+           88 SW-NO-ACTUALIZAR          VALUE 'N'.
+
+       01  SW-FACTURA-ENCONTRADA  PIC 9 VALUE 0.
+           88 SW-FACTURA-SI-ENCONTRADA  VALUE 1.
+           88 SW-FACTURA-NO-ENCONTRADA  VALUE 0.
 
        01  WS-CONSULTA.
            05 WS-IDENT-CONS                 PIC 9(13).
@@ -94,11 +159,23 @@
            .
 
        10000-INICIO.
-           DISPLAY 'DESEA CONTINUAR AL MEN�? (S/N)'.
+           ACCEPT WS-RUTA-DIR FROM ENVIRONMENT 'PRACTICA2_DAT'
+           IF WS-RUTA-DIR = SPACES
+              MOVE '.' TO WS-RUTA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/FACTURA.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-FACTURA.
+           ACCEPT WS-RUTA-DIR-CLIENTE FROM ENVIRONMENT 'QUIELIB_DAT'.
+           IF WS-RUTA-DIR-CLIENTE = SPACES
+              MOVE 'QUIELIB/DAT' TO WS-RUTA-DIR-CLIENTE
+           END-IF.
+           STRING FUNCTION TRIM(WS-RUTA-DIR-CLIENTE) '/CLIENTE.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-CLIENTE.
+           DISPLAY 'DESEA CONTINUAR AL MENU? (S/N)'.
            ACCEPT SW-PREGUNTA.
            EVALUATE TRUE
               WHEN SW-CONTINUAR
-                 DISPLAY 'BIENVENIDO. SELECCIONE UNA OPCI�N.'
+                 DISPLAY 'BIENVENIDO. SELECCIONE UNA OPCION.'
                  PERFORM 20000-PROCESO
               WHEN SW-NO-CONTINUAR
                  DISPLAY MEN-FINAL
@@ -115,17 +192,22 @@
            DISPLAY 'OPCIONES:'.
            DISPLAY '1. INGRESO DE FACTURAS'
            DISPLAY '2. CONSULTA DE FACTURAS'
-           DISPLAY '3. SALIR'
+           DISPLAY '3. REPORTE DE FACTURAS'
+           DISPLAY '4. MODIFICAR FACTURA'
+           DISPLAY '5. SALIR'
            ACCEPT WS-OPCION.
 
            EVALUATE WS-OPCION
               WHEN 1
                  PERFORM 20200-INGRESO-FACTURAS-DATOS
-                                       VARYING CN-CONT1 FROM 1 BY 1
-                                    UNTIL CN-CONT1>7 OR SW-NO-CONTINUAR
+                                    UNTIL SW-NO-CONTINUAR
               WHEN 2
                  PERFORM 20300-CONSULTA-FACTURA
               WHEN 3
+                 PERFORM 20400-REPORTE-FACTURAS
+              WHEN 4
+                 PERFORM 20500-MODIFICAR-FACTURA
+              WHEN 5
                  DISPLAY MEN-FINAL
                  PERFORM 30000-FINAL
               WHEN OTHER
@@ -136,26 +218,25 @@
 
 
 
-
        20200-INGRESO-FACTURAS-DATOS.
-           DISPLAY 'INGRESE LOS DATOS SOLICITADOS A CONTINUACI�N.'
+           DISPLAY 'INGRESE LOS DATOS SOLICITADOS A CONTINUACION.'
            PERFORM 20201-INGRESO-NOMBRES.
 
        20201-INGRESO-NOMBRES.
-           DISPLAY 'INGRESE SU PRIMER NOMBRE [MAY�SCULAS]:'.
-           ACCEPT WS-NOMBRE(CN-CONT1).
+           DISPLAY 'INGRESE SU PRIMER NOMBRE [MAYUSCULAS]:'.
+           ACCEPT WS-NOMBRE.
 
-           DISPLAY 'INGRESE SU PRIMER APELLIDO [MAY�SCULAS]:'.
-           ACCEPT WS-APELLIDO(CN-CONT1).
+           DISPLAY 'INGRESE SU PRIMER APELLIDO [MAYUSCULAS]:'.
+           ACCEPT WS-APELLIDO.
            PERFORM 20202-INGRESO-TIPO-IDENT.
 
        20202-INGRESO-TIPO-IDENT.
-           DISPLAY 'ESCOJA UNA OPCI�N (CEDULAIDE/PASAPORTE) [MAY�SCULAS]
+           DISPLAY 'ESCOJA UNA OPCION (CEDULAIDE/PASAPORTE) [MAYUSCULAS]
       -    ':'.
-           ACCEPT WS-TIPO-INDENTIF(CN-CONT1).
-           EVALUATE WS-TIPO-INDENTIF(CN-CONT1)
+           ACCEPT WS-TIPO-INDENTIF.
+           EVALUATE WS-TIPO-INDENTIF
               WHEN 'CEDULAIDE'
-              WHEN 'C�DULIDE'
+              WHEN 'CEDULIDE'
                  PERFORM 20203-INGRESO-CEDULA
               WHEN 'PASAPORTE'
                  PERFORM 20204-INGRESO-PASAPORTE
@@ -166,88 +247,201 @@
 
 
        20203-INGRESO-CEDULA.
-           DISPLAY 'INGRESE SU N�MERO DE C�DULA (10 D�GITOS):'.
-           ACCEPT WS-IDENTIF(CN-CONT1).
-           PERFORM 20205-INGRESO-FCHA-NAC.
+           DISPLAY 'INGRESE SU NUMERO DE CEDULA (10 DIGITOS):'.
+           ACCEPT WS-IDENTIF.
+           PERFORM 20203A-VALIDAR-CEDULA.
+           IF SW-CEDULA-MALA
+              PERFORM 20203-INGRESO-CEDULA
+           ELSE
+              PERFORM 20205-INGRESO-FCHA-NAC
+           END-IF.
+
+      *VALIDA EL DIGITO VERIFICADOR DE LA CEDULA ECUATORIANA (MODULO 10)
+       20203A-VALIDAR-CEDULA.
+           MOVE 0 TO WS-CED-SUMA
+           PERFORM VARYING WS-CED-IND FROM 1 BY 1 UNTIL WS-CED-IND > 9
+              COMPUTE WS-CED-TEMP =
+                 WS-CED-DIGITO(WS-CED-IND) * TB-PESO(WS-CED-IND)
+              IF WS-CED-TEMP > 9
+                 SUBTRACT 9 FROM WS-CED-TEMP
+              END-IF
+              ADD WS-CED-TEMP TO WS-CED-SUMA
+           END-PERFORM
+           COMPUTE WS-CED-VERIF =
+              (10 - FUNCTION MOD(WS-CED-SUMA 10))
+           IF WS-CED-VERIF = 10
+              MOVE 0 TO WS-CED-VERIF
+           END-IF
+           IF WS-CED-VERIF = WS-CED-DIGITO(10)
+              SET SW-CEDULA-OK TO TRUE
+           ELSE
+              SET SW-CEDULA-MALA TO TRUE
+              DISPLAY 'CEDULA INVALIDA, EL DIGITO VERIFICADOR NO COINCI
+      -    'DE. INTENTE NUEVAMENTE.'
+           END-IF.
 
        20204-INGRESO-PASAPORTE.
-           DISPLAY 'INGRESE SU N�MERO DE PASAPORTE (13 CARACTERES):'.
-           ACCEPT WS-IDENTIF(CN-CONT1).
+           DISPLAY 'INGRESE SU NUMERO DE PASAPORTE (13 CARACTERES):'.
+           ACCEPT WS-IDENTIF.
            PERFORM 20205-INGRESO-FCHA-NAC.
 
 
 
        20205-INGRESO-FCHA-NAC.
            DISPLAY 'INGRESE SU FECHA DE NACIMIENTO (DD/MM/AAAA):'.
-           DISPLAY 'PRIMERO INGRESE EL D�A (DD, DOS D�GITOS):'.
-           ACCEPT WS-DIA-EN-NUMERO(CN-CONT1).
+           DISPLAY 'PRIMERO INGRESE EL DIA (DD, DOS DIGITOS):'.
+           ACCEPT WS-DIA-EN-NUMERO.
 
-           DISPLAY 'INGRESE EL MES (MM, DOS D�GITOS):'.
-           ACCEPT WS-MES-EN-NUMERO(CN-CONT1).
+           DISPLAY 'INGRESE EL MES (MM, DOS DIGITOS):'.
+           ACCEPT WS-MES-EN-NUMERO.
 
-           DISPLAY 'INGRESE EL A�O (AAAA, CUATRO D�GITOS):'.
-           ACCEPT WS-ANIO(CN-CONT1).
+           DISPLAY 'INGRESE EL ANIO (AAAA, CUATRO DIGITOS):'.
+           ACCEPT WS-ANIO.
            PERFORM 20206-INGRESO-DIRECCION.
 
        20206-INGRESO-DIRECCION.
-           DISPLAY 'INGRESE LA DIRECCI�N DE SU DOMICILIO [MAY�SCULAS]:'.
-           ACCEPT WS-DIRECCION(CN-CONT1).
+           DISPLAY 'INGRESE LA DIRECCION DE SU DOMICILIO [MAYUSCULAS]:'.
+           ACCEPT WS-DIRECCION.
            PERFORM 20207-INGRESO-FONO.
 
        20207-INGRESO-FONO.
-           DISPLAY 'INGRESE SU TEL�FONO (10 D�GITOS):'.
-           ACCEPT WS-FONO(CN-CONT1).
+           DISPLAY 'INGRESE SU TELEFONO (10 DIGITOS):'.
+           ACCEPT WS-FONO.
            PERFORM 20208-INGRESO-NUM-FACTURA.
 
        20208-INGRESO-NUM-FACTURA.
-           DISPLAY 'INGRESE EL N�MERO DE LA FACTURA (18 D�GITOS):'.
-           ACCEPT WS-NUM-FACTURA(CN-CONT1).
+           DISPLAY 'INGRESE EL NUMERO DE LA FACTURA (18 DIGITOS):'.
+           ACCEPT FAC-NUM-FACTURA.
            PERFORM 20209-INGRESO-TASA-IVA.
 
        20209-INGRESO-TASA-IVA.
            DISPLAY 'INGRESE LA TASA DEL IVA A APLICAR (2 ENTEROS, 2 DECI
       -    'MALES):'.
-           ACCEPT WS-TASA-IVA(CN-CONT1).
+           ACCEPT WS-TASA-IVA.
            PERFORM 20210-INGRESO-COD-PRODUCTO.
 
-      * Se inicia el ingreso de los datos de la tabla WS-TABLA-INFO-FACTURA
+      * Se inicia el ingreso de los datos de WS-TABLA-INFO-FACTURA
 
        20210-INGRESO-COD-PRODUCTO.
-           DISPLAY 'INGRESE EL C�DIGO DEL PRODUCTO (13 D�GITOS):'
-           ACCEPT COD-PRODUCTO(CN-CONT1).
+           DISPLAY 'INGRESE EL CODIGO DEL PRODUCTO (13 DIGITOS):'
+           ACCEPT COD-PRODUCTO.
            PERFORM 20220-INGRESO-CANTIDAD.
 
        20220-INGRESO-CANTIDAD.
-           DISPLAY 'INGRESE LA CANTIDAD A COMPRAR (4 D�GITOS):'
-           ACCEPT CANTIDAD(CN-CONT1).
+           DISPLAY 'INGRESE LA CANTIDAD A COMPRAR (4 DIGITOS):'
+           ACCEPT CANTIDAD.
            PERFORM 20230-INGRESO-PREC-UNIT.
 
        20230-INGRESO-PREC-UNIT.
            DISPLAY 'INGRESE EL PRECIO UNITARIO (HASTA 10 ENTEROS Y 2 DEC
       -    'IMALES):'
-           ACCEPT PRECIO-UNIT(CN-CONT1).
+           ACCEPT PRECIO-UNIT.
            PERFORM 20240-CAL-VAL-TOTAL.
 
        20240-CAL-VAL-TOTAL.
-           COMPUTE VALOR-TOTAL(CN-CONT1)=
-                               CANTIDAD(CN-CONT1)*PRECIO-UNIT(CN-CONT1).
+           COMPUTE VALOR-TOTAL = CANTIDAD * PRECIO-UNIT.
            PERFORM 20250-INGRESO-DESCUENTO.
 
        20250-INGRESO-DESCUENTO.
            DISPLAY 'INGRESE EL VALOR DEL DESCUENTO (HASTA 10 ENTEROS Y 2
       -    ' DECIMALES):'
-           ACCEPT DESCUENTO(CN-CONT1).
+           ACCEPT DESCUENTO.
            PERFORM 20260-CAL-VAL-IVA.
 
        20260-CAL-VAL-IVA.
-           COMPUTE VALOR-IVA(CN-CONT1)=(VALOR-TOTAL(CN-CONT1)*
-                             (WS-TASA-IVA(CN-CONT1)/100))
-           COMPUTE WS-VALOR-TOTAL-FACTURA(CN-CONT1)=
-              (VALOR-TOTAL(CN-CONT1))+(VALOR-IVA(CN-CONT1))-
-                             (DESCUENTO(CN-CONT1))
-
+           COMPUTE VALOR-IVA = (VALOR-TOTAL * (WS-TASA-IVA / 100))
+           COMPUTE WS-VALOR-TOTAL-FACTURA =
+              (VALOR-TOTAL) + (VALOR-IVA) - (DESCUENTO)
+
+           PERFORM 20265-INGRESO-MONEDA.
+
+      *INGRESA LA MONEDA Y TASA DE CAMBIO PARA EXPRESAR EL TOTAL EN
+      *UNA DIVISA DISTINTA A LA DE LA FACTURA
+       20265-INGRESO-MONEDA.
+           DISPLAY 'INGRESE EL CODIGO DE MONEDA PARA EL TOTAL (EJ USD):'
+           ACCEPT WS-MONEDA.
+           DISPLAY 'INGRESE LA TASA DE CAMBIO A APLICAR AL TOTAL:'
+           ACCEPT WS-TASA-CAMBIO.
+           COMPUTE WS-VALOR-TOTAL-MONEDA =
+              WS-VALOR-TOTAL-FACTURA * WS-TASA-CAMBIO
+           DISPLAY 'TOTAL EN ' WS-MONEDA ': ' WS-VALOR-TOTAL-MONEDA.
+           PERFORM 20261-GRABAR-FACTURA.
+
+      *GRABA LA FACTURA EN EL ARCHIVO INDEXADO
+       20261-GRABAR-FACTURA.
+           OPEN I-O FACTURA.
+           IF FS-FACTURA = '35'
+              OPEN OUTPUT FACTURA
+              CLOSE FACTURA
+              OPEN I-O FACTURA
+           END-IF.
+           IF FS-FACTURA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO FS = ' FS-FACTURA
+           ELSE
+              WRITE REG-FACTURA
+                 INVALID KEY
+                    DISPLAY 'YA EXISTE UNA FACTURA CON ESE NUMERO'
+                 NOT INVALID KEY
+                    DISPLAY 'FACTURA GRABADA CORRECTAMENTE'
+                    PERFORM 20262-SINCRONIZAR-CLIENTE
+              END-WRITE
+              CLOSE FACTURA
+           END-IF.
            PERFORM 20211-VERIF-INGRESO.
 
+      *GRABA (O ACTUALIZA) AL CLIENTE DE LA FACTURA ACTUAL EN EL
+      *MAESTRO DE CLIENTES COMPARTIDO CON CRUDLIB, CARGAM, CARG-MAS
+      *Y MENU01. EDAD/ESTADO SOLO SE INICIALIZAN PARA UN CLIENTE
+      *NUEVO -- SI YA EXISTE SE RESPETA EL VALOR QUE TENGA (POR
+      *EJEMPLO, UNA BAJA HECHA DESDE CARGAM/CARG-MAS) EN VEZ DE
+      *REACTIVARLO A CIEGAS
+       20262-SINCRONIZAR-CLIENTE.
+           EVALUATE WS-TIPO-INDENTIF
+              WHEN 'CEDULAIDE'
+              WHEN 'CEDULIDE'
+                 MOVE WS-IDENTIF(4:10) TO CLTEID
+                 MOVE 'C' TO WS-CLTE-TIPO-ID-1
+              WHEN 'PASAPORTE'
+                 MOVE WS-IDENTIF(1:3)  TO WS-PASAPORTE-ALTO
+                 MOVE WS-IDENTIF(4:10) TO WS-PASAPORTE-BAJO
+                 COMPUTE CLTEID =
+                    FUNCTION MOD(WS-PASAPORTE-BAJO + WS-PASAPORTE-ALTO
+                                 10000000000)
+                 MOVE 'P' TO WS-CLTE-TIPO-ID-1
+           END-EVALUATE
+           OPEN I-O CLIENTE.
+           IF FS-CLIENTE = '35'
+              OPEN OUTPUT CLIENTE
+              CLOSE CLIENTE
+              OPEN I-O CLIENTE
+           END-IF
+           IF FS-CLIENTE NOT = '00'
+              DISPLAY 'ERROR AL ABRIR MAESTRO DE CLIENTES FS = '
+                      FS-CLIENTE
+           ELSE
+              READ CLIENTE
+                 INVALID KEY
+                    MOVE 0        TO CLTE-EDAD
+                    MOVE 'ACTIVO' TO CLTE-ESTADO
+              END-READ
+              MOVE WS-NOMBRE         TO CLTE-NOMBRE
+              MOVE WS-APELLIDO       TO CLTE-APELLIDO
+              MOVE WS-FONO           TO CLTE-TELEFONO
+              MOVE WS-DIRECCION(1:50) TO CLTE-DIRECCION
+              MOVE SPACES            TO CLTE-MENSAJE
+              MOVE WS-CLTE-TIPO-ID-1 TO CLTE-TIPO-ID
+              MOVE WS-FECHA-NAC      TO CLTE-FECHA-NAC
+              WRITE REG-CLIENTE
+                 INVALID KEY
+                    REWRITE REG-CLIENTE
+                       INVALID KEY
+                          DISPLAY 'ERROR AL SINCRONIZAR EL CLIENTE'
+                    END-REWRITE
+              END-WRITE
+              CLOSE CLIENTE
+           END-IF
+           .
+
 
        20211-VERIF-INGRESO.
            DISPLAY MEN-SEGUIR.
@@ -256,8 +450,7 @@
               WHEN SW-CONTINUAR
                   CONTINUE
               WHEN SW-NO-CONTINUAR
-                 INITIALIZE CN-CONT1
-                 PERFORM 10000-INICIO
+                 CONTINUE
               WHEN OTHER
                  DISPLAY MEN-ERR-OPCION
                  PERFORM 20211-VERIF-INGRESO
@@ -265,26 +458,123 @@
 
 
        20300-CONSULTA-FACTURA.
-           DISPLAY 'INGRESE SU N�MERO DE C�DULA:'.
+           DISPLAY 'INGRESE SU NUMERO DE CEDULA:'.
            ACCEPT WS-IDENT-CONS.
-           DISPLAY 'INGRESE EL C�DIGO DEL PRODUCTO:'
+           DISPLAY 'INGRESE EL CODIGO DEL PRODUCTO:'
            ACCEPT WS-COD-PROD-CONS.
 
-      * Comienza la b�squeda
-           SET IND1 TO 1.
-           SEARCH WS-ELEMENTOS
-              AT END
+      * Comienza la busqueda secuencial en el archivo de facturas
+           OPEN INPUT FACTURA.
+           IF FS-FACTURA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO FS = ' FS-FACTURA
+           ELSE
+              SET SW-NO-HAY-FIN-FACTURA TO TRUE
+              SET SW-FACTURA-NO-ENCONTRADA TO TRUE
+              READ FACTURA NEXT RECORD
+                 AT END SET SW-HAY-FIN-FACTURA TO TRUE
+              END-READ
+              PERFORM UNTIL SW-HAY-FIN-FACTURA
+                    OR SW-FACTURA-SI-ENCONTRADA
+                 IF WS-IDENTIF = WS-IDENT-CONS
+                    AND COD-PRODUCTO = WS-COD-PROD-CONS
+                    DISPLAY MEN-SI-ENCONTRADO
+                    DISPLAY 'SE PRESENTAN LOS DATOS A CONTINUACION:'
+                    DISPLAY REG-FACTURA
+                    SET SW-FACTURA-SI-ENCONTRADA TO TRUE
+                 ELSE
+                    READ FACTURA NEXT RECORD
+                       AT END SET SW-HAY-FIN-FACTURA TO TRUE
+                    END-READ
+                 END-IF
+              END-PERFORM
+              IF SW-FACTURA-NO-ENCONTRADA
                  DISPLAY MEN-NO-ENCONTRADO
-                 PERFORM 20300-CONSULTA-FACTURA
-              WHEN WS-IDENTIF(IND1)=WS-IDENT-CONS
-                   AND COD-PRODUCTO(IND1)=WS-COD-PROD-CONS
-                 DISPLAY MEN-SI-ENCONTRADO
-                 DISPLAY 'SE PRESENTAN LOS DATOS A CONTINUACI�N:'
-                 DISPLAY WS-ELEMENTOS(IND1)
-                 PERFORM 10000-INICIO
-           END-SEARCH.
-
+              END-IF
+              CLOSE FACTURA
+           END-IF
+           PERFORM 10000-INICIO.
+
+
+      *REPORTE COMPLETO DE TODAS LAS FACTURAS CARGADAS
+       20400-REPORTE-FACTURAS.
+           OPEN INPUT FACTURA.
+           IF FS-FACTURA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO FS = ' FS-FACTURA
+           ELSE
+              SET SW-NO-HAY-FIN-FACTURA TO TRUE
+              READ FACTURA NEXT RECORD
+                 AT END SET SW-HAY-FIN-FACTURA TO TRUE
+              END-READ
+              DISPLAY '---------- REPORTE DE FACTURAS ----------'
+              PERFORM UNTIL SW-HAY-FIN-FACTURA
+                 DISPLAY 'FACTURA  : ' FAC-NUM-FACTURA
+                 DISPLAY 'CLIENTE  : ' WS-NOMBRE ' ' WS-APELLIDO
+                 DISPLAY 'PRODUCTO : ' COD-PRODUCTO
+                 DISPLAY 'CANTIDAD : ' CANTIDAD
+                 DISPLAY 'TOTAL    : ' WS-VALOR-TOTAL-FACTURA
+                 DISPLAY 'TOTAL ' WS-MONEDA ': '
+                         WS-VALOR-TOTAL-MONEDA
+                 DISPLAY '------------------------------------------'
+                 READ FACTURA NEXT RECORD
+                    AT END SET SW-HAY-FIN-FACTURA TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE FACTURA
+           END-IF.
+
+
+      *PERMITE CORREGIR LOS DATOS DE LA LINEA DE PRODUCTO DE UNA FACTURA
+       20500-MODIFICAR-FACTURA.
+           DISPLAY 'INGRESE EL NUMERO DE FACTURA A MODIFICAR:'.
+           ACCEPT FAC-NUM-FACTURA.
+           OPEN I-O FACTURA.
+           IF FS-FACTURA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO FS = ' FS-FACTURA
+           ELSE
+              READ FACTURA
+                 INVALID KEY
+                    DISPLAY MEN-NO-ENCONTRADO
+                 NOT INVALID KEY
+                    DISPLAY 'CANTIDAD ACTUAL: ' CANTIDAD
+                    DISPLAY 'DESEA MODIFICAR LA CANTIDAD S/N: '
+                    ACCEPT SW-ACTUALIZAR
+                    IF SW-SI-ACTUALIZAR
+                       DISPLAY 'DIGITE LA NUEVA CANTIDAD:'
+                       ACCEPT CANTIDAD
+                    END-IF
+                    DISPLAY 'PRECIO UNITARIO ACTUAL: ' PRECIO-UNIT
+                    DISPLAY 'DESEA MODIFICAR EL PRECIO UNITARIO S/N: '
+                    ACCEPT SW-ACTUALIZAR
+                    IF SW-SI-ACTUALIZAR
+                       DISPLAY 'DIGITE EL NUEVO PRECIO UNITARIO:'
+                       ACCEPT PRECIO-UNIT
+                    END-IF
+                    DISPLAY 'DESCUENTO ACTUAL: ' DESCUENTO
+                    DISPLAY 'DESEA MODIFICAR EL DESCUENTO S/N: '
+                    ACCEPT SW-ACTUALIZAR
+                    IF SW-SI-ACTUALIZAR
+                       DISPLAY 'DIGITE EL NUEVO DESCUENTO:'
+                       ACCEPT DESCUENTO
+                    END-IF
+                    COMPUTE VALOR-TOTAL = CANTIDAD * PRECIO-UNIT
+                    COMPUTE VALOR-IVA =
+                       (VALOR-TOTAL * (WS-TASA-IVA / 100))
+                    COMPUTE WS-VALOR-TOTAL-FACTURA =
+                       (VALOR-TOTAL) + (VALOR-IVA) - (DESCUENTO)
+                    COMPUTE WS-VALOR-TOTAL-MONEDA =
+                       WS-VALOR-TOTAL-FACTURA * WS-TASA-CAMBIO
+                    REWRITE REG-FACTURA
+                       INVALID KEY
+                          DISPLAY 'ERROR AL ACTUALIZAR LA FACTURA'
+                       NOT INVALID KEY
+                          DISPLAY 'FACTURA ACTUALIZADA CORRECTAMENTE'
+                    END-REWRITE
+              END-READ
+              CLOSE FACTURA
+           END-IF.
 
 
        30000-FINAL.
-           STOP RUN.
+            STOP RUN.
+      *
+       END PROGRAM PRACTICA2.
