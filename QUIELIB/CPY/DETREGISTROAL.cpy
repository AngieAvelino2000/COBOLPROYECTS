@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook : DETREGISTROAL
+      * Purpose  : Record layout for the loan detail-line file.
+      ******************************************************************
+       01  REG-DET-ALQUILER.
+           05  REG-DET-REGISTRO-CLAVE.
+               10  DET-ALQ-ID                 PIC 9(8).
+               10  DET-LINEA                  PIC 9(3).
+           05  DET-TIPO-ITEM                  PIC X(1).
+               88  DET-ES-LIBRO               VALUE 'L'.
+               88  DET-ES-AUDIOLIBRO          VALUE 'A'.
+           05  DET-ITEMID                     PIC 9(4).
+           05  DET-CANTIDAD                   PIC 9(3).
