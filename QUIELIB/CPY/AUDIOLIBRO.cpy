@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook : AUDIOLIBRO
+      * Purpose  : Record layout for the AUDIOLIBRO (audiobook) file.
+      ******************************************************************
+       01  REG-AUDIOLIBRO.
+           05  REG-AUDIOLIBRO-CLAVE.
+               10  AUDIOLIBROID               PIC 9(4).
+           05  AUDIOLIBRO-TITULO              PIC X(40).
+           05  AUDIOLIBRO-AUTOR               PIC X(30).
+           05  AUDIOLIBRO-NARRADOR            PIC X(30).
+           05  AUDIOLIBRO-F-PUBLIC            PIC 9(8).
+           05  AUDIOLIBRO-DURACION-MIN        PIC 9(5).
+           05  AUDIOLIBRO-CATEGORIA           PIC X(20).
+           05  AUDIOLIBRO-PRECIO              PIC 9(5)V99.
+           05  AUDIOLIBRO-NUMREPLICAS         PIC 9(3).
+           05  AUDIOLIBRO-RESTRICCION-EDAD    PIC 9(2).
