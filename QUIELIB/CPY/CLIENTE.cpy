@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook : CLIENTE
+      * Purpose  : Record layout for the CLIENTE (library member) file.
+      ******************************************************************
+       01  REG-CLIENTE.
+           05  CLTEID                         PIC 9(10).
+           05  CLTE-NOMBRE                    PIC X(30).
+           05  CLTE-APELLIDO                  PIC X(30).
+           05  CLTE-TELEFONO                  PIC X(14).
+           05  CLTE-DIRECCION                 PIC X(50).
+           05  CLTE-EDAD                      PIC 9(3).
+           05  CLTE-ESTADO                    PIC X(10).
+           05  CLTE-MENSAJE                   PIC X(50).
+           05  CLTE-TIPO-ID                   PIC X.
+           05  CLTE-FECHA-NAC                 PIC X(11).
