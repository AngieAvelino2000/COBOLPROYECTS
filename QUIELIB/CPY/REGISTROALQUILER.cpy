@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook : REGISTROALQUILER
+      * Purpose  : Record layout for the loan (alquiler) header file.
+      ******************************************************************
+       01  REG-ALQUILER.
+           05  REG-REG-ALQUILER-CLAVE.
+               10  ALQ-ID                     PIC 9(8).
+           05  ALQ-CLTEID                     PIC 9(10).
+           05  ALQ-FECHA-PRESTAMO             PIC 9(8).
+           05  ALQ-FECHA-DEVOL-ESPERADA       PIC 9(8).
+           05  ALQ-FECHA-DEVOL-REAL           PIC 9(8).
+           05  ALQ-ESTADO                     PIC X(1).
+               88  ALQ-ABIERTO                VALUE 'A'.
+               88  ALQ-CERRADO                VALUE 'C'.
