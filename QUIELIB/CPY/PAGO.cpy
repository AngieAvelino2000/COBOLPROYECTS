@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook : PAGO
+      * Purpose  : Record layout for the loan-payment file.
+      ******************************************************************
+       01  REG-PAGO-REC.
+           05  REG-PAGO                       PIC 9(8).
+           05  PAGO-ALQ-ID                    PIC 9(8).
+           05  PAGO-FECHA                     PIC 9(8).
+           05  PAGO-MONTO                     PIC 9(7)V99.
+           05  PAGO-CONCEPTO                  PIC X(30).
