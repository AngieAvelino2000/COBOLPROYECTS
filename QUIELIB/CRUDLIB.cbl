@@ -13,78 +13,103 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
          SELECT LIBRO
-         ASSIGN TO
-         'C:\Users\angie\CAPACITACION\QUIELIB\DAT\LIBRO.dat'
+         ASSIGN TO WS-RUTA-LIBRO
          ORGANIZATION IS INDEXED
          ACCESS MODE IS DYNAMIC
          RECORD KEY IS REG-LIBRO-CLAVE
          FILE STATUS IS FS-LIBRO.
 
          SELECT AUDIOLIBRO
-         ASSIGN TO
-         'C:\Users\angie\CAPACITACION\QUIELIB\DAT\AUDIOLIBRO.dat'
+         ASSIGN TO WS-RUTA-AUDIOLIBRO
          ORGANIZATION IS INDEXED
          ACCESS MODE IS DYNAMIC
          RECORD KEY IS REG-AUDIOLIBRO-CLAVE
          FILE STATUS IS FS-AUDIOLIBRO.
 
          SELECT CLIENTE
-         ASSIGN TO
-         'C:\Users\angie\CAPACITACION\QUIELIB\DAT\CLIENTE.dat'
+         ASSIGN TO WS-RUTA-CLIENTE
          ORGANIZATION IS INDEXED
          ACCESS MODE IS DYNAMIC
          RECORD KEY IS CLTEID
          FILE STATUS IS FS-CLIENTE.
 
          SELECT REGISTROALQUILER
-         ASSIGN TO
-         'C:\Users\angie\CAPACITACION\QUIELIB\DAT\REGISTROALQUILER.dat'
+         ASSIGN TO WS-RUTA-REGISTROAL
          ORGANIZATION IS INDEXED
          RECORD KEY IS REG-REG-ALQUILER-CLAVE
          FILE STATUS IS FS-REGISTROAL.
 
          SELECT DET-REG-ALQUILER
-         ASSIGN TO
-         'C:\Users\angie\CAPACITACION\QUIELIB\DAT\DET-REGISTROAL.dat'
+         ASSIGN TO WS-RUTA-DET-REGAL
          ORGANIZATION IS INDEXED
          RECORD KEY IS REG-DET-REGISTRO-CLAVE
          FILE STATUS IS FS-DET-REGISTRO.
 
          SELECT PAGO
-         ASSIGN TO
-         'C:\Users\angie\CAPACITACION\QUIELIB\DAT\PAGO.dat'
+         ASSIGN TO WS-RUTA-PAGO
          ORGANIZATION IS INDEXED
          RECORD KEY IS REG-PAGO
          FILE STATUS IS FS-PAGO.
 
+         SELECT ARCH-AUDITORIA
+         ASSIGN TO WS-RUTA-AUDITORIA
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-AUDITORIA.
+
+         SELECT ARCH-CHECKPOINT
+         ASSIGN TO WS-RUTA-CHECKPOINT
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CK-PROCESO
+         FILE STATUS IS FS-CHECKPOINT.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD LIBRO.
-       COPY 'C:\Users\angie\CAPACITACION\QUIELIB\CPY\LIBRO'.
+       COPY LIBRO.
 
        FD AUDIOLIBRO.
-       COPY 'C:\Users\angie\CAPACITACION\QUIELIB\CPY\AUDIOLIBRO'.
+       COPY AUDIOLIBRO.
 
        FD CLIENTE.
-       COPY 'C:\Users\angie\CAPACITACION\QUIELIB\CPY\CLIENTE'.
+       COPY CLIENTE.
 
        FD REGISTROALQUILER.
-       COPY 'C:\Users\angie\CAPACITACION\QUIELIB\CPY\REGISTROALQUILER'.
+       COPY REGISTROALQUILER.
 
        FD DET-REG-ALQUILER.
-       COPY 'C:\Users\angie\CAPACITACION\QUIELIB\CPY\DETREGISTROAL'.
+       COPY DETREGISTROAL.
 
        FD PAGO.
-       COPY 'C:\Users\angie\CAPACITACION\QUIELIB\CPY\PAGO'.
+       COPY PAGO.
 
+       FD ARCH-AUDITORIA.
+       01  REG-AUDITORIA                PIC X(140).
 
+      *ULTIMA CLAVE PROCESADA EN CADA PASADA SECUENCIAL DE LIBRO O
+      *REGISTROALQUILER, PARA PODER REINICIAR SIN REPROCESAR TODO
+       FD ARCH-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CK-PROCESO               PIC X(20).
+           05  CK-CLAVE-LIBRO           PIC 9(4).
+           05  CK-CLAVE-ALQUILER        PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
        01  FILLER PIC X(30) VALUE 'INICIO DE LA WORKING CRUDLIB'.
 
        01  WS-VARIABLES-WORKING.
+           05  WS-RUTAS-ARCHIVOS.
+               10 WS-RUTA-DIR             PIC X(80).
+               10 WS-RUTA-LIBRO           PIC X(100).
+               10 WS-RUTA-AUDIOLIBRO      PIC X(100).
+               10 WS-RUTA-CLIENTE         PIC X(100).
+               10 WS-RUTA-REGISTROAL      PIC X(100).
+               10 WS-RUTA-DET-REGAL       PIC X(100).
+               10 WS-RUTA-PAGO            PIC X(100).
+               10 WS-RUTA-AUDITORIA       PIC X(100).
+               10 WS-RUTA-CHECKPOINT      PIC X(100).
            05  WS-FSTATUS.
                10 FS-LIBRO                PIC XX.
                10 FS-AUDIOLIBRO           PIC XX.
@@ -92,9 +117,29 @@
                10 FS-REGISTROAL           PIC XX.
                10 FS-DET-REGISTRO         PIC XX.
                10 FS-PAGO                 PIC XX.
+               10 FS-AUDITORIA            PIC XX.
+               10 FS-CHECKPOINT           PIC XX.
            05 WS-CRUD.
-               10 WS-OPCION               PIC 9.
+               10 WS-OPCION               PIC 99.
                10 WS-INPUT-CLTEID         PIC 9(10).
+               10 WS-INPUT-LIBROID        PIC 9(4).
+           05 WS-ALQUILER.
+               10 WS-INPUT-ALQID          PIC 9(8).
+               10 WS-INPUT-DET-TIPO       PIC X.
+               10 WS-INPUT-DET-ITEMID     PIC 9(4).
+               10 WS-INPUT-DET-CANT       PIC 9(3).
+               10 WS-MAS-LINEAS           PIC X.
+               10 WS-LINEA-NUM            PIC 9(3).
+               10 WS-FECHA-SISTEMA        PIC 9(8).
+           05 WS-PAGO-DATOS.
+               10 WS-INPUT-PAGOID         PIC 9(8).
+           05 WS-AUDIO-DATOS.
+               10 WS-INPUT-AUDIOLIBROID   PIC 9(4).
+           05 WS-MORA-DATOS.
+               10 WS-HOY-INT              PIC S9(9) COMP.
+               10 WS-VENCE-INT            PIC S9(9) COMP.
+               10 WS-DIAS-MORA            PIC 9(5).
+               10 WS-MULTA                PIC 9(7)V99.
                10 WS-ELIMINAR             PIC X.
                10 WS-ACTUALIZAR           PIC X.
                10 WS-NUEVO-NOMBRE         PIC X(30).
@@ -119,10 +164,24 @@
                05 SW-FIN-ARCH-DET-REG     PIC 9 VALUE 0.
                   88 SW-HAY-FIN-ARCH-DET        VALUE 1.
                   88 SW-NO-HAY-FIN-ARCH-DET     VALUE 0.
+               05 WS-REINICIAR-CT         PIC X VALUE 'N'.
+                  88 SI-REINICIAR-CT            VALUE 'S'.
+                  88 NO-REINICIAR-CT            VALUE 'N'.
+               05 SW-CLIENTE-EXISTE       PIC X VALUE 'X'.
+                  88 SW-CLIENTE-SI-EXISTE       VALUE 'S'.
+                  88 SW-CLIENTE-NO-EXISTE       VALUE 'N'.
+
+      *CONTADORES PARA GRABAR UN CHECKPOINT CADA CT-INTERVALO-CHECKPT
+      *REGISTROS DURANTE LAS PASADAS SECUENCIALES DE LIBRO Y
+      *REGISTROALQUILER
+           01 WS-CONT-CHECKPT-LIBRO       PIC 9(5) VALUE 0.
+           01 WS-CONT-CHECKPT-MORA        PIC 9(5) VALUE 0.
 
            01  CONSTANTES.
            05 CT-VALOR1                   PIC 9 VALUE 1.
            05 CT-VALOR0                   PIC 9 VALUE 0.
+           05 CT-MULTA-DIARIA             PIC 9(3)V99 VALUE 0,50.
+           05 CT-INTERVALO-CHECKPT        PIC 9(3) VALUE 10.
            05 CT-MSJ-ERROR.
               10 CT-ERROR-OPEN            PIC X(100) VALUE
                  'ERROR AL ABRIR ARCHIVO FS = '.
@@ -137,20 +196,60 @@
               10 CT-ERROR-START           PIC X(100) VALUE
                  'ERROR AL START ARCHIVO FS = '.
 
+      * Bitacora compartida de auditoria: toda verificacion de FS-
+      * que falla se anexa aqui con fecha y hora, en vez de perderse
+      * en un simple DISPLAY de pantalla
+       01  WS-MSJ-TEXTO                  PIC X(100).
+       01  WS-MSJ-FS                     PIC XX.
+       01  WS-FECHA-AUDIT                PIC 9(8).
+       01  WS-HORA-AUDIT                  PIC 9(8).
+
        01  FILLER PIC X(30) VALUE 'FIN DE LA WORKING CRUDLIB'.
 
+       LINKAGE SECTION.
+      * Cuando un driver de lote (CIERREDIA) llama a este programa con
+      * 'LOTE', se ejecuta solo el reporte de mora y se retorna con
+      * GOBACK en vez de terminar el run unit con STOP RUN
+       01  LK-MODO-EJEC               PIC X(4).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJEC.
        0000-COMIENZO-CRUDLIB.
-           PERFORM 10000-INICIO
-           PERFORM 20000-PROCESO UNTIL WS-OPCION=6
-           PERFORM 30000-FIN
+           IF LK-MODO-EJEC = 'LOTE'
+              PERFORM 10000-INICIO
+              SET SI-REINICIAR-CT TO TRUE
+              PERFORM 20900-REPORTE-MORA
+              GOBACK
+           ELSE
+              PERFORM 10000-INICIO
+              PERFORM 20000-PROCESO UNTIL WS-OPCION=99
+              PERFORM 30000-FIN
+           END-IF
            .
        10000-INICIO.
            INITIALIZE WS-VARIABLES-WORKING
                       WS-FSTATUS
                       WS-CRUD
                       REPLACING NUMERIC BY ZEROES ALPHABETIC BY SPACES.
+           ACCEPT WS-RUTA-DIR FROM ENVIRONMENT 'QUIELIB_DAT'.
+           IF WS-RUTA-DIR = SPACES
+              MOVE 'QUIELIB/DAT' TO WS-RUTA-DIR
+           END-IF.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/LIBRO.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-LIBRO.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/AUDIOLIBRO.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-AUDIOLIBRO.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CLIENTE.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-CLIENTE.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/REGISTROALQUILER.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-REGISTROAL.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/DET-REGISTROAL.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-DET-REGAL.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/PAGO.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-PAGO.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/AUDITORIA.log'
+              DELIMITED BY SIZE INTO WS-RUTA-AUDITORIA.
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CHECKPOINT.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-CHECKPOINT.
 
        20000-PROCESO.
            DISPLAY '***********MENU************************'.
@@ -159,7 +258,16 @@
            DISPLAY '3.- CONSULTA POR CODIGO DE REGISTRO.'
            DISPLAY '4.- MODIFICAR DATOS.'
            DISPLAY '5.- ELIMINAR REGISTROS.'
-           DISPLAY '6.-SALIR'
+           DISPLAY '6.- REGISTRAR PRESTAMO (CHECK-OUT).'
+           DISPLAY '7.- REGISTRAR DEVOLUCION (CHECK-IN).'
+           DISPLAY '8.- REGISTRAR PAGO.'
+           DISPLAY '9.- INGRESO DE AUDIOLIBRO.'
+           DISPLAY '10.- CONSULTA MASIVA DE AUDIOLIBROS.'
+           DISPLAY '11.- CONSULTA POR CODIGO DE AUDIOLIBRO.'
+           DISPLAY '12.- MODIFICAR AUDIOLIBRO.'
+           DISPLAY '13.- ELIMINAR AUDIOLIBRO.'
+           DISPLAY '14.- REPORTE DE PRESTAMOS EN MORA.'
+           DISPLAY '99.-SALIR'
            DISPLAY '***************************************'.
            DISPLAY SPACES
            DISPLAY 'INGRESE OPCION '
@@ -170,32 +278,827 @@
            WHEN 3 PERFORM 20300-CONSULTA-IND
            WHEN 4 PERFORM 20400-MODIFICAR-REGISTROS
            WHEN 5 PERFORM 20500-ELIMINAR-REGISTROS
-           WHEN 6 PERFORM 30000-FIN
+           WHEN 6 PERFORM 20600-REGISTRAR-PRESTAMO
+           WHEN 7 PERFORM 20700-REGISTRAR-DEVOLUCION
+           WHEN 8 PERFORM 20800-REGISTRAR-PAGO
+           WHEN 9 PERFORM 21100-INGRESO-AUDIOLIBRO
+           WHEN 10 PERFORM 21200-CONSULTA-MASIVA-AUDIO
+           WHEN 11 PERFORM 21300-CONSULTA-IND-AUDIO
+           WHEN 12 PERFORM 21400-MODIFICAR-AUDIOLIBRO
+           WHEN 13 PERFORM 21500-ELIMINAR-AUDIOLIBRO
+           WHEN 14
+              DISPLAY 'REINICIAR DESDE EL ULTIMO CHECKPOINT S/N: '
+              ACCEPT WS-REINICIAR-CT
+              PERFORM 20900-REPORTE-MORA
+           WHEN 99 PERFORM 30000-FIN
            WHEN OTHER
            DISPLAY 'OPCION INVALIDA'
            END-EVALUATE.
 
        20100-INGRESO-REGISTROS.
-           MOVE 0001 TO LIBROID.
-           MOVE 'HARRY POTTER Y LA PIEDRA FILOSOFAL' TO LIBRO-TITULO.
-           MOVE 'JK ROWLING ' TO LIBRO-AUTOR.
-           MOVE 12052003 TO LIBRO-F-PUBLIC.
-           MOVE 350 TO LIBRO-NUMPAGS.
-           MOVE 'FANTASIA, MAGIA ' TO LIBRO-CATEGORIA.
-           MOVE 65,00 TO LIBRO-PRECIO.
-           MOVE 5 TO LIBRO-NUMREPLICAS.
-           MOVE 12 TO LIBRO-RESTRICCION-EDAD.
+           OPEN I-O LIBRO.
+           IF FS-LIBRO = '35'
+              OPEN OUTPUT LIBRO
+              CLOSE LIBRO
+              OPEN I-O LIBRO
+           END-IF.
+           IF FS-LIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-LIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-LIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL LIBROID: '
+              ACCEPT WS-INPUT-LIBROID
+              MOVE WS-INPUT-LIBROID TO LIBROID
+              DISPLAY 'DIGITE EL TITULO: '
+              ACCEPT LIBRO-TITULO
+              DISPLAY 'DIGITE EL AUTOR: '
+              ACCEPT LIBRO-AUTOR
+              DISPLAY 'DIGITE LA FECHA DE PUBLICACION (AAAAMMDD): '
+              ACCEPT LIBRO-F-PUBLIC
+              DISPLAY 'DIGITE EL NUMERO DE PAGINAS: '
+              ACCEPT LIBRO-NUMPAGS
+              DISPLAY 'DIGITE LA CATEGORIA: '
+              ACCEPT LIBRO-CATEGORIA
+              DISPLAY 'DIGITE EL PRECIO: '
+              ACCEPT LIBRO-PRECIO
+              DISPLAY 'DIGITE EL NUMERO DE REPLICAS: '
+              ACCEPT LIBRO-NUMREPLICAS
+              DISPLAY 'DIGITE LA RESTRICCION DE EDAD: '
+              ACCEPT LIBRO-RESTRICCION-EDAD
+              WRITE REG-LIBRO
+                 INVALID KEY
+                    DISPLAY CT-ERROR-WRITE FS-LIBRO
+                    MOVE CT-ERROR-WRITE TO WS-MSJ-TEXTO
+                    MOVE FS-LIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'YA EXISTE UN LIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    DISPLAY 'LIBRO INGRESADO CORRECTAMENTE'
+              END-WRITE
+              CLOSE LIBRO
+           END-IF.
 
        20200-CONSULTA-MASIVA.
+           DISPLAY 'REINICIAR DESDE EL ULTIMO CHECKPOINT S/N: '
+           ACCEPT WS-REINICIAR-CT
+           OPEN INPUT LIBRO.
+           IF FS-LIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-LIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-LIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              MOVE 0 TO WS-CONT-CHECKPT-LIBRO
+              SET SW-NO-HAY-ARCH-LIB TO TRUE
+              IF SI-REINICIAR-CT
+                 PERFORM 9200-LEER-CHECKPOINT-LIBRO
+                 MOVE CK-CLAVE-LIBRO TO LIBROID
+                 START LIBRO KEY IS GREATER THAN REG-LIBRO-CLAVE
+                    INVALID KEY SET SW-HAY-FIN-ARCH-LIB TO TRUE
+                 END-START
+                 IF NOT SW-HAY-FIN-ARCH-LIB
+                    READ LIBRO NEXT RECORD
+                       AT END SET SW-HAY-FIN-ARCH-LIB TO TRUE
+                    END-READ
+                 END-IF
+              ELSE
+                 READ LIBRO NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-LIB TO TRUE
+                 END-READ
+              END-IF
+              DISPLAY '---------- INVENTARIO DE LIBROS ----------'
+              PERFORM UNTIL SW-HAY-FIN-ARCH-LIB
+                 DISPLAY 'CODIGO   : ' LIBROID
+                 DISPLAY 'TITULO   : ' LIBRO-TITULO
+                 DISPLAY 'AUTOR    : ' LIBRO-AUTOR
+                 DISPLAY 'PRECIO   : ' LIBRO-PRECIO
+                 DISPLAY 'REPLICAS : ' LIBRO-NUMREPLICAS
+                 DISPLAY '-------------------------------------------'
+                 ADD 1 TO WS-CONT-CHECKPT-LIBRO
+                 IF WS-CONT-CHECKPT-LIBRO >= CT-INTERVALO-CHECKPT
+                    PERFORM 9100-GRABAR-CHECKPOINT-LIBRO
+                    MOVE 0 TO WS-CONT-CHECKPT-LIBRO
+                 END-IF
+                 READ LIBRO NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-LIB TO TRUE
+                 END-READ
+              END-PERFORM
+              PERFORM 9300-BORRAR-CHECKPOINT-LIBRO
+              CLOSE LIBRO
+           END-IF.
 
 
        20300-CONSULTA-IND.
+           OPEN INPUT LIBRO.
+           IF FS-LIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-LIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-LIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL LIBROID A CONSULTAR: '
+              ACCEPT WS-INPUT-LIBROID
+              MOVE WS-INPUT-LIBROID TO LIBROID
+              START LIBRO KEY IS EQUAL REG-LIBRO-CLAVE
+                 INVALID KEY
+                    DISPLAY CT-ERROR-START FS-LIBRO
+                    MOVE CT-ERROR-START TO WS-MSJ-TEXTO
+                    MOVE FS-LIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN LIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    READ LIBRO NEXT RECORD
+                       AT END
+                          DISPLAY CT-ERROR-READ FS-LIBRO
+                          MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                          MOVE FS-LIBRO TO WS-MSJ-FS
+                          PERFORM 9000-REGISTRAR-AUDITORIA
+                          DISPLAY 'NO EXISTE UN LIBRO CON ESE CODIGO'
+                       NOT AT END
+                          DISPLAY 'CODIGO   : ' LIBROID
+                          DISPLAY 'TITULO   : ' LIBRO-TITULO
+                          DISPLAY 'AUTOR    : ' LIBRO-AUTOR
+                          DISPLAY 'PRECIO   : ' LIBRO-PRECIO
+                          DISPLAY 'REPLICAS : ' LIBRO-NUMREPLICAS
+                    END-READ
+              END-START
+              CLOSE LIBRO
+           END-IF.
 
 
        20400-MODIFICAR-REGISTROS.
+           OPEN I-O LIBRO.
+           IF FS-LIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-LIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-LIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL LIBROID A MODIFICAR: '
+              ACCEPT WS-INPUT-LIBROID
+              MOVE WS-INPUT-LIBROID TO LIBROID
+              READ LIBRO
+                 INVALID KEY
+                    DISPLAY CT-ERROR-READ FS-LIBRO
+                    MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                    MOVE FS-LIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN LIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    DISPLAY 'TITULO ACTUAL  : ' LIBRO-TITULO
+                    DISPLAY 'PRECIO ACTUAL  : ' LIBRO-PRECIO
+                    DISPLAY 'REPLICAS ACTUAL: ' LIBRO-NUMREPLICAS
+                    DISPLAY 'DESEA ACTUALIZAR EL TITULO S/N: '
+                    ACCEPT WS-ACTUALIZAR
+                    IF WS-ACTUALIZAR = 'S'
+                       DISPLAY 'DIGITE EL NUEVO TITULO: '
+                       ACCEPT WS-NUEVO-NOMBRE
+                       MOVE WS-NUEVO-NOMBRE TO LIBRO-TITULO
+                    END-IF
+                    DISPLAY 'DESEA ACTUALIZAR EL PRECIO S/N: '
+                    ACCEPT WS-ACTUALIZAR
+                    IF WS-ACTUALIZAR = 'S'
+                       DISPLAY 'DIGITE EL NUEVO PRECIO: '
+                       ACCEPT LIBRO-PRECIO
+                    END-IF
+                    DISPLAY 'DESEA ACTUALIZAR LAS REPLICAS S/N: '
+                    ACCEPT WS-ACTUALIZAR
+                    IF WS-ACTUALIZAR = 'S'
+                       DISPLAY 'DIGITE EL NUEVO NUMERO DE REPLICAS: '
+                       ACCEPT LIBRO-NUMREPLICAS
+                    END-IF
+                    REWRITE REG-LIBRO
+                       INVALID KEY
+                          DISPLAY CT-ERROR-REWRITE FS-LIBRO
+                          MOVE CT-ERROR-REWRITE TO WS-MSJ-TEXTO
+                          MOVE FS-LIBRO TO WS-MSJ-FS
+                          PERFORM 9000-REGISTRAR-AUDITORIA
+                       NOT INVALID KEY
+                          DISPLAY 'LIBRO ACTUALIZADO CORRECTAMENTE'
+                    END-REWRITE
+              END-READ
+              CLOSE LIBRO
+           END-IF.
 
 
        20500-ELIMINAR-REGISTROS.
+           OPEN I-O LIBRO.
+           IF FS-LIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-LIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-LIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL LIBROID A ELIMINAR: '
+              ACCEPT WS-INPUT-LIBROID
+              MOVE WS-INPUT-LIBROID TO LIBROID
+              READ LIBRO
+                 INVALID KEY
+                    DISPLAY CT-ERROR-READ FS-LIBRO
+                    MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                    MOVE FS-LIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN LIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    DISPLAY 'TITULO  : ' LIBRO-TITULO
+                    DISPLAY 'AUTOR   : ' LIBRO-AUTOR
+                    DISPLAY 'ELIMINAR S/N: '
+                    ACCEPT WS-ELIMINAR
+                    IF WS-ELIMINAR = 'S'
+                       DELETE LIBRO
+                          INVALID KEY
+                             DISPLAY CT-ERROR-DELETE FS-LIBRO
+                             MOVE CT-ERROR-DELETE TO WS-MSJ-TEXTO
+                             MOVE FS-LIBRO TO WS-MSJ-FS
+                             PERFORM 9000-REGISTRAR-AUDITORIA
+                          NOT INVALID KEY
+                             DISPLAY 'LIBRO ELIMINADO CORRECTAMENTE'
+                       END-DELETE
+                    ELSE
+                       DISPLAY 'NO SE ELIMINO EL REGISTRO'
+                    END-IF
+              END-READ
+              CLOSE LIBRO
+           END-IF.
+
+       20600-REGISTRAR-PRESTAMO.
+           OPEN I-O REGISTROALQUILER.
+           IF FS-REGISTROAL = '35'
+              OPEN OUTPUT REGISTROALQUILER
+              CLOSE REGISTROALQUILER
+              OPEN I-O REGISTROALQUILER
+           END-IF.
+           OPEN I-O DET-REG-ALQUILER.
+           IF FS-DET-REGISTRO = '35'
+              OPEN OUTPUT DET-REG-ALQUILER
+              CLOSE DET-REG-ALQUILER
+              OPEN I-O DET-REG-ALQUILER
+           END-IF.
+           IF FS-REGISTROAL NOT = '00' OR FS-DET-REGISTRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-REGISTROAL FS-DET-REGISTRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-REGISTROAL TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL NUMERO DE PRESTAMO (ALQUILERID): '
+              ACCEPT WS-INPUT-ALQID
+              MOVE WS-INPUT-ALQID TO ALQ-ID
+              DISPLAY 'DIGITE EL CODIGO DE CLIENTE (CLTEID): '
+              ACCEPT ALQ-CLTEID
+              PERFORM 20650-VALIDAR-CLIENTE
+              IF SW-CLIENTE-NO-EXISTE
+                 DISPLAY 'NO SE REGISTRA EL PRESTAMO'
+              ELSE
+              ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+              MOVE WS-FECHA-SISTEMA TO ALQ-FECHA-PRESTAMO
+              DISPLAY 'DIGITE FECHA DEVOL. ESPERADA (AAAAMMDD):'
+              ACCEPT ALQ-FECHA-DEVOL-ESPERADA
+              MOVE ZEROES TO ALQ-FECHA-DEVOL-REAL
+              SET ALQ-ABIERTO TO TRUE
+              WRITE REG-ALQUILER
+                 INVALID KEY
+                    DISPLAY CT-ERROR-WRITE FS-REGISTROAL
+                    MOVE CT-ERROR-WRITE TO WS-MSJ-TEXTO
+                    MOVE FS-REGISTROAL TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'YA EXISTE UN PRESTAMO CON ESE NUMERO'
+                 NOT INVALID KEY
+                    DISPLAY 'PRESTAMO REGISTRADO CORRECTAMENTE'
+                    MOVE 'S' TO WS-MAS-LINEAS
+                    MOVE 0 TO WS-LINEA-NUM
+                    PERFORM UNTIL WS-MAS-LINEAS NOT = 'S'
+                       ADD 1 TO WS-LINEA-NUM
+                       MOVE WS-INPUT-ALQID TO DET-ALQ-ID
+                       MOVE WS-LINEA-NUM TO DET-LINEA
+                       DISPLAY 'TIPO DE ITEM (L=LIBRO / A=AUDIOLIBRO): '
+                       ACCEPT WS-INPUT-DET-TIPO
+                       MOVE WS-INPUT-DET-TIPO TO DET-TIPO-ITEM
+                       DISPLAY 'DIGITE EL CODIGO DEL ITEM: '
+                       ACCEPT DET-ITEMID
+                       DISPLAY 'DIGITE LA CANTIDAD: '
+                       ACCEPT DET-CANTIDAD
+                       WRITE REG-DET-ALQUILER
+                          INVALID KEY
+                             DISPLAY CT-ERROR-WRITE FS-DET-REGISTRO
+                             MOVE CT-ERROR-WRITE TO WS-MSJ-TEXTO
+                             MOVE FS-DET-REGISTRO TO WS-MSJ-FS
+                             PERFORM 9000-REGISTRAR-AUDITORIA
+                          NOT INVALID KEY
+                             DISPLAY 'DETALLE REGISTRADO CORRECTAMENTE'
+                       END-WRITE
+                       DISPLAY 'AGREGAR OTRO ITEM AL PRESTAMO S/N: '
+                       ACCEPT WS-MAS-LINEAS
+                    END-PERFORM
+              END-WRITE
+              END-IF
+           END-IF.
+           CLOSE REGISTROALQUILER DET-REG-ALQUILER.
+
+      *VALIDA QUE ALQ-CLTEID CORRESPONDA A UN CLIENTE REALMENTE
+      *REGISTRADO EN EL MAESTRO COMPARTIDO ANTES DE REGISTRAR EL
+      *PRESTAMO A SU NOMBRE
+       20650-VALIDAR-CLIENTE.
+           SET SW-CLIENTE-SI-EXISTE TO TRUE
+           OPEN INPUT CLIENTE.
+           IF FS-CLIENTE NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-CLIENTE
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-CLIENTE TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+              SET SW-CLIENTE-NO-EXISTE TO TRUE
+           ELSE
+              MOVE ALQ-CLTEID TO CLTEID
+              READ CLIENTE
+                 INVALID KEY
+                    DISPLAY CT-ERROR-READ FS-CLIENTE
+                    MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                    MOVE FS-CLIENTE TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN CLIENTE CON ESE CODIGO'
+                    SET SW-CLIENTE-NO-EXISTE TO TRUE
+                 NOT INVALID KEY
+                    DISPLAY 'CLIENTE  : ' CLTE-NOMBRE
+              END-READ
+              CLOSE CLIENTE
+           END-IF
+           .
+
+       20700-REGISTRAR-DEVOLUCION.
+           OPEN I-O REGISTROALQUILER.
+           IF FS-REGISTROAL NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-REGISTROAL
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-REGISTROAL TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL NUMERO DE PRESTAMO A DEVOLVER: '
+              ACCEPT WS-INPUT-ALQID
+              MOVE WS-INPUT-ALQID TO ALQ-ID
+              READ REGISTROALQUILER
+                 INVALID KEY
+                    DISPLAY CT-ERROR-READ FS-REGISTROAL
+                    MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                    MOVE FS-REGISTROAL TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN PRESTAMO CON ESE NUMERO'
+                 NOT INVALID KEY
+                    IF ALQ-CERRADO
+                       DISPLAY 'ESE PRESTAMO YA FUE DEVUELTO'
+                    ELSE
+                       ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+                       MOVE WS-FECHA-SISTEMA TO ALQ-FECHA-DEVOL-REAL
+                       SET ALQ-CERRADO TO TRUE
+                       REWRITE REG-ALQUILER
+                          INVALID KEY
+                             DISPLAY CT-ERROR-REWRITE FS-REGISTROAL
+                             MOVE CT-ERROR-REWRITE TO WS-MSJ-TEXTO
+                             MOVE FS-REGISTROAL TO WS-MSJ-FS
+                             PERFORM 9000-REGISTRAR-AUDITORIA
+                          NOT INVALID KEY
+                             DISPLAY 'DEVOLUCION REGISTRADA OK'
+                       END-REWRITE
+                    END-IF
+              END-READ
+              CLOSE REGISTROALQUILER
+           END-IF.
+
+       20800-REGISTRAR-PAGO.
+           OPEN I-O PAGO.
+           IF FS-PAGO = '35'
+              OPEN OUTPUT PAGO
+              CLOSE PAGO
+              OPEN I-O PAGO
+           END-IF.
+           IF FS-PAGO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-PAGO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-PAGO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL NUMERO DE PAGO: '
+              ACCEPT WS-INPUT-PAGOID
+              MOVE WS-INPUT-PAGOID TO REG-PAGO
+              DISPLAY 'DIGITE EL NUMERO DE PRESTAMO AL QUE APLICA: '
+              ACCEPT PAGO-ALQ-ID
+              ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+              MOVE WS-FECHA-SISTEMA TO PAGO-FECHA
+              DISPLAY 'DIGITE EL MONTO DEL PAGO: '
+              ACCEPT PAGO-MONTO
+              DISPLAY 'DIGITE EL CONCEPTO (ALQUILER/MORA/OTRO): '
+              ACCEPT PAGO-CONCEPTO
+              WRITE REG-PAGO-REC
+                 INVALID KEY
+                    DISPLAY CT-ERROR-WRITE FS-PAGO
+                    MOVE CT-ERROR-WRITE TO WS-MSJ-TEXTO
+                    MOVE FS-PAGO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'YA EXISTE UN PAGO CON ESE NUMERO'
+                 NOT INVALID KEY
+                    DISPLAY 'PAGO REGISTRADO CORRECTAMENTE'
+              END-WRITE
+              CLOSE PAGO
+           END-IF.
+
+       21100-INGRESO-AUDIOLIBRO.
+           OPEN I-O AUDIOLIBRO.
+           IF FS-AUDIOLIBRO = '35'
+              OPEN OUTPUT AUDIOLIBRO
+              CLOSE AUDIOLIBRO
+              OPEN I-O AUDIOLIBRO
+           END-IF.
+           IF FS-AUDIOLIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-AUDIOLIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL AUDIOLIBROID: '
+              ACCEPT WS-INPUT-AUDIOLIBROID
+              MOVE WS-INPUT-AUDIOLIBROID TO AUDIOLIBROID
+              DISPLAY 'DIGITE EL TITULO: '
+              ACCEPT AUDIOLIBRO-TITULO
+              DISPLAY 'DIGITE EL AUTOR: '
+              ACCEPT AUDIOLIBRO-AUTOR
+              DISPLAY 'DIGITE EL NARRADOR: '
+              ACCEPT AUDIOLIBRO-NARRADOR
+              DISPLAY 'DIGITE LA FECHA DE PUBLICACION (AAAAMMDD): '
+              ACCEPT AUDIOLIBRO-F-PUBLIC
+              DISPLAY 'DIGITE LA DURACION EN MINUTOS: '
+              ACCEPT AUDIOLIBRO-DURACION-MIN
+              DISPLAY 'DIGITE LA CATEGORIA: '
+              ACCEPT AUDIOLIBRO-CATEGORIA
+              DISPLAY 'DIGITE EL PRECIO: '
+              ACCEPT AUDIOLIBRO-PRECIO
+              DISPLAY 'DIGITE EL NUMERO DE REPLICAS: '
+              ACCEPT AUDIOLIBRO-NUMREPLICAS
+              DISPLAY 'DIGITE LA RESTRICCION DE EDAD: '
+              ACCEPT AUDIOLIBRO-RESTRICCION-EDAD
+              WRITE REG-AUDIOLIBRO
+                 INVALID KEY
+                    DISPLAY CT-ERROR-WRITE FS-AUDIOLIBRO
+                    MOVE CT-ERROR-WRITE TO WS-MSJ-TEXTO
+                    MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'YA EXISTE UN AUDIOLIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    DISPLAY 'AUDIOLIBRO INGRESADO CORRECTAMENTE'
+              END-WRITE
+              CLOSE AUDIOLIBRO
+           END-IF.
+
+       21200-CONSULTA-MASIVA-AUDIO.
+           OPEN INPUT AUDIOLIBRO.
+           IF FS-AUDIOLIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-AUDIOLIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              SET SW-NO-HAY-ARCH-AULIB TO TRUE
+              READ AUDIOLIBRO NEXT RECORD
+                 AT END SET SW-HAY-FIN-ARCH-AULIB TO TRUE
+              END-READ
+              DISPLAY '---------- INVENTARIO DE AUDIOLIBROS ----------'
+              PERFORM UNTIL SW-HAY-FIN-ARCH-AULIB
+                 DISPLAY 'CODIGO    : ' AUDIOLIBROID
+                 DISPLAY 'TITULO    : ' AUDIOLIBRO-TITULO
+                 DISPLAY 'AUTOR     : ' AUDIOLIBRO-AUTOR
+                 DISPLAY 'NARRADOR  : ' AUDIOLIBRO-NARRADOR
+                 DISPLAY 'PRECIO    : ' AUDIOLIBRO-PRECIO
+                 DISPLAY 'REPLICAS  : ' AUDIOLIBRO-NUMREPLICAS
+                 DISPLAY '-------------------------------------------'
+                 READ AUDIOLIBRO NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-AULIB TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE AUDIOLIBRO
+           END-IF.
+
+       21300-CONSULTA-IND-AUDIO.
+           OPEN INPUT AUDIOLIBRO.
+           IF FS-AUDIOLIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-AUDIOLIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL AUDIOLIBROID A CONSULTAR: '
+              ACCEPT WS-INPUT-AUDIOLIBROID
+              MOVE WS-INPUT-AUDIOLIBROID TO AUDIOLIBROID
+              START AUDIOLIBRO KEY IS EQUAL REG-AUDIOLIBRO-CLAVE
+                 INVALID KEY
+                    DISPLAY CT-ERROR-START FS-AUDIOLIBRO
+                    MOVE CT-ERROR-START TO WS-MSJ-TEXTO
+                    MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN AUDIOLIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    READ AUDIOLIBRO NEXT RECORD
+                       AT END
+                          DISPLAY CT-ERROR-READ FS-AUDIOLIBRO
+                          MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                          MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+                          PERFORM 9000-REGISTRAR-AUDITORIA
+                          DISPLAY 'NO EXISTE AUDIOLIBRO CON ESE CODIGO'
+                       NOT AT END
+                          DISPLAY 'CODIGO    : ' AUDIOLIBROID
+                          DISPLAY 'TITULO    : ' AUDIOLIBRO-TITULO
+                          DISPLAY 'AUTOR     : ' AUDIOLIBRO-AUTOR
+                          DISPLAY 'NARRADOR  : ' AUDIOLIBRO-NARRADOR
+                          DISPLAY 'PRECIO    : ' AUDIOLIBRO-PRECIO
+                          DISPLAY 'REPLICAS  : ' AUDIOLIBRO-NUMREPLICAS
+                    END-READ
+              END-START
+              CLOSE AUDIOLIBRO
+           END-IF.
+
+       21400-MODIFICAR-AUDIOLIBRO.
+           OPEN I-O AUDIOLIBRO.
+           IF FS-AUDIOLIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-AUDIOLIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL AUDIOLIBROID A MODIFICAR: '
+              ACCEPT WS-INPUT-AUDIOLIBROID
+              MOVE WS-INPUT-AUDIOLIBROID TO AUDIOLIBROID
+              READ AUDIOLIBRO
+                 INVALID KEY
+                    DISPLAY CT-ERROR-READ FS-AUDIOLIBRO
+                    MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                    MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN AUDIOLIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    DISPLAY 'TITULO ACTUAL  : ' AUDIOLIBRO-TITULO
+                    DISPLAY 'PRECIO ACTUAL  : ' AUDIOLIBRO-PRECIO
+                    DISPLAY 'REPLICAS ACTUAL: ' AUDIOLIBRO-NUMREPLICAS
+                    DISPLAY 'DESEA ACTUALIZAR EL TITULO S/N: '
+                    ACCEPT WS-ACTUALIZAR
+                    IF WS-ACTUALIZAR = 'S'
+                       DISPLAY 'DIGITE EL NUEVO TITULO: '
+                       ACCEPT WS-NUEVO-NOMBRE
+                       MOVE WS-NUEVO-NOMBRE TO AUDIOLIBRO-TITULO
+                    END-IF
+                    DISPLAY 'DESEA ACTUALIZAR EL PRECIO S/N: '
+                    ACCEPT WS-ACTUALIZAR
+                    IF WS-ACTUALIZAR = 'S'
+                       DISPLAY 'DIGITE EL NUEVO PRECIO: '
+                       ACCEPT AUDIOLIBRO-PRECIO
+                    END-IF
+                    DISPLAY 'DESEA ACTUALIZAR LAS REPLICAS S/N: '
+                    ACCEPT WS-ACTUALIZAR
+                    IF WS-ACTUALIZAR = 'S'
+                       DISPLAY 'DIGITE EL NUEVO NUMERO DE REPLICAS: '
+                       ACCEPT AUDIOLIBRO-NUMREPLICAS
+                    END-IF
+                    REWRITE REG-AUDIOLIBRO
+                       INVALID KEY
+                          DISPLAY CT-ERROR-REWRITE FS-AUDIOLIBRO
+                          MOVE CT-ERROR-REWRITE TO WS-MSJ-TEXTO
+                          MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+                          PERFORM 9000-REGISTRAR-AUDITORIA
+                       NOT INVALID KEY
+                          DISPLAY 'AUDIOLIBRO ACTUALIZADO CORRECTAMENTE'
+                    END-REWRITE
+              END-READ
+              CLOSE AUDIOLIBRO
+           END-IF.
+
+       21500-ELIMINAR-AUDIOLIBRO.
+           OPEN I-O AUDIOLIBRO.
+           IF FS-AUDIOLIBRO NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-AUDIOLIBRO
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              DISPLAY 'DIGITE EL AUDIOLIBROID A ELIMINAR: '
+              ACCEPT WS-INPUT-AUDIOLIBROID
+              MOVE WS-INPUT-AUDIOLIBROID TO AUDIOLIBROID
+              READ AUDIOLIBRO
+                 INVALID KEY
+                    DISPLAY CT-ERROR-READ FS-AUDIOLIBRO
+                    MOVE CT-ERROR-READ TO WS-MSJ-TEXTO
+                    MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+                    PERFORM 9000-REGISTRAR-AUDITORIA
+                    DISPLAY 'NO EXISTE UN AUDIOLIBRO CON ESE CODIGO'
+                 NOT INVALID KEY
+                    DISPLAY 'TITULO  : ' AUDIOLIBRO-TITULO
+                    DISPLAY 'AUTOR   : ' AUDIOLIBRO-AUTOR
+                    DISPLAY 'ELIMINAR S/N: '
+                    ACCEPT WS-ELIMINAR
+                    IF WS-ELIMINAR = 'S'
+                       DELETE AUDIOLIBRO
+                          INVALID KEY
+                             DISPLAY CT-ERROR-DELETE FS-AUDIOLIBRO
+                             MOVE CT-ERROR-DELETE TO WS-MSJ-TEXTO
+                             MOVE FS-AUDIOLIBRO TO WS-MSJ-FS
+                             PERFORM 9000-REGISTRAR-AUDITORIA
+                          NOT INVALID KEY
+                             DISPLAY 'AUDIOLIBRO ELIMINADO OK'
+                       END-DELETE
+                    ELSE
+                       DISPLAY 'NO SE ELIMINO EL REGISTRO'
+                    END-IF
+              END-READ
+              CLOSE AUDIOLIBRO
+           END-IF.
+
+       20900-REPORTE-MORA.
+           OPEN INPUT REGISTROALQUILER.
+           IF FS-REGISTROAL NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-REGISTROAL
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-REGISTROAL TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+              COMPUTE WS-HOY-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-FECHA-SISTEMA)
+              MOVE 0 TO WS-CONT-CHECKPT-MORA
+              SET SW-NO-HAY-FIN-ARCH-REG TO TRUE
+              IF SI-REINICIAR-CT
+                 PERFORM 9210-LEER-CHECKPOINT-MORA
+                 MOVE CK-CLAVE-ALQUILER TO ALQ-ID
+                 START REGISTROALQUILER KEY IS GREATER THAN
+                    REG-REG-ALQUILER-CLAVE
+                    INVALID KEY SET SW-HAY-FIN-ARCH-REG TO TRUE
+                 END-START
+                 IF NOT SW-HAY-FIN-ARCH-REG
+                    READ REGISTROALQUILER NEXT RECORD
+                       AT END SET SW-HAY-FIN-ARCH-REG TO TRUE
+                    END-READ
+                 END-IF
+              ELSE
+                 READ REGISTROALQUILER NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-REG TO TRUE
+                 END-READ
+              END-IF
+              DISPLAY '---------- PRESTAMOS EN MORA ----------'
+              PERFORM UNTIL SW-HAY-FIN-ARCH-REG
+                 IF ALQ-ABIERTO
+                    COMPUTE WS-VENCE-INT =
+                     FUNCTION INTEGER-OF-DATE(ALQ-FECHA-DEVOL-ESPERADA)
+                    IF WS-HOY-INT > WS-VENCE-INT
+                       COMPUTE WS-DIAS-MORA = WS-HOY-INT - WS-VENCE-INT
+                       COMPUTE WS-MULTA =
+                          WS-DIAS-MORA * CT-MULTA-DIARIA
+                       DISPLAY 'PRESTAMO   : ' ALQ-ID
+                       DISPLAY 'CLIENTE    : ' ALQ-CLTEID
+                       DISPLAY 'DIAS MORA  : ' WS-DIAS-MORA
+                       DISPLAY 'MULTA      : ' WS-MULTA
+                       DISPLAY '------------------------------------'
+                    END-IF
+                 END-IF
+                 ADD 1 TO WS-CONT-CHECKPT-MORA
+                 IF WS-CONT-CHECKPT-MORA >= CT-INTERVALO-CHECKPT
+                    PERFORM 9110-GRABAR-CHECKPOINT-MORA
+                    MOVE 0 TO WS-CONT-CHECKPT-MORA
+                 END-IF
+                 READ REGISTROALQUILER NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-REG TO TRUE
+                 END-READ
+              END-PERFORM
+              PERFORM 9310-BORRAR-CHECKPOINT-MORA
+              CLOSE REGISTROALQUILER
+           END-IF.
+
+      *ANEXA UNA LINEA A LA BITACORA DE AUDITORIA CON FECHA, HORA,
+      *EL MENSAJE DEL ERROR Y EL FILE STATUS QUE LO PRODUJO
+       9000-REGISTRAR-AUDITORIA.
+           ACCEPT WS-FECHA-AUDIT FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AUDIT FROM TIME
+           OPEN EXTEND ARCH-AUDITORIA
+           IF FS-AUDITORIA = '35'
+              OPEN OUTPUT ARCH-AUDITORIA
+           END-IF
+           IF FS-AUDITORIA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR LA AUDITORIA FS = ' FS-AUDITORIA
+           ELSE
+              STRING WS-FECHA-AUDIT ' ' WS-HORA-AUDIT ' '
+                     WS-MSJ-TEXTO WS-MSJ-FS
+                     DELIMITED BY SIZE INTO REG-AUDITORIA
+              WRITE REG-AUDITORIA
+              CLOSE ARCH-AUDITORIA
+           END-IF
+           .
+
+      *GRABA EN EL CHECKPOINT EL ULTIMO LIBROID PROCESADO EN LA
+      *CONSULTA MASIVA, PARA NO TENER QUE REPROCESAR TODO EL ARCHIVO
+      *SI LA PASADA SE INTERRUMPE
+       9100-GRABAR-CHECKPOINT-LIBRO.
+           OPEN I-O ARCH-CHECKPOINT.
+           IF FS-CHECKPOINT = '35'
+              OPEN OUTPUT ARCH-CHECKPOINT
+              CLOSE ARCH-CHECKPOINT
+              OPEN I-O ARCH-CHECKPOINT
+           END-IF.
+           IF FS-CHECKPOINT NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-CHECKPOINT
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-CHECKPOINT TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              MOVE 'CONSULTA-MASIVA-LIBRO' TO CK-PROCESO
+              MOVE LIBROID TO CK-CLAVE-LIBRO
+              WRITE REG-CHECKPOINT
+                 INVALID KEY
+                    REWRITE REG-CHECKPOINT
+              END-WRITE
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
+
+      *GRABA EN EL CHECKPOINT EL ULTIMO ALQ-ID PROCESADO EN EL
+      *REPORTE DE MORA
+       9110-GRABAR-CHECKPOINT-MORA.
+           OPEN I-O ARCH-CHECKPOINT.
+           IF FS-CHECKPOINT = '35'
+              OPEN OUTPUT ARCH-CHECKPOINT
+              CLOSE ARCH-CHECKPOINT
+              OPEN I-O ARCH-CHECKPOINT
+           END-IF.
+           IF FS-CHECKPOINT NOT = '00'
+              DISPLAY CT-ERROR-OPEN FS-CHECKPOINT
+              MOVE CT-ERROR-OPEN TO WS-MSJ-TEXTO
+              MOVE FS-CHECKPOINT TO WS-MSJ-FS
+              PERFORM 9000-REGISTRAR-AUDITORIA
+           ELSE
+              MOVE 'REPORTE-MORA-ALQUILER' TO CK-PROCESO
+              MOVE ALQ-ID TO CK-CLAVE-ALQUILER
+              WRITE REG-CHECKPOINT
+                 INVALID KEY
+                    REWRITE REG-CHECKPOINT
+              END-WRITE
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
+
+      *LEE EL ULTIMO LIBROID GRABADO PARA LA CONSULTA MASIVA; SI NO
+      *HAY CHECKPOINT PREVIO, LA PASADA ARRANCA DESDE EL PRINCIPIO
+       9200-LEER-CHECKPOINT-LIBRO.
+           MOVE 0 TO CK-CLAVE-LIBRO.
+           OPEN INPUT ARCH-CHECKPOINT.
+           IF FS-CHECKPOINT = '00'
+              MOVE 'CONSULTA-MASIVA-LIBRO' TO CK-PROCESO
+              READ ARCH-CHECKPOINT
+                 INVALID KEY MOVE 0 TO CK-CLAVE-LIBRO
+              END-READ
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
+
+      *LEE EL ULTIMO ALQ-ID GRABADO PARA EL REPORTE DE MORA; SI NO
+      *HAY CHECKPOINT PREVIO, LA PASADA ARRANCA DESDE EL PRINCIPIO
+       9210-LEER-CHECKPOINT-MORA.
+           MOVE 0 TO CK-CLAVE-ALQUILER.
+           OPEN INPUT ARCH-CHECKPOINT.
+           IF FS-CHECKPOINT = '00'
+              MOVE 'REPORTE-MORA-ALQUILER' TO CK-PROCESO
+              READ ARCH-CHECKPOINT
+                 INVALID KEY MOVE 0 TO CK-CLAVE-ALQUILER
+              END-READ
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
+
+      *LA CONSULTA MASIVA TERMINO SIN INTERRUPCIONES: SE BORRA EL
+      *CHECKPOINT PARA QUE LA PROXIMA PASADA ARRANQUE DESDE EL
+      *PRINCIPIO EN VEZ DE REINICIAR A LA MITAD
+       9300-BORRAR-CHECKPOINT-LIBRO.
+           OPEN I-O ARCH-CHECKPOINT.
+           IF FS-CHECKPOINT = '00'
+              MOVE 'CONSULTA-MASIVA-LIBRO' TO CK-PROCESO
+              READ ARCH-CHECKPOINT
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    DELETE ARCH-CHECKPOINT
+                       INVALID KEY
+                          CONTINUE
+                    END-DELETE
+              END-READ
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
+
+      *EL REPORTE DE MORA TERMINO SIN INTERRUPCIONES: SE BORRA EL
+      *CHECKPOINT PARA QUE LA PROXIMA PASADA ARRANQUE DESDE EL
+      *PRINCIPIO EN VEZ DE REINICIAR A LA MITAD
+       9310-BORRAR-CHECKPOINT-MORA.
+           OPEN I-O ARCH-CHECKPOINT.
+           IF FS-CHECKPOINT = '00'
+              MOVE 'REPORTE-MORA-ALQUILER' TO CK-PROCESO
+              READ ARCH-CHECKPOINT
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    DELETE ARCH-CHECKPOINT
+                       INVALID KEY
+                          CONTINUE
+                    END-DELETE
+              END-READ
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
 
        30000-FIN.
            DISPLAY 'FINALIZO EL PROGRAMA'
