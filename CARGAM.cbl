@@ -15,21 +15,65 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT ARCH-CLIENTES
+           ASSIGN TO WS-RUTA-CLIENTES
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT ARCH-HISTORIAL
+           ASSIGN TO WS-RUTA-HISTORIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-HISTORIAL.
+
+           SELECT ARCH-EXPORTA
+           ASSIGN TO WS-RUTA-EXPORTA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXPORTA.
+
+      * CLIENTE es el mismo archivo indexado que usa CRUDLIB/MENU01 --
+      * misma ruta por defecto y mismo copybook, para que todos los
+      * programas compartan un unico maestro de clientes.
+           SELECT CLIENTE
+           ASSIGN TO WS-RUTA-CLIENTE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLTEID
+           FILE STATUS IS FS-CLIENTE.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  ARCH-CLIENTES.
+       01  REG-CLIENTE-EXT              PIC X(100).
+
+       FD  ARCH-HISTORIAL.
+       01  REG-HISTORIAL                PIC X(120).
+
+       FD  ARCH-EXPORTA.
+       01  REG-EXPORTA                  PIC X(120).
+
+       FD  CLIENTE.
+       COPY CLIENTE.
+
        WORKING-STORAGE SECTION.
 
        01  FILLER      PIC X(50) VALUE 'INICIO DE LA WORKING CARGAM'.
 
+      * WK-HISTORIAL guarda hasta 5 motivos de cambio por cliente (en
+      * vez de que WK-MENSAJE se sobreescriba en cada cambio); la
+      * consulta en pantalla (20300/20700) recorre todo el arreglo en
+      * vez de mostrar solo la ultima entrada
        01  WS-CLIENTES.
            05 WS-CLIENTES-DATOS OCCURS 10 TIMES INDEXED BY TB-CLIENTES.
               10 WK-CEDULA            PIC 9(10).
               10 WK-NOMBRE            PIC X(30).
               10 WK-EDAD              PIC 9(3).
               10 WK-ESTADO            PIC X.
-              10 WK-MENSAJE           PIC X(50).
+              10 WK-NUM-HIST          PIC 9 VALUE 0.
+              10 WK-HISTORIAL OCCURS 5 TIMES INDEXED BY TB-HIST.
+                 15 WK-MENSAJE        PIC X(50).
 
        01  WS-VARIABLES.
            05  WS-OPCION              PIC 9.
@@ -62,16 +106,85 @@
            88 SW-SI-IMPAR                    VALUE 'S'.
            88 SW-NO-IMPAR                    VALUE 'N'.
 
+      * Rutas de los archivos de carga, historial y exportacion
+       01  WS-RUTA-DIR                PIC X(80).
+       01  WS-RUTA-CLIENTES           PIC X(100).
+       01  WS-RUTA-HISTORIAL          PIC X(100).
+       01  WS-RUTA-EXPORTA            PIC X(100).
+       01  FS-CLIENTES                PIC XX.
+       01  FS-HISTORIAL               PIC XX.
+       01  FS-EXPORTA                 PIC XX.
+
+      * Ruta del maestro de clientes compartido (el mismo que CRUDLIB)
+       01  WS-RUTA-DIR-CLIENTE        PIC X(80).
+       01  WS-RUTA-CLIENTE            PIC X(100).
+       01  FS-CLIENTE                 PIC XX.
+
+      * Contadores de conciliacion de la carga externa
+       01  WS-CONT-CARGADOS           PIC 99 VALUE 0.
+       01  WS-CONT-LEIDAS             PIC 99 VALUE 0.
+       01  WS-CONT-ERRORES            PIC 99 VALUE 0.
+
+       01  SW-FIN-ARCH-CLIE           PIC 9 VALUE 0.
+           88 SW-HAY-FIN-ARCH-CLIE          VALUE 1.
+           88 SW-NO-HAY-FIN-ARCH-CLIE       VALUE 0.
+
+      * Filtro de la consulta masiva por estado y rango de edad
+       01  WS-FILTRO-ESTADO           PIC X.
+       01  WS-FILTRO-EDAD-MIN         PIC 999.
+       01  WS-FILTRO-EDAD-MAX         PIC 999.
+       01  SW-USAR-FILTRO             PIC X.
+           88 SW-SI-FILTRAR                 VALUE 'S'.
+           88 SW-NO-FILTRAR                 VALUE 'N'.
+       01  SW-CUMPLE-FILTRO           PIC X.
+           88 SW-SI-CUMPLE-FILTRO            VALUE 'S'.
+           88 SW-NO-CUMPLE-FILTRO            VALUE 'N'.
+
+      * Fecha y hora para las lineas de historial
+       01  WS-FECHA-HIST              PIC 9(8).
+       01  WS-HORA-HIST               PIC 9(8).
+
+      * PIN de supervisor requerido para desactivar un cliente
+       01  CT-PIN-SUPERVISOR          PIC X(4) VALUE '1234'.
+       01  WS-PIN-INGRESADO           PIC X(4).
+       01  SW-PIN                     PIC X.
+           88 SW-PIN-VALIDO                 VALUE 'S'.
+           88 SW-PIN-INVALIDO               VALUE 'N'.
+
+      * Si la ultima carga masiva quedo incompleta, el menu no deja
+      * consultar/modificar/exportar hasta que se repita la opcion 1
+       01  SW-CARGA                  PIC X VALUE 'N'.
+           88 SW-CARGA-INCOMPLETA           VALUE 'S'.
+           88 SW-CARGA-COMPLETA             VALUE 'N'.
 
        01  FILLER       PIC X(50) VALUE 'FIN DE LA WORKING CARGAM'.
       *-----------------------
-       PROCEDURE DIVISION.
+
+       LINKAGE SECTION.
+      * Cuando un driver de lote (CIERREDIA) llama a este programa con
+      * 'LOTE', se ejecuta solo la carga masiva desde archivo y se
+      * retorna con GOBACK en vez de terminar el run unit con STOP RUN
+       01  LK-MODO-EJEC               PIC X(4).
+      * Devuelve al llamador si la carga quedo incompleta ('S') o no
+      * ('N'), para que un driver de lote pueda detener el resto del
+      * cierre en vez de seguir con un maestro de clientes a medias
+       01  LK-ESTADO-CARGA            PIC X(1).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJEC
+                                 OPTIONAL LK-ESTADO-CARGA.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        COMIENZO-TICKET.
 
-           PERFORM 10000-INICIO.
-           PERFORM 20000-PROCESO.
-           PERFORM 30000-FINAL.
+           IF LK-MODO-EJEC = 'LOTE'
+              PERFORM 10000-INICIO
+              PERFORM 20200-INGRESO-CARGA-MASIVA
+              MOVE SW-CARGA TO LK-ESTADO-CARGA
+              GOBACK
+           ELSE
+              PERFORM 10000-INICIO
+              PERFORM 20000-PROCESO
+              PERFORM 30000-FINAL
+           END-IF.
 
        10000-INICIO.
            INITIALIZE WS-CLIENTES
@@ -79,13 +192,33 @@
                       TB-CLIENTES
                       REPLACING NUMERIC BY ZEROES ALPHABETIC BY SPACES
            .
+           ACCEPT WS-RUTA-DIR FROM ENVIRONMENT 'CARGAM_DAT'
+           IF WS-RUTA-DIR = SPACES
+              MOVE '.' TO WS-RUTA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CARGAM-CLIENTES.csv'
+              DELIMITED BY SIZE INTO WS-RUTA-CLIENTES
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CARGAM-HISTORIAL.log'
+              DELIMITED BY SIZE INTO WS-RUTA-HISTORIAL
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CARGAM-CONSULTA.csv'
+              DELIMITED BY SIZE INTO WS-RUTA-EXPORTA
+           ACCEPT WS-RUTA-DIR-CLIENTE FROM ENVIRONMENT 'QUIELIB_DAT'
+           IF WS-RUTA-DIR-CLIENTE = SPACES
+              MOVE 'QUIELIB/DAT' TO WS-RUTA-DIR-CLIENTE
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR-CLIENTE) '/CLIENTE.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-CLIENTE
+           .
+
        20000-PROCESO.
-           PERFORM UNTIL WS-OPCION = 4
+           PERFORM UNTIL WS-OPCION = 6
                DISPLAY "****** MENU ********"
-               DISPLAY "1. CARGA MASIVA"
+               DISPLAY "1. CARGA MASIVA DESDE ARCHIVO"
                DISPLAY "2. CONSULTA MASIVA"
-               DISPLAY "3. MODIFICAR"
-               DISPLAY "4. SALIR"
+               DISPLAY "3. DESACTIVAR CLIENTE"
+               DISPLAY "4. REACTIVAR CLIENTE"
+               DISPLAY "5. EXPORTAR ULTIMA CONSULTA A CSV"
+               DISPLAY "6. SALIR"
                DISPLAY "*********************"
                DISPLAY "DIGITE UNA OPCION: "
                ACCEPT WS-OPCION
@@ -94,96 +227,202 @@
            .
 
        20100-INGRESO-OPCION.
-           EVALUATE WS-OPCION
-               WHEN 1 PERFORM 20200-INGRESO-CARGA-MASIVA
-               WHEN 2 PERFORM 20300-CONSULTA-DATOS
-               WHEN 3 PERFORM 20500-MODIFICACION
-               WHEN 4 DISPLAY "SALIENDO DEL PROGRAMA"
-               WHEN OTHER DISPLAY "OPCION INCORRECTO"
-           END-EVALUATE
-           .
-
-       20200-INGRESO-CARGA-MASIVA .
-           DISPLAY "*****************************"
-           DISPLAY "** SE REALIZA CARGA MASIVA **"
-           DISPLAY "*****************************"
-           MOVE 0999597992 TO WK-CEDULA(1)
-           MOVE "LEONARDO" TO WK-NOMBRE(1)
-           MOVE 30 TO WK-EDAD(1)
-           MOVE 'CORRECTO' TO WK-ESTADO(1)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(1)
-
-           MOVE 0999597992 TO WK-CEDULA(2)
-           MOVE 'CHRISTIAN' TO WK-NOMBRE(2)
-           MOVE 30 TO WK-EDAD(2)
-           MOVE 'CORRECTO' TO WK-ESTADO(2)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(2)
-
-           MOVE 0999597992 TO WK-CEDULA(3)
-           MOVE 'DANIEL' TO WK-NOMBRE(3)
-           MOVE 30 TO WK-EDAD(3)
-           MOVE 'CORRECTO' TO WK-ESTADO(3)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(3)
-
-           MOVE 0991237992 TO WK-CEDULA(4)
-           MOVE 'CARLOS' TO WK-NOMBRE(4)
-           MOVE 25 TO WK-EDAD(4)
-           MOVE 'CORRECTO' TO WK-ESTADO(4)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(4)
-
-           MOVE 0999597123 TO WK-CEDULA(5)
-           MOVE 'ABDALA' TO WK-NOMBRE(5)
-           MOVE 50 TO WK-EDAD(5)
-           MOVE 'CORRECTO' TO WK-ESTADO(5)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(5)
-
-           MOVE 0999597992 TO WK-CEDULA(6)
-           MOVE 'RAFAEL' TO WK-NOMBRE(6)
-           MOVE 55 TO WK-EDAD(6)
-           MOVE 'CORRECTO' TO WK-ESTADO(6)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(6)
-
-           MOVE 0999597992 TO WK-CEDULA(7)
-           MOVE 'NEBOT' TO WK-NOMBRE(7)
-           MOVE 65 TO WK-EDAD(7)
-           MOVE 'CORRECTO' TO WK-ESTADO(7)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(7)
-
-           MOVE 0999597992 TO WK-CEDULA(8)
-           MOVE 'LASSO' TO WK-NOMBRE(8)
-           MOVE 75 TO WK-EDAD(8)
-           MOVE 'CORRECTO' TO WK-ESTADO(8)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(8)
-
-           MOVE 0999597992 TO WK-CEDULA(9)
-           MOVE 'ROLDOS' TO WK-NOMBRE(9)
-           MOVE 45 TO WK-EDAD(9)
-           MOVE 'CORRECTO' TO WK-ESTADO(9)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(9)
-
-           MOVE 0999597992 TO WK-CEDULA(10)
-           MOVE 'LUCIO' TO WK-NOMBRE(10)
-           MOVE 75 TO WK-EDAD(10)
-           MOVE 'CORRECTO' TO WK-ESTADO(10)
-           MOVE 'SIN OBSERVACIONES' TO WK-MENSAJE(10)
+           IF SW-CARGA-INCOMPLETA AND WS-OPCION NOT = 1 AND
+              WS-OPCION NOT = 6
+              DISPLAY 'LA ULTIMA CARGA MASIVA QUEDO INCOMPLETA'
+              DISPLAY 'REPITA LA OPCION 1 ANTES DE CONTINUAR'
+           ELSE
+              EVALUATE WS-OPCION
+                  WHEN 1 PERFORM 20200-INGRESO-CARGA-MASIVA
+                  WHEN 2 PERFORM 20300-CONSULTA-DATOS
+                  WHEN 3 PERFORM 20500-MODIFICACION
+                  WHEN 4 PERFORM 20800-REACTIVAR-CLIENTE
+                  WHEN 5 PERFORM 20900-EXPORTAR-CONSULTA
+                  WHEN 6 DISPLAY "SALIENDO DEL PROGRAMA"
+                  WHEN OTHER DISPLAY "OPCION INCORRECTO"
+              END-EVALUATE
+           END-IF
+           .
+
+      *CARGA EL ROSTER DE CLIENTES DESDE UN ARCHIVO CSV EXTERNO
+      *FORMATO DE CADA LINEA: CEDULA,NOMBRE,EDAD,ESTADO
+       20200-INGRESO-CARGA-MASIVA.
+           MOVE 0 TO WS-CONT-CARGADOS WS-CONT-LEIDAS WS-CONT-ERRORES
+           OPEN INPUT ARCH-CLIENTES.
+           IF FS-CLIENTES NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE CLIENTES FS = '
+                      FS-CLIENTES
+              DISPLAY 'NO SE CARGO NINGUN REGISTRO'
+           ELSE
+              SET SW-NO-HAY-FIN-ARCH-CLIE TO TRUE
+              SET TB-CLIENTES TO 1
+              READ ARCH-CLIENTES NEXT RECORD
+                 AT END SET SW-HAY-FIN-ARCH-CLIE TO TRUE
+              END-READ
+              PERFORM UNTIL SW-HAY-FIN-ARCH-CLIE
+                 ADD 1 TO WS-CONT-LEIDAS
+                 IF TB-CLIENTES > 10
+                    DISPLAY 'TABLA DE CLIENTES LLENA, LINEA DESCARTADA'
+                    ADD 1 TO WS-CONT-ERRORES
+                 ELSE
+                    UNSTRING REG-CLIENTE-EXT DELIMITED BY ','
+                       INTO WK-CEDULA(TB-CLIENTES)
+                            WK-NOMBRE(TB-CLIENTES)
+                            WK-EDAD(TB-CLIENTES)
+                            WK-ESTADO(TB-CLIENTES)
+                    IF WK-CEDULA(TB-CLIENTES) = 0
+                       ADD 1 TO WS-CONT-ERRORES
+                    ELSE
+                       MOVE 'SIN OBSERVACIONES' TO WS-NEW-MSJ
+                       PERFORM 20255-APILAR-MENSAJE
+                       ADD 1 TO WS-CONT-CARGADOS
+                       PERFORM 20260-SINCRONIZAR-CLIENTE
+                       SET TB-CLIENTES UP BY 1
+                    END-IF
+                 END-IF
+                 READ ARCH-CLIENTES NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-CLIE TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE ARCH-CLIENTES
+              PERFORM 20250-CONCILIAR-CARGA
+           END-IF
+           .
+
+      *CONCILIACION: COMPARA LINEAS LEIDAS DEL ARCHIVO CONTRA
+      *REGISTROS EFECTIVAMENTE CARGADOS EN LA TABLA
+       20250-CONCILIAR-CARGA.
+           DISPLAY '---------- CONCILIACION DE CARGA ----------'
+           DISPLAY 'LINEAS LEIDAS DEL ARCHIVO : ' WS-CONT-LEIDAS
+           DISPLAY 'REGISTROS CARGADOS        : ' WS-CONT-CARGADOS
+           DISPLAY 'LINEAS CON ERROR           : ' WS-CONT-ERRORES
+           IF WS-CONT-LEIDAS NOT = WS-CONT-CARGADOS
+              DISPLAY 'ADVERTENCIA: NO TODAS LAS LINEAS SE CARGARON'
+              SET SW-CARGA-INCOMPLETA TO TRUE
+           ELSE
+              DISPLAY 'LA CARGA COINCIDE CON EL ARCHIVO DE ORIGEN'
+              SET SW-CARGA-COMPLETA TO TRUE
+           END-IF
+           .
+
+      *AGREGA WS-NEW-MSJ AL HISTORIAL DEL CLIENTE ACTUAL (TB-CLIENTES)
+      *EN VEZ DE SOBREESCRIBIR EL MOTIVO ANTERIOR; GUARDA HASTA 5
+      *ENTRADAS POR CLIENTE
+       20255-APILAR-MENSAJE.
+           IF WK-NUM-HIST(TB-CLIENTES) < 5
+              ADD 1 TO WK-NUM-HIST(TB-CLIENTES)
+              MOVE WS-NEW-MSJ
+                 TO WK-MENSAJE(TB-CLIENTES WK-NUM-HIST(TB-CLIENTES))
+           ELSE
+              DISPLAY 'HISTORIAL DE MENSAJES LLENO PARA ESTE CLIENTE'
+           END-IF
+           .
+
+      *GRABA (O ACTUALIZA) EL REGISTRO ACTUAL DE TB-CLIENTES EN EL
+      *MAESTRO DE CLIENTES COMPARTIDO CON CRUDLIB Y MENU01
+       20260-SINCRONIZAR-CLIENTE.
+           MOVE WK-CEDULA(TB-CLIENTES) TO CLTEID
+           MOVE WK-NOMBRE(TB-CLIENTES) TO CLTE-NOMBRE
+           MOVE SPACES                 TO CLTE-APELLIDO
+           MOVE SPACES                 TO CLTE-TELEFONO
+           MOVE SPACES                 TO CLTE-DIRECCION
+           MOVE WK-EDAD(TB-CLIENTES)   TO CLTE-EDAD
+           IF WK-ESTADO(TB-CLIENTES) = 'I'
+              MOVE 'INACTIVO' TO CLTE-ESTADO
+           ELSE
+              MOVE 'ACTIVO'  TO CLTE-ESTADO
+           END-IF
+           IF WK-NUM-HIST(TB-CLIENTES) > 0
+              MOVE WK-MENSAJE(TB-CLIENTES WK-NUM-HIST(TB-CLIENTES))
+                 TO CLTE-MENSAJE
+           ELSE
+              MOVE SPACES TO CLTE-MENSAJE
+           END-IF
+           OPEN I-O CLIENTE.
+           IF FS-CLIENTE = '35'
+              OPEN OUTPUT CLIENTE
+              CLOSE CLIENTE
+              OPEN I-O CLIENTE
+           END-IF
+           IF FS-CLIENTE NOT = '00'
+              DISPLAY 'ERROR AL ABRIR MAESTRO DE CLIENTES FS = '
+                      FS-CLIENTE
+           ELSE
+              WRITE REG-CLIENTE
+                 INVALID KEY
+                    REWRITE REG-CLIENTE
+                       INVALID KEY
+                          DISPLAY 'ERROR AL SINCRONIZAR EL CLIENTE'
+                    END-REWRITE
+              END-WRITE
+              CLOSE CLIENTE
+           END-IF
            .
 
        20300-CONSULTA-DATOS.
+           DISPLAY 'DESEA FILTRAR LA CONSULTA POR ESTADO Y EDAD S/N:'
+           ACCEPT SW-USAR-FILTRO
+           IF SW-SI-FILTRAR
+              DISPLAY 'ESTADO A FILTRAR (C=CORRECTO/I=INCORRECTO):'
+              ACCEPT WS-FILTRO-ESTADO
+              DISPLAY 'EDAD MINIMA:'
+              ACCEPT WS-FILTRO-EDAD-MIN
+              DISPLAY 'EDAD MAXIMA:'
+              ACCEPT WS-FILTRO-EDAD-MAX
+           END-IF
            DISPLAY WS-TITULO
            SET TB-CLIENTES TO 1
            PERFORM VARYING TB-CLIENTES FROM 1 BY 1 UNTIL
                                              (TB-CLIENTES >10)
+                PERFORM 20310-CUMPLE-FILTRO
                 IF (WK-CEDULA(TB-CLIENTES)>0)
+                   AND SW-SI-CUMPLE-FILTRO
                   MOVE WK-CEDULA(TB-CLIENTES) TO WS-IMP-CEDULA
                   MOVE WK-NOMBRE(TB-CLIENTES) TO WS-IMP-NOMBRE
                   MOVE WK-EDAD(TB-CLIENTES) TO WS-IMP-EDAD
                   MOVE WK-ESTADO(TB-CLIENTES) TO WS-IMP-ESTADO
-                  MOVE WK-MENSAJE(TB-CLIENTES) TO WS-IMP-MENSAJE
+                  IF WK-NUM-HIST(TB-CLIENTES) > 0
+                     MOVE WK-MENSAJE(TB-CLIENTES WK-NUM-HIST
+                                     (TB-CLIENTES)) TO WS-IMP-MENSAJE
+                  ELSE
+                     MOVE SPACES TO WS-IMP-MENSAJE
+                  END-IF
                   DISPLAY WS-DETALLE
+                  PERFORM 20320-MOSTRAR-HISTORIAL-CLIENTE
                END-IF
            END-PERFORM
            .
 
+      *MUESTRA TODO EL HISTORIAL DE MOTIVOS DEL CLIENTE TB-CLIENTES,
+      *NO SOLO EL MAS RECIENTE -- ESTE ES EL REGISTRO QUE QUEDA EN
+      *WK-HISTORIAL CADA VEZ QUE SE LLAMA A 20255-APILAR-MENSAJE
+       20320-MOSTRAR-HISTORIAL-CLIENTE.
+           IF WK-NUM-HIST(TB-CLIENTES) > 1
+              DISPLAY '   HISTORIAL DE CAMBIOS:'
+              PERFORM VARYING TB-HIST FROM 1 BY 1
+                 UNTIL TB-HIST > WK-NUM-HIST(TB-CLIENTES)
+                 DISPLAY '     ' TB-HIST ') '
+                         WK-MENSAJE(TB-CLIENTES TB-HIST)
+              END-PERFORM
+           END-IF
+           .
+
+      *FUNCION DE CONDICION: VERDADERO SI EL REGISTRO ACTUAL CUMPLE
+      *EL FILTRO DE ESTADO/EDAD VIGENTE (O SI NO SE PIDIO FILTRAR)
+       20310-CUMPLE-FILTRO.
+           IF SW-NO-FILTRAR
+              SET SW-SI-CUMPLE-FILTRO TO TRUE
+           ELSE
+              IF WK-ESTADO(TB-CLIENTES) = WS-FILTRO-ESTADO
+                 AND WK-EDAD(TB-CLIENTES) >= WS-FILTRO-EDAD-MIN
+                 AND WK-EDAD(TB-CLIENTES) <= WS-FILTRO-EDAD-MAX
+                 SET SW-SI-CUMPLE-FILTRO TO TRUE
+              ELSE
+                 SET SW-NO-CUMPLE-FILTRO TO TRUE
+              END-IF
+           END-IF
+           .
+
        20500-MODIFICACION.
            SET SW-NO-IMPAR TO TRUE
            PERFORM 20600-VALIDACION-IMPAR UNTIL SW-SI-IMPAR
@@ -200,24 +439,31 @@
            ELSE
               DISPLAY "EL NUMERO: " WS-INPUT-IMPAR " ES IMPAR"
               PERFORM 20700-DESPLIEGUE
-              DISPLAY "INGRESE EL NUEVO ESTADO,SOLO 'I' PARA INCORRECTO"
-              ACCEPT WS-NEW-ESTADO
-              DISPLAY "INGRESE EL MOTIVO DEL CAMBIO: "
-              ACCEPT WS-NEW-MSJ
-              IF (WS-NEW-ESTADO='I')
-                 IF (WK-ESTADO(TB-CLIENTES)='INCORRECTO')
-                    DISPLAY        'ERROR, VOLVERA AL MENU YA QUE YA SE
-      -                     ' ENCONTRABA DADO DE BAJA'
-                    MOVE 'N' TO SW-COTINUAR
-                 ELSE
-                    MOVE 'INCORRECTO' TO WK-ESTADO(TB-CLIENTES)
-                    MOVE WS-NEW-MSJ TO WK-MENSAJE(TB-CLIENTES)
-                    DISPLAY "DESEA CONTINUAR MODIFICANDO S/N: "
-                    ACCEPT SW-COTINUAR
-                END-IF
+              PERFORM 20650-VALIDAR-PIN-SUPERVISOR
+              IF SW-PIN-INVALIDO
+                 DISPLAY 'PIN INCORRECTO, NO SE DESACTIVA EL CLIENTE'
+                 MOVE 'S' TO SW-COTINUAR
               ELSE
-                 DISPLAY 'ERROR, FIN DE EJECUCION'
-                 PERFORM 30000-FINAL
+                 DISPLAY "INGRESE EL NUEVO ESTADO, SOLO 'I' ES VALIDO"
+                 ACCEPT WS-NEW-ESTADO
+                 DISPLAY "INGRESE EL MOTIVO DEL CAMBIO: "
+                 ACCEPT WS-NEW-MSJ
+                 IF (WS-NEW-ESTADO='I')
+                    IF (WK-ESTADO(TB-CLIENTES)='I')
+                       DISPLAY 'ERROR, EL CLIENTE YA ESTABA DE BAJA'
+                       MOVE 'N' TO SW-COTINUAR
+                    ELSE
+                       MOVE 'I' TO WK-ESTADO(TB-CLIENTES)
+                       PERFORM 20255-APILAR-MENSAJE
+                       PERFORM 20750-REGISTRAR-HISTORIAL
+                       PERFORM 20260-SINCRONIZAR-CLIENTE
+                       DISPLAY "DESEA CONTINUAR MODIFICANDO S/N: "
+                       ACCEPT SW-COTINUAR
+                   END-IF
+                 ELSE
+                    DISPLAY 'ERROR, FIN DE EJECUCION'
+                    PERFORM 30000-FINAL
+                 END-IF
               END-IF
 
               IF (SW-COTINUAR-SI)
@@ -228,6 +474,17 @@
            END-IF
            .
 
+      *PIDE EL PIN DE SUPERVISOR ANTES DE DESACTIVAR UN CLIENTE
+       20650-VALIDAR-PIN-SUPERVISOR.
+           DISPLAY 'INGRESE EL PIN DE SUPERVISOR PARA DESACTIVAR:'
+           ACCEPT WS-PIN-INGRESADO
+           IF WS-PIN-INGRESADO = CT-PIN-SUPERVISOR
+              SET SW-PIN-VALIDO TO TRUE
+           ELSE
+              SET SW-PIN-INVALIDO TO TRUE
+           END-IF
+           .
+
        20700-DESPLIEGUE.
            DISPLAY WS-TITULO
            SET TB-CLIENTES TO 1
@@ -239,11 +496,93 @@
                        MOVE WK-NOMBRE(TB-CLIENTES) TO WS-IMP-NOMBRE
                        MOVE WK-EDAD(TB-CLIENTES) TO WS-IMP-EDAD
                        MOVE WK-ESTADO(TB-CLIENTES) TO WS-IMP-ESTADO
-                       MOVE WK-MENSAJE(TB-CLIENTES) TO WS-IMP-MENSAJE
+                       IF WK-NUM-HIST(TB-CLIENTES) > 0
+                          MOVE WK-MENSAJE(TB-CLIENTES WK-NUM-HIST
+                                          (TB-CLIENTES))
+                             TO WS-IMP-MENSAJE
+                       ELSE
+                          MOVE SPACES TO WS-IMP-MENSAJE
+                       END-IF
                        DISPLAY WS-DETALLE
+                       PERFORM 20320-MOSTRAR-HISTORIAL-CLIENTE
            END-SEARCH
            .
 
+      *ESCRIBE UNA LINEA PERMANENTE DE HISTORIAL POR CADA CAMBIO DE
+      *ESTADO, EN VEZ DE PERDER EL MOTIVO ANTERIOR AL SOBREESCRIBIR
+      *WK-MENSAJE
+       20750-REGISTRAR-HISTORIAL.
+           ACCEPT WS-FECHA-HIST FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-HIST FROM TIME
+           OPEN EXTEND ARCH-HISTORIAL
+           IF FS-HISTORIAL = '35'
+              OPEN OUTPUT ARCH-HISTORIAL
+           END-IF
+           IF FS-HISTORIAL NOT = '00'
+              DISPLAY 'ERROR AL ABRIR HISTORIAL FS = ' FS-HISTORIAL
+           ELSE
+              STRING WS-FECHA-HIST ' ' WS-HORA-HIST ' '
+                     WK-CEDULA(TB-CLIENTES) ' ' WK-ESTADO(TB-CLIENTES)
+                     ' ' WK-MENSAJE(TB-CLIENTES WK-NUM-HIST
+                                    (TB-CLIENTES))
+                     DELIMITED BY SIZE INTO REG-HISTORIAL
+              WRITE REG-HISTORIAL
+              CLOSE ARCH-HISTORIAL
+           END-IF
+           .
+
+      *REACTIVA UN CLIENTE PREVIAMENTE DESACTIVADO
+       20800-REACTIVAR-CLIENTE.
+           DISPLAY 'DIGITE EL NUMERO DE REGISTRO A REACTIVAR (1-9):'
+           ACCEPT WS-INPUT-IMPAR
+           SET TB-CLIENTES TO 1
+           SEARCH WS-CLIENTES-DATOS
+              AT END
+                 DISPLAY 'NO SE ENCONTRO EL REGISTRO'
+              WHEN (TB-CLIENTES = WS-INPUT-IMPAR)
+                 IF WK-ESTADO(TB-CLIENTES) = 'C'
+                    DISPLAY 'EL CLIENTE YA SE ENCUENTRA ACTIVO'
+                 ELSE
+                    MOVE 'C' TO WK-ESTADO(TB-CLIENTES)
+                    MOVE 'REACTIVADO' TO WS-NEW-MSJ
+                    PERFORM 20255-APILAR-MENSAJE
+                    PERFORM 20750-REGISTRAR-HISTORIAL
+                    PERFORM 20260-SINCRONIZAR-CLIENTE
+                    DISPLAY 'CLIENTE REACTIVADO CORRECTAMENTE'
+                 END-IF
+           END-SEARCH
+           .
+
+      *EXPORTA LA TABLA DE CLIENTES ACTUAL A UN ARCHIVO CSV
+       20900-EXPORTAR-CONSULTA.
+           OPEN OUTPUT ARCH-EXPORTA.
+           IF FS-EXPORTA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE EXPORTACION FS = '
+                      FS-EXPORTA
+           ELSE
+              PERFORM VARYING TB-CLIENTES FROM 1 BY 1 UNTIL
+                                                TB-CLIENTES > 10
+                 IF WK-CEDULA(TB-CLIENTES) > 0
+                    IF WK-NUM-HIST(TB-CLIENTES) > 0
+                       MOVE WK-MENSAJE(TB-CLIENTES WK-NUM-HIST
+                                       (TB-CLIENTES)) TO WS-NEW-MSJ
+                    ELSE
+                       MOVE SPACES TO WS-NEW-MSJ
+                    END-IF
+                    STRING WK-CEDULA(TB-CLIENTES) ','
+                           WK-NOMBRE(TB-CLIENTES) ','
+                           WK-EDAD(TB-CLIENTES) ','
+                           WK-ESTADO(TB-CLIENTES) ','
+                           WS-NEW-MSJ
+                           DELIMITED BY SIZE INTO REG-EXPORTA
+                    WRITE REG-EXPORTA
+                 END-IF
+              END-PERFORM
+              CLOSE ARCH-EXPORTA
+              DISPLAY 'CONSULTA EXPORTADA A CSV CORRECTAMENTE'
+           END-IF
+           .
+
        30000-FINAL.
             STOP RUN.
       *
