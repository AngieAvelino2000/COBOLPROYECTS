@@ -13,14 +13,56 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT ARCH-CSV
+           ASSIGN TO WS-RUTA-CSV
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
+           SELECT ARCH-HISTORIAL
+           ASSIGN TO WS-RUTA-HISTORIAL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-HISTORIAL.
+
+           SELECT ARCH-EXPORTA
+           ASSIGN TO WS-RUTA-EXPORTA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXPORTA.
+
+      * CLIENTE es el mismo archivo indexado que usa CRUDLIB/MENU01/
+      * CARGAM -- misma ruta por defecto y mismo copybook, para que
+      * todos los programas compartan un unico maestro de clientes.
+           SELECT CLIENTE
+           ASSIGN TO WS-RUTA-CLIENTE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLTEID
+           FILE STATUS IS FS-CLIENTE.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  ARCH-CSV.
+       01  REG-CSV                     PIC X(100).
+
+       FD  ARCH-HISTORIAL.
+       01  REG-HISTORIAL                PIC X(120).
+
+       FD  ARCH-EXPORTA.
+       01  REG-EXPORTA                  PIC X(120).
+
+       FD  CLIENTE.
+       COPY CLIENTE.
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01  WS-OPCION                               PIC 9.
-       01  WS-IND-IMPAR                            PIC 9.
+       01  WS-IND-IMPAR                            PIC 99.
+      * WK-HISTORIAL guarda hasta 5 motivos de cambio por registro (en
+      * vez de que WK-MENSAJE se sobreescriba en cada cambio); la
+      * consulta en pantalla (20300) recorre todo el arreglo en vez
+      * de mostrar solo la ultima entrada
        01  WS-REGISTROS.
            05 WS-CAMPOS  OCCURS 10 TIMES INDEXED BY IND-REGISTROS.
               10 WK-CEDULA              PIC 9(10).
@@ -28,7 +70,9 @@
               10 WK-APELLIDO            PIC X(20).
               10 WK-EDAD                PIC 9(3).
               10 WK-ESTADO              PIC X.
-              10 WK-MENSAJE             PIC X(31).
+              10 WK-NUM-HIST            PIC 9 VALUE 0.
+              10 WK-HISTORIAL OCCURS 5 TIMES INDEXED BY IND-HIST.
+                 15 WK-MENSAJE          PIC X(31).
 
        01  WS-TITULO.
            05 FILLER                  PIC X(23) VALUE 'CEDULA     '.
@@ -44,6 +88,52 @@
            05 WS-IMP-MENSAJE           PIC X(31).
            05 WS-IMP-NOMBRE            PIC X(23).
            05 WS-IMP-APELLIDO          PIC X(15).
+
+      * Rutas de los archivos de carga, historial y exportacion
+       01  WS-RUTA-DIR                PIC X(80).
+       01  WS-RUTA-CSV                PIC X(100).
+       01  WS-RUTA-HISTORIAL          PIC X(100).
+       01  WS-RUTA-EXPORTA            PIC X(100).
+       01  FS-CSV                     PIC XX.
+       01  FS-HISTORIAL               PIC XX.
+       01  FS-EXPORTA                 PIC XX.
+
+      * Ruta del maestro de clientes compartido (el mismo que CRUDLIB)
+       01  WS-RUTA-DIR-CLIENTE        PIC X(80).
+       01  WS-RUTA-CLIENTE            PIC X(100).
+       01  FS-CLIENTE                 PIC XX.
+
+      * Contadores de conciliacion de la carga externa
+       01  WS-CONT-CARGADOS           PIC 99 VALUE 0.
+       01  WS-CONT-LEIDAS             PIC 99 VALUE 0.
+       01  WS-CONT-ERRORES            PIC 99 VALUE 0.
+
+       01  SW-FIN-ARCH-CSV            PIC 9 VALUE 0.
+           88 SW-HAY-FIN-ARCH-CSV           VALUE 1.
+           88 SW-NO-HAY-FIN-ARCH-CSV        VALUE 0.
+
+      * Fecha y hora para las lineas de historial
+       01  WS-FECHA-HIST              PIC 9(8).
+       01  WS-HORA-HIST               PIC 9(8).
+       01  WS-NEW-MSJ                 PIC X(31).
+
+      * PIN de supervisor requerido para desactivar un cliente
+       01  CT-PIN-SUPERVISOR          PIC X(4) VALUE '1234'.
+       01  WS-PIN-INGRESADO           PIC X(4).
+       01  SW-PIN                     PIC X.
+           88 SW-PIN-VALIDO                 VALUE 'S'.
+           88 SW-PIN-INVALIDO               VALUE 'N'.
+
+       01  SW-CONTINUAR-MOD           PIC X VALUE 'S'.
+           88 SW-SI-CONTINUAR-MOD            VALUE 'S'.
+           88 SW-NO-CONTINUAR-MOD            VALUE 'N'.
+
+      * Si la ultima carga masiva quedo incompleta, el menu no deja
+      * consultar/modificar/exportar hasta que se repita la opcion 1
+       01  SW-CARGA                   PIC X VALUE 'N'.
+           88 SW-CARGA-INCOMPLETA            VALUE 'S'.
+           88 SW-CARGA-COMPLETA              VALUE 'N'.
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        COMIENZO-CARG-MAS.
@@ -55,7 +145,24 @@
        10000-INICIO.
            INITIALIZE WS-OPCION
                       WS-REGISTROS
-             .
+           .
+           ACCEPT WS-RUTA-DIR FROM ENVIRONMENT 'CARG-MAS_DAT'
+           IF WS-RUTA-DIR = SPACES
+              MOVE '.' TO WS-RUTA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CARG-MAS-CLIENTES.csv'
+              DELIMITED BY SIZE INTO WS-RUTA-CSV
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CARG-MAS-HISTORIAL.log'
+              DELIMITED BY SIZE INTO WS-RUTA-HISTORIAL
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CARG-MAS-CONSULTA.csv'
+              DELIMITED BY SIZE INTO WS-RUTA-EXPORTA
+           ACCEPT WS-RUTA-DIR-CLIENTE FROM ENVIRONMENT 'QUIELIB_DAT'
+           IF WS-RUTA-DIR-CLIENTE = SPACES
+              MOVE 'QUIELIB/DAT' TO WS-RUTA-DIR-CLIENTE
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR-CLIENTE) '/CLIENTE.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-CLIENTE
+           .
 
        20000-PROCESOS.
            PERFORM UNTIL WS-OPCION =4
@@ -65,6 +172,7 @@
            DISPLAY '*2. CONSULTA MASIVA                             *'
            DISPLAY '*3. MODIFICAR REGISTRO                          *'
            DISPLAY '*4. SALIR                                       *'
+           DISPLAY '*5. EXPORTAR ULTIMA CONSULTA A CSV              *'
            DISPLAY '*************************************************'
 
                DISPLAY 'DIGITE UNA OPCION: '
@@ -73,92 +181,137 @@
            END-PERFORM.
 
        20100-INGRESO-OPCION.
-           EVALUATE WS-OPCION
-             WHEN 1 PERFORM 20200-CARGA-MASIVA
-             WHEN 2 PERFORM 20300-CONSULTA-MASIVA
-             WHEN 3 PERFORM 20500-MODIFICAR-REGISTRO
-             WHEN 4 PERFORM 30000-FINAL
-             WHEN OTHER
-             DISPLAY 'INGRESA UNA OPCION VALIDA'
-           END-EVALUATE.
-
+           IF SW-CARGA-INCOMPLETA AND WS-OPCION NOT = 1 AND
+              WS-OPCION NOT = 4
+              DISPLAY 'LA ULTIMA CARGA MASIVA QUEDO INCOMPLETA'
+              DISPLAY 'REPITA LA OPCION 1 ANTES DE CONTINUAR'
+           ELSE
+              EVALUATE WS-OPCION
+                WHEN 1 PERFORM 20200-CARGA-MASIVA
+                WHEN 2 PERFORM 20300-CONSULTA-MASIVA
+                WHEN 3 PERFORM 20500-MODIFICAR-REGISTRO
+                WHEN 4 DISPLAY 'SALIENDO DEL PROGRAMA'
+                WHEN 5 PERFORM 20900-EXPORTAR-CONSULTA
+                WHEN OTHER
+                DISPLAY 'INGRESA UNA OPCION VALIDA'
+              END-EVALUATE
+           END-IF.
 
+      *CARGA EL ROSTER DE CLIENTES DESDE UN ARCHIVO CSV EXTERNO
+      *FORMATO DE CADA LINEA: CEDULA,NOMBRE,APELLIDO,EDAD,ESTADO
        20200-CARGA-MASIVA.
-
-           MOVE 0955393855 TO WK-CEDULA(1).
-           MOVE 'ISAAC' TO WK-NOMBRE(1).
-           MOVE 'VILLACRECES' TO WK-APELLIDO(1).
-           MOVE 23 TO WK-EDAD(1).
-           MOVE 'C' TO WK-ESTADO(1).
-           INITIALIZE WK-MENSAJE(1).
-
-           MOVE 0943812545 TO WK-CEDULA(2).
-           MOVE 'ANGIE' TO WK-NOMBRE(2).
-           MOVE 'AVELINO' TO WK-APELLIDO(2).
-           MOVE 22 TO WK-EDAD(2).
-           MOVE 'C' TO WK-ESTADO(2).
-           INITIALIZE WK-MENSAJE(2).
-
-           MOVE 0955393856 TO WK-CEDULA(3).
-           MOVE 'PEPE' TO WK-NOMBRE(3).
-           MOVE 'VILLACRECES' TO WK-APELLIDO(3).
-           MOVE 45 TO WK-EDAD(3).
-           MOVE 'C' TO WK-ESTADO(3).
-           INITIALIZE WK-MENSAJE(3).
-
-           MOVE 0955393834 TO WK-CEDULA(4).
-           MOVE 'MARIA' TO WK-NOMBRE(4).
-           MOVE 'DE LAS NIEVES' TO WK-APELLIDO(4).
-           MOVE 67 TO WK-EDAD(4).
-           MOVE 'C' TO WK-ESTADO(4).
-           INITIALIZE WK-MENSAJE(4).
-
-           MOVE 0955393822 TO WK-CEDULA(5).
-           MOVE 'LUCHO' TO WK-NOMBRE(5).
-           MOVE 'VALENCIA' TO WK-APELLIDO(5).
-           MOVE 32 TO WK-EDAD(5).
-           MOVE 'C' TO WK-ESTADO(5).
-           INITIALIZE WK-MENSAJE(5).
-
-           MOVE 0955393898 TO WK-CEDULA(6).
-           MOVE 'FLOR' TO WK-NOMBRE(6).
-           MOVE 'MACIAS' TO WK-APELLIDO(6).
-           MOVE 54 TO WK-EDAD(6).
-           MOVE 'C' TO WK-ESTADO(6).
-           INITIALIZE WK-MENSAJE(6).
-
-           MOVE 0955393235 TO WK-CEDULA(7).
-           MOVE 'LUCIA' TO WK-NOMBRE(7).
-           MOVE 'DE LAS CASAS' TO WK-APELLIDO(7).
-           MOVE 15 TO WK-EDAD(7).
-           MOVE 'C' TO WK-ESTADO(7).
-           INITIALIZE WK-MENSAJE(7).
-
-           MOVE 0953493855 TO WK-CEDULA(8).
-           MOVE 'LUIS' TO WK-NOMBRE(8).
-           MOVE 'MEDINA' TO WK-APELLIDO(8).
-           MOVE 39 TO WK-EDAD(8).
-           MOVE 'C' TO WK-ESTADO(8).
-           INITIALIZE WK-MENSAJE(8).
-
-           MOVE 0950393855 TO WK-CEDULA(9).
-           MOVE 'LESLY' TO WK-NOMBRE(9).
-           MOVE 'BAÑOS' TO WK-APELLIDO(9).
-           MOVE 47 TO WK-EDAD(9).
-           MOVE 'C' TO WK-ESTADO(9).
-           INITIALIZE WK-MENSAJE(9).
-
-           MOVE 0955323855 TO WK-CEDULA(10).
-           MOVE 'JOEL' TO WK-NOMBRE(10).
-           MOVE 'IGLESIAS' TO WK-APELLIDO(10).
-           MOVE 78 TO WK-EDAD(10).
-           MOVE 'C' TO WK-ESTADO(10).
-           INITIALIZE WK-MENSAJE(10).
-
-           DISPLAY 'SE HAN CARGADO LOS DATOS DE FORMA EXITOSA'.
-
-           PERFORM 20000-PROCESOS.
-
+           MOVE 0 TO WS-CONT-CARGADOS WS-CONT-LEIDAS WS-CONT-ERRORES
+           OPEN INPUT ARCH-CSV.
+           IF FS-CSV NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO CSV FS = ' FS-CSV
+              DISPLAY 'NO SE CARGO NINGUN REGISTRO'
+           ELSE
+              SET SW-NO-HAY-FIN-ARCH-CSV TO TRUE
+              SET IND-REGISTROS TO 1
+              READ ARCH-CSV NEXT RECORD
+                 AT END SET SW-HAY-FIN-ARCH-CSV TO TRUE
+              END-READ
+              PERFORM UNTIL SW-HAY-FIN-ARCH-CSV
+                 ADD 1 TO WS-CONT-LEIDAS
+                 IF IND-REGISTROS > 10
+                    DISPLAY 'TABLA DE CLIENTES LLENA, LINEA DESCARTADA'
+                    ADD 1 TO WS-CONT-ERRORES
+                 ELSE
+                    UNSTRING REG-CSV DELIMITED BY ','
+                       INTO WK-CEDULA(IND-REGISTROS)
+                            WK-NOMBRE(IND-REGISTROS)
+                            WK-APELLIDO(IND-REGISTROS)
+                            WK-EDAD(IND-REGISTROS)
+                            WK-ESTADO(IND-REGISTROS)
+                    IF WK-CEDULA(IND-REGISTROS) = 0
+                       ADD 1 TO WS-CONT-ERRORES
+                    ELSE
+                       MOVE 0 TO WK-NUM-HIST(IND-REGISTROS)
+                       ADD 1 TO WS-CONT-CARGADOS
+                       PERFORM 20260-SINCRONIZAR-CLIENTE
+                       SET IND-REGISTROS UP BY 1
+                    END-IF
+                 END-IF
+                 READ ARCH-CSV NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-CSV TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE ARCH-CSV
+              DISPLAY 'SE HAN CARGADO LOS DATOS DE FORMA EXITOSA'
+              PERFORM 20250-CONCILIAR-CARGA
+           END-IF
+           .
+
+      *CONCILIACION: COMPARA LINEAS LEIDAS DEL ARCHIVO CONTRA
+      *REGISTROS EFECTIVAMENTE CARGADOS EN LA TABLA
+       20250-CONCILIAR-CARGA.
+           DISPLAY '---------- CONCILIACION DE CARGA ----------'
+           DISPLAY 'LINEAS LEIDAS DEL ARCHIVO : ' WS-CONT-LEIDAS
+           DISPLAY 'REGISTROS CARGADOS        : ' WS-CONT-CARGADOS
+           DISPLAY 'LINEAS CON ERROR           : ' WS-CONT-ERRORES
+           IF WS-CONT-LEIDAS NOT = WS-CONT-CARGADOS
+              DISPLAY 'ADVERTENCIA: NO TODAS LAS LINEAS SE CARGARON'
+              SET SW-CARGA-INCOMPLETA TO TRUE
+           ELSE
+              DISPLAY 'LA CARGA COINCIDE CON EL ARCHIVO DE ORIGEN'
+              SET SW-CARGA-COMPLETA TO TRUE
+           END-IF
+           .
+
+      *AGREGA WS-NEW-MSJ AL HISTORIAL DEL REGISTRO ACTUAL
+      *(IND-REGISTROS) EN VEZ DE SOBREESCRIBIR EL MOTIVO ANTERIOR;
+      *GUARDA HASTA 5 ENTRADAS POR REGISTRO
+       20255-APILAR-MENSAJE.
+           IF WK-NUM-HIST(IND-REGISTROS) < 5
+              ADD 1 TO WK-NUM-HIST(IND-REGISTROS)
+              MOVE WS-NEW-MSJ
+                 TO WK-MENSAJE(IND-REGISTROS WK-NUM-HIST
+                               (IND-REGISTROS))
+           ELSE
+              DISPLAY 'HISTORIAL DE MENSAJES LLENO PARA ESTE REGISTRO'
+           END-IF
+           .
+
+      *GRABA (O ACTUALIZA) EL REGISTRO ACTUAL DE IND-REGISTROS EN EL
+      *MAESTRO DE CLIENTES COMPARTIDO CON CRUDLIB, CARGAM Y MENU01
+       20260-SINCRONIZAR-CLIENTE.
+           MOVE WK-CEDULA(IND-REGISTROS) TO CLTEID
+           MOVE WK-NOMBRE(IND-REGISTROS) TO CLTE-NOMBRE
+           MOVE WK-APELLIDO(IND-REGISTROS) TO CLTE-APELLIDO
+           MOVE SPACES                   TO CLTE-TELEFONO
+           MOVE SPACES                   TO CLTE-DIRECCION
+           MOVE WK-EDAD(IND-REGISTROS)   TO CLTE-EDAD
+           IF WK-ESTADO(IND-REGISTROS) = 'I'
+              MOVE 'INACTIVO' TO CLTE-ESTADO
+           ELSE
+              MOVE 'ACTIVO'  TO CLTE-ESTADO
+           END-IF
+           IF WK-NUM-HIST(IND-REGISTROS) > 0
+              MOVE WK-MENSAJE(IND-REGISTROS WK-NUM-HIST
+                              (IND-REGISTROS)) TO CLTE-MENSAJE
+           ELSE
+              MOVE SPACES TO CLTE-MENSAJE
+           END-IF
+           OPEN I-O CLIENTE.
+           IF FS-CLIENTE = '35'
+              OPEN OUTPUT CLIENTE
+              CLOSE CLIENTE
+              OPEN I-O CLIENTE
+           END-IF
+           IF FS-CLIENTE NOT = '00'
+              DISPLAY 'ERROR AL ABRIR MAESTRO DE CLIENTES FS = '
+                      FS-CLIENTE
+           ELSE
+              WRITE REG-CLIENTE
+                 INVALID KEY
+                    REWRITE REG-CLIENTE
+                       INVALID KEY
+                          DISPLAY 'ERROR AL SINCRONIZAR EL CLIENTE'
+                    END-REWRITE
+              END-WRITE
+              CLOSE CLIENTE
+           END-IF
+           .
 
        20300-CONSULTA-MASIVA.
            SET IND-REGISTROS TO 1.
@@ -175,37 +328,141 @@
            MOVE WK-EDAD(IND-REGISTROS)
            TO WS-IMP-EDAD
            MOVE WK-ESTADO(IND-REGISTROS) TO WS-IMP-ESTADO
-           MOVE WK-MENSAJE(IND-REGISTROS) TO WS-IMP-MENSAJE
+           IF WK-NUM-HIST(IND-REGISTROS) > 0
+              MOVE WK-MENSAJE(IND-REGISTROS WK-NUM-HIST
+                              (IND-REGISTROS)) TO WS-IMP-MENSAJE
+           ELSE
+              MOVE SPACES TO WS-IMP-MENSAJE
+           END-IF
            DISPLAY WS-DETALLE
+           PERFORM 20320-MOSTRAR-HISTORIAL-REGISTRO
 
            END-IF
 
            END-PERFORM.
 
+      *MUESTRA TODO EL HISTORIAL DE MOTIVOS DEL REGISTRO
+      *IND-REGISTROS, NO SOLO EL MAS RECIENTE
+       20320-MOSTRAR-HISTORIAL-REGISTRO.
+           IF WK-NUM-HIST(IND-REGISTROS) > 1
+              DISPLAY '   HISTORIAL DE CAMBIOS:'
+              PERFORM VARYING IND-HIST FROM 1 BY 1
+                 UNTIL IND-HIST > WK-NUM-HIST(IND-REGISTROS)
+                 DISPLAY '     ' IND-HIST ') '
+                         WK-MENSAJE(IND-REGISTROS IND-HIST)
+              END-PERFORM
+           END-IF
+           .
 
+      *PERMITE MODIFICAR CUALQUIERA DE LOS 10 REGISTROS CARGADOS,
+      *PIDIENDO EL NUMERO DE REGISTRO EN VEZ DE CALCULARLO COMO
+      *IMPAR A PARTIR DE UN CONTADOR FIJO
        20500-MODIFICAR-REGISTRO.
-           SET IND-REGISTROS TO 1
-           PERFORM UNTIL IND-REGISTROS >5
-               COMPUTE WS-IND-IMPAR = 2 * (IND-REGISTROS) - 1
-               DISPLAY 'SE MUESTRA EL REGISTRO NUMERO:  ' WS-IND-IMPAR
-               DISPLAY WS-CAMPOS(WS-IND-IMPAR)
-               DISPLAY 'INGRESE EL NUEVO ESTADO'
-               ACCEPT WK-ESTADO(WS-IND-IMPAR)
-              EVALUATE WK-ESTADO(WS-IND-IMPAR)
-                WHEN 'I'
-                 DISPLAY 'EL ESTADO SE HA GUARDADO CORRECTAMENTE'
-                 MOVE 'REGISTRO MODIFICADO ' TO WK-MENSAJE(WS-IND-IMPAR)
-
-                WHEN OTHER
-                DISPLAY 'ESTADO INCORRECTO'
-                PERFORM 30000-FINAL
-
-               END-EVALUATE
-
-               ADD 1 TO IND-REGISTROS
-           END-PERFORM.
-           PERFORM 20000-PROCESOS.
-
+           SET SW-SI-CONTINUAR-MOD TO TRUE
+           PERFORM UNTIL SW-NO-CONTINUAR-MOD
+               DISPLAY 'DIGITE EL NUMERO DE REGISTRO A MODIFICAR(1-10)'
+               ACCEPT WS-IND-IMPAR
+               IF WS-IND-IMPAR < 1 OR WS-IND-IMPAR > 10
+                  DISPLAY 'NUMERO DE REGISTRO FUERA DE RANGO'
+               ELSE
+                  SET IND-REGISTROS TO WS-IND-IMPAR
+                  DISPLAY 'SE MUESTRA EL REGISTRO NUMERO:  '
+                          WS-IND-IMPAR
+                  DISPLAY WS-CAMPOS(IND-REGISTROS)
+                  DISPLAY 'INGRESE EL NUEVO ESTADO'
+                  ACCEPT WK-ESTADO(IND-REGISTROS)
+                  EVALUATE WK-ESTADO(IND-REGISTROS)
+                    WHEN 'I'
+                     PERFORM 20650-VALIDAR-PIN-SUPERVISOR
+                     IF SW-PIN-INVALIDO
+                        DISPLAY 'PIN INCORRECTO, NO SE DESACTIVA'
+                     ELSE
+                        DISPLAY 'EL ESTADO SE HA GUARDADO'
+                        MOVE 'REGISTRO MODIFICADO' TO WS-NEW-MSJ
+                        PERFORM 20255-APILAR-MENSAJE
+                        PERFORM 20750-REGISTRAR-HISTORIAL
+                        PERFORM 20260-SINCRONIZAR-CLIENTE
+                     END-IF
+                    WHEN 'C'
+                     DISPLAY 'EL ESTADO SE HA GUARDADO'
+                     MOVE 'REGISTRO REACTIVADO' TO WS-NEW-MSJ
+                     PERFORM 20255-APILAR-MENSAJE
+                     PERFORM 20750-REGISTRAR-HISTORIAL
+                     PERFORM 20260-SINCRONIZAR-CLIENTE
+                    WHEN OTHER
+                     DISPLAY 'ESTADO INCORRECTO'
+                  END-EVALUATE
+               END-IF
+               DISPLAY 'DESEA MODIFICAR OTRO REGISTRO S/N: '
+               ACCEPT SW-CONTINUAR-MOD
+           END-PERFORM
+           .
+
+      *PIDE EL PIN DE SUPERVISOR ANTES DE DESACTIVAR UN CLIENTE
+       20650-VALIDAR-PIN-SUPERVISOR.
+           DISPLAY 'INGRESE EL PIN DE SUPERVISOR PARA DESACTIVAR:'
+           ACCEPT WS-PIN-INGRESADO
+           IF WS-PIN-INGRESADO = CT-PIN-SUPERVISOR
+              SET SW-PIN-VALIDO TO TRUE
+           ELSE
+              SET SW-PIN-INVALIDO TO TRUE
+           END-IF
+           .
+
+      *ESCRIBE UNA LINEA PERMANENTE DE HISTORIAL POR CADA CAMBIO DE
+      *ESTADO, EN VEZ DE PERDER EL MOTIVO ANTERIOR AL SOBREESCRIBIR
+      *WK-MENSAJE
+       20750-REGISTRAR-HISTORIAL.
+           ACCEPT WS-FECHA-HIST FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-HIST FROM TIME
+           OPEN EXTEND ARCH-HISTORIAL
+           IF FS-HISTORIAL = '35'
+              OPEN OUTPUT ARCH-HISTORIAL
+           END-IF
+           IF FS-HISTORIAL NOT = '00'
+              DISPLAY 'ERROR AL ABRIR HISTORIAL FS = ' FS-HISTORIAL
+           ELSE
+              STRING WS-FECHA-HIST ' ' WS-HORA-HIST ' '
+                     WK-CEDULA(IND-REGISTROS) ' '
+                     WK-ESTADO(IND-REGISTROS) ' '
+                     WK-MENSAJE(IND-REGISTROS WK-NUM-HIST
+                                (IND-REGISTROS))
+                     DELIMITED BY SIZE INTO REG-HISTORIAL
+              WRITE REG-HISTORIAL
+              CLOSE ARCH-HISTORIAL
+           END-IF
+           .
+
+      *EXPORTA LA TABLA DE CLIENTES ACTUAL A UN ARCHIVO CSV
+       20900-EXPORTAR-CONSULTA.
+           OPEN OUTPUT ARCH-EXPORTA.
+           IF FS-EXPORTA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE EXPORTACION FS = '
+                      FS-EXPORTA
+           ELSE
+              PERFORM VARYING IND-REGISTROS FROM 1 BY 1 UNTIL
+                                                IND-REGISTROS > 10
+                 IF WK-CEDULA(IND-REGISTROS) > 0
+                    IF WK-NUM-HIST(IND-REGISTROS) > 0
+                       MOVE WK-MENSAJE(IND-REGISTROS WK-NUM-HIST
+                                       (IND-REGISTROS)) TO WS-NEW-MSJ
+                    ELSE
+                       MOVE SPACES TO WS-NEW-MSJ
+                    END-IF
+                    STRING WK-CEDULA(IND-REGISTROS) ','
+                           WK-NOMBRE(IND-REGISTROS) ','
+                           WK-APELLIDO(IND-REGISTROS) ','
+                           WK-EDAD(IND-REGISTROS) ','
+                           WK-ESTADO(IND-REGISTROS) ','
+                           WS-NEW-MSJ
+                           DELIMITED BY SIZE INTO REG-EXPORTA
+                    WRITE REG-EXPORTA
+                 END-IF
+              END-PERFORM
+              CLOSE ARCH-EXPORTA
+              DISPLAY 'CONSULTA EXPORTADA A CSV CORRECTAMENTE'
+           END-IF
+           .
 
        30000-FINAL.
 
