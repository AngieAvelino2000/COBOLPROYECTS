@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CIERREDIA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT ARCH-LOG
+           ASSIGN TO WS-RUTA-LOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LOG.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  ARCH-LOG.
+       01  REG-LOG                     PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  FILLER   PIC X(40) VALUE 'INICIO WORKING CIERREDIA'.
+
+       01  WS-PARM-LOTE                PIC X(4) VALUE 'LOTE'.
+
+      * CARGAM devuelve 'S' aqui si la carga masiva de clientes quedo
+      * incompleta; en ese caso el cierre no sigue con MENU01/CRUDLIB
+       01  WS-ESTADO-CARGA             PIC X(1) VALUE 'N'.
+           88 CARGA-INCOMPLETA               VALUE 'S'.
+
+       01  WS-RUTA-DIR                 PIC X(80).
+       01  WS-RUTA-LOG                 PIC X(100).
+       01  FS-LOG                      PIC XX.
+
+       01  WS-FECHA-LOG                PIC 9(8).
+       01  WS-HORA-LOG                 PIC 9(8).
+       01  WS-MSJ-LOG                  PIC X(60).
+
+       01  FILLER   PIC X(40) VALUE 'FIN WORKING CIERREDIA'.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       COMIENZO-CIERREDIA.
+           PERFORM 10000-INICIO
+           PERFORM 20000-PROCESO-CIERRE
+           PERFORM 30000-FINAL
+           .
+
+       10000-INICIO.
+           ACCEPT WS-RUTA-DIR FROM ENVIRONMENT 'CIERREDIA_DAT'
+           IF WS-RUTA-DIR = SPACES
+              MOVE '.' TO WS-RUTA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/CIERREDIA.log'
+              DELIMITED BY SIZE INTO WS-RUTA-LOG
+           .
+
+      *EJECUTA, EN SECUENCIA, LOS TRES PASOS DEL CIERRE DEL DIA:
+      *CARGA MASIVA DE CLIENTES, REPORTE DIARIO DE FACTURACION Y
+      *REPORTE DE PRESTAMOS EN MORA -- REGISTRANDO EL RESULTADO DE
+      *CADA PASO EN EL LOG, EN VEZ DE TENER QUE LEVANTAR LOS TRES
+      *PROGRAMAS A MANO UNO POR UNO
+       20000-PROCESO-CIERRE.
+           DISPLAY 'INICIANDO EL CIERRE DEL DIA'
+           PERFORM 20100-PASO-CARGAM
+           IF CARGA-INCOMPLETA
+              MOVE 'CIERRE DETENIDO: LA CARGA DE CLIENTES QUEDO'
+                 TO WS-MSJ-LOG
+              PERFORM 20900-REGISTRAR-LOG
+           ELSE
+              PERFORM 20200-PASO-MENU01
+              PERFORM 20300-PASO-CRUDLIB
+           END-IF
+           DISPLAY 'CIERRE DEL DIA FINALIZADO'
+           .
+
+       20100-PASO-CARGAM.
+           MOVE 'N' TO WS-ESTADO-CARGA
+           CALL 'CARGAM' USING WS-PARM-LOTE WS-ESTADO-CARGA
+              ON EXCEPTION
+                 MOVE 'CARGAM: ERROR AL EJECUTAR LA CARGA MASIVA'
+                    TO WS-MSJ-LOG
+              NOT ON EXCEPTION
+                 IF CARGA-INCOMPLETA
+                    MOVE 'CARGAM: CARGA MASIVA DE CLIENTES INCOMPLETA'
+                       TO WS-MSJ-LOG
+                 ELSE
+                    MOVE 'CARGAM: CARGA MASIVA DE CLIENTES OK'
+                       TO WS-MSJ-LOG
+                 END-IF
+           END-CALL
+           PERFORM 20900-REGISTRAR-LOG
+           .
+
+       20200-PASO-MENU01.
+           CALL 'MENU01' USING WS-PARM-LOTE
+              ON EXCEPTION
+                 MOVE 'MENU01: ERROR AL EJECUTAR EL REPORTE DIARIO'
+                    TO WS-MSJ-LOG
+              NOT ON EXCEPTION
+                 MOVE 'MENU01: REPORTE DIARIO DE VENTAS E IVA OK'
+                    TO WS-MSJ-LOG
+           END-CALL
+           PERFORM 20900-REGISTRAR-LOG
+           .
+
+       20300-PASO-CRUDLIB.
+           CALL 'CRUDLIB' USING WS-PARM-LOTE
+              ON EXCEPTION
+                 MOVE 'CRUDLIB: ERROR AL EJECUTAR EL REPORTE DE MORA'
+                    TO WS-MSJ-LOG
+              NOT ON EXCEPTION
+                 MOVE 'CRUDLIB: REPORTE DE PRESTAMOS EN MORA OK'
+                    TO WS-MSJ-LOG
+           END-CALL
+           PERFORM 20900-REGISTRAR-LOG
+           .
+
+      *ESCRIBE UNA LINEA POR CADA PASO DEL CIERRE, CON FECHA, HORA
+      *Y RESULTADO
+       20900-REGISTRAR-LOG.
+           ACCEPT WS-FECHA-LOG FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-LOG FROM TIME
+           OPEN EXTEND ARCH-LOG
+           IF FS-LOG = '35'
+              OPEN OUTPUT ARCH-LOG
+           END-IF
+           IF FS-LOG NOT = '00'
+              DISPLAY 'ERROR AL ABRIR EL LOG DE CIERRE FS = ' FS-LOG
+           ELSE
+              STRING WS-FECHA-LOG ' ' WS-HORA-LOG ' ' WS-MSJ-LOG
+                 DELIMITED BY SIZE INTO REG-LOG
+              WRITE REG-LOG
+              CLOSE ARCH-LOG
+           END-IF
+           DISPLAY WS-MSJ-LOG
+           .
+
+       30000-FINAL.
+           DISPLAY 'FINALIZO EL PROGRAMA'
+           STOP RUN.
