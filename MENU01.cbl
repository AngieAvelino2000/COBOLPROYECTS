@@ -15,65 +15,212 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+      * CLIENTE es el mismo archivo indexado que usa CRUDLIB -- misma
+      * ruta por defecto y mismo copybook, para que ambos programas
+      * compartan un unico maestro de clientes.
+           SELECT CLIENTE
+           ASSIGN TO WS-RUTA-CLIENTE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLTEID
+           FILE STATUS IS FS-CLIENTE.
+
+           SELECT FACTURA-CAB
+           ASSIGN TO WS-RUTA-FACT-CAB
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FACT-NUM-FACTURA
+           FILE STATUS IS FS-FACT-CAB.
+
+           SELECT FACTURA-DET
+           ASSIGN TO WS-RUTA-FACT-DET
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FACT-DET-CLAVE
+           FILE STATUS IS FS-FACT-DET.
+
+      * Archivo de imagen de impresion (comprobante fisico de la
+      * factura), formato fijo en vez de pantalla de terminal
+           SELECT IMPRESORA-FACTURA
+           ASSIGN TO WS-RUTA-IMPRESORA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-IMPRESORA.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  CLIENTE.
+       COPY CLIENTE.
+
+       FD  FACTURA-CAB.
+       01  REG-FACT-CAB.
+           05  FACT-NUM-FACTURA          PIC X(18).
+           05  FACT-CEDULA-CLIENTE       PIC 9(13).
+           05  FACT-FECHA                PIC 9(8).
+           05  FACT-TASA-IVA             PIC 9(2)V99.
+           05  FACT-MONEDA               PIC X(3).
+           05  FACT-TASA-CAMBIO          PIC 9(4)V9999.
+           05  FACT-TOTAL-FACTURA        PIC 9(10)V99.
+           05  FACT-TOTAL-MONEDA         PIC 9(10)V99.
+
+       FD  FACTURA-DET.
+       01  REG-FACT-DET.
+           05  FACT-DET-CLAVE.
+               10  FACT-NUM-FACTURA-DET  PIC X(18).
+               10  FACT-NUM-LINEA        PIC 9(3).
+           05  FACT-COD-PRODUCTO         PIC X(10).
+           05  FACT-CANTIDAD             PIC 9(5).
+           05  FACT-PRECIO-UNIT          PIC 9(5)V99.
+           05  FACT-DESCUENTO            PIC 9(3)V99.
+           05  FACT-TOTAL-LINEA          PIC 9(6)V99.
+           05  FACT-IVA-LINEA            PIC 9(5)V99.
+
+      * IMPRESORA-FACTURA lleva el comprobante con tres imagenes de
+      * linea de ancho fijo -- encabezado, detalle y totales -- que
+      * comparten la misma area de registro de 132 posiciones
+       FD  IMPRESORA-FACTURA
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-IMP-ENCABEZADO.
+           05  IMP-ENC-ETIQUETA          PIC X(15).
+           05  IMP-ENC-VALOR             PIC X(60).
+           05  FILLER                    PIC X(57).
+       01  REG-IMP-DETALLE.
+           05  IMP-DET-PRODUCTO          PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  IMP-DET-CANTIDAD          PIC ZZZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  IMP-DET-PRECIO            PIC ZZZZ9,99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  IMP-DET-DESCUENTO         PIC ZZ9,99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  IMP-DET-TOTAL             PIC ZZZZZ9,99.
+           05  FILLER                    PIC X(81).
+       01  REG-IMP-TOTALES.
+           05  IMP-TOT-ETIQUETA          PIC X(15).
+           05  IMP-TOT-VALOR             PIC ZZZZZZZZZ9,99.
+           05  FILLER                    PIC X(104).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01  FILLER               PIC X(30) VALUE 'INICIO WORKING MENU01'.
        01  WS-OPCION                   PIC 9.
-       01  WS-CLIENTES.
-           05 WS-DATOS-CLIENTES OCCURS 10 TIMES INDEXED BY IND-CLIENTES.
-              10 WK-NOMBRE             PIC X(30).
-              10 WK-APELLIDO           PIC X(30).
-              10 WK-FECHA-NACIMIENTO   PIC X(11).
-              10 WK-IDENTIFICACION     PIC 9(13).
-              10 WK-TIPO-ID            PIC X.
-              10 WK-DIRECCION          PIC X(50).
-              10 WK-TELEFONO           PIC X(14).
-              10 WK-NUM-FACTURA        PIC 9(6).
-              10 WK-TASA-IVA           PIC 9(2).
-              10 WK-TOTAL-FACTURA      PIC 9(10)V9(2).
-              10 WK-COD-PRODUCTO       PIC X(10).
-              10 WK-CANTIDAD           PIC 9(5).
-              10 WK-PRECIO-UNITARIO    PIC 9(5)V9(2).
-              10 WK-TOTAL              PIC 9(6)V9(2).
-              10 WK-DESCUENTO          PIC 9(3)V9(2) .
-              10 WK-IVA                PIC 9(5)V9(2).
+
+      * Datos de cliente y factura que se capturan en pantalla antes
+      * de grabarlos en CLIENTE/FACTURA-CAB/FACTURA-DET
+       01  WS-NOMBRE                   PIC X(30).
+       01  WS-APELLIDO                 PIC X(30).
+       01  WS-FECHA-NACIMIENTO         PIC X(11).
+       01  WS-IDENTIFICACION           PIC 9(13).
+       01  WS-TIPO-ID                  PIC X.
+       01  WS-DIRECCION                PIC X(50).
+       01  WS-TELEFONO                 PIC X(14).
+
+       01  WS-NUM-FACTURA              PIC X(18).
+       01  WS-TASA-IVA                 PIC 9(2)V99.
+       01  WS-MONEDA                   PIC X(3).
+       01  WS-TASA-CAMBIO              PIC 9(4)V9999.
+       01  WS-TOTAL-FACTURA            PIC 9(10)V99.
+       01  WS-TOTAL-MONEDA             PIC 9(10)V99.
+
+       01  WS-NUM-LINEA                PIC 9(3) VALUE 0.
+       01  WS-COD-PRODUCTO             PIC X(10).
+       01  WS-CANTIDAD                 PIC 9(5).
+       01  WS-PRECIO-UNITARIO          PIC 9(5)V99.
+       01  WS-TOTAL-LINEA              PIC 9(6)V99.
+       01  WS-DESCUENTO                PIC 9(3)V99.
+       01  WS-IVA-LINEA                PIC 9(5)V99.
+
        01  SW-CONTINUAR                PIC X VALUE 'X'.
            88 SW-SI-CONTINUA           VALUE 'S'.
            88 SW-NO-CONTINUA           VALUE 'N'.
+       01  SW-OTRA-LINEA                PIC X.
+           88 SW-SI-OTRA-LINEA               VALUE 'S'.
+           88 SW-NO-OTRA-LINEA               VALUE 'N'.
+
        01  WS-IDENTIFICACION-ENTRADA   PIC 9(13).
-       01  WS-COD-PRODUCTO-ENTRADA     PIC X(10).
+       01  WS-NUM-FACTURA-ENTRADA      PIC X(18).
+
+      * Rutas de los archivos compartidos y propios de MENU01
+       01  WS-RUTA-DIR-CLIENTE         PIC X(80).
+       01  WS-RUTA-CLIENTE             PIC X(100).
+       01  FS-CLIENTE                  PIC XX.
+       01  WS-RUTA-DIR                 PIC X(80).
+       01  WS-RUTA-FACT-CAB            PIC X(100).
+       01  WS-RUTA-FACT-DET            PIC X(100).
+       01  WS-RUTA-IMPRESORA           PIC X(100).
+       01  FS-IMPRESORA                PIC XX.
+       01  FS-FACT-CAB                 PIC XX.
+       01  FS-FACT-DET                 PIC XX.
+
+       01  SW-FIN-ARCH-FACT-CAB        PIC 9 VALUE 0.
+           88 SW-HAY-FIN-FACT-CAB            VALUE 1.
+           88 SW-NO-HAY-FIN-FACT-CAB         VALUE 0.
+       01  SW-FIN-ARCH-FACT-DET        PIC 9 VALUE 0.
+           88 SW-HAY-FIN-FACT-DET            VALUE 1.
+           88 SW-NO-HAY-FIN-FACT-DET         VALUE 0.
+
+      * Totales del reporte diario de ventas e IVA
+       01  WS-HOY                      PIC 9(8).
+       01  WS-CONT-FACTURAS-HOY        PIC 9(5) VALUE 0.
+       01  WS-TOTAL-VENTAS-HOY         PIC 9(10)V99 VALUE 0.
+       01  WS-TOTAL-IVA-HOY            PIC 9(10)V99 VALUE 0.
 
        01  FILLER                PIC X(30) VALUE 'FIN WORKING MENU01'.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      * Cuando un driver de lote (CIERREDIA) llama a este programa con
+      * 'LOTE', se ejecuta solo el reporte diario de ventas e IVA y se
+      * retorna con GOBACK en vez de terminar el run unit con STOP RUN
+       01  LK-MODO-EJEC               PIC X(4).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EJEC.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        COMIENZO-MENU01.
-           PERFORM 10000-INICIO
-           PERFORM 20000-PROCESOS
-           PERFORM 30000-FINAL
+           IF LK-MODO-EJEC = 'LOTE'
+              PERFORM 10000-INICIO
+              PERFORM 20600-REPORTE-DIARIO
+              GOBACK
+           ELSE
+              PERFORM 10000-INICIO
+              PERFORM 20000-PROCESOS
+              PERFORM 30000-FINAL
+           END-IF
            .
 
        10000-INICIO.
            INITIALIZE WS-OPCION
-                      WS-CLIENTES
                       SW-CONTINUAR
                       WS-IDENTIFICACION-ENTRADA
-                      IND-CLIENTES
-                      REPLACING NUMERIC BY ZEROES ALPHANUMERIC BY SPACES
+           .
+           ACCEPT WS-RUTA-DIR-CLIENTE FROM ENVIRONMENT 'QUIELIB_DAT'
+           IF WS-RUTA-DIR-CLIENTE = SPACES
+              MOVE 'QUIELIB/DAT' TO WS-RUTA-DIR-CLIENTE
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR-CLIENTE) '/CLIENTE.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-CLIENTE
+           ACCEPT WS-RUTA-DIR FROM ENVIRONMENT 'MENU01_DAT'
+           IF WS-RUTA-DIR = SPACES
+              MOVE '.' TO WS-RUTA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/FACTURA-CAB.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-FACT-CAB
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/FACTURA-DET.dat'
+              DELIMITED BY SIZE INTO WS-RUTA-FACT-DET
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/IMPRESORA-FACTURA.txt'
+              DELIMITED BY SIZE INTO WS-RUTA-IMPRESORA
            .
 
 
        20000-PROCESOS.
-           PERFORM UNTIL WS-OPCION =3
+           PERFORM UNTIL WS-OPCION =4
 
            DISPLAY '***************** MENU **************************'
-           DISPLAY '*1. INGRESO DE CLIENTES                         *'
-           DISPLAY '*2. BUSQUEDA DE CLIENTES                        *'
-           DISPLAY '*3. SALIR                                       *'
+           DISPLAY '*1. INGRESO DE CLIENTES Y FACTURA               *'
+           DISPLAY '*2. BUSQUEDA DE FACTURA                         *'
+           DISPLAY '*3. REPORTE DIARIO DE VENTAS E IVA              *'
+           DISPLAY '*4. SALIR                                       *'
            DISPLAY '*************************************************'
 
              DISPLAY 'DIGITE UNA OPCION: '
@@ -85,112 +232,411 @@
            EVALUATE WS-OPCION
              WHEN 1 PERFORM 20200-INGRESO-CLIENTES
              WHEN 2 PERFORM 20300-BUSQUEDA-CLIENTES
+             WHEN 3 PERFORM 20600-REPORTE-DIARIO
+             WHEN 4 DISPLAY 'SALIENDO DEL PROGRAMA'
+             WHEN OTHER DISPLAY 'OPCION INCORRECTA'
            END-EVALUATE.
 
+      *CAPTURA LOS DATOS DEL CLIENTE, LOS GRABA EN EL MAESTRO
+      *COMPARTIDO CLIENTE Y LUEGO INGRESA UNA FACTURA CON UNA O MAS
+      *LINEAS DE PRODUCTO
        20200-INGRESO-CLIENTES.
-           SET SW-SI-CONTINUA TO TRUE.
-           SET IND-CLIENTES TO 1.
-           INITIALIZE WS-CLIENTES.
-           PERFORM 20210-INGRESO-DATOS UNTIL SW-NO-CONTINUA OR
-              IND-CLIENTES>10 .
-
-           PERFORM 20230-MOSTRAR-TABLA.
-
-       20210-INGRESO-DATOS.
-           SET IND-CLIENTES UP BY 1  .
-
            DISPLAY 'INGRESO CLIENTES'.
            DISPLAY 'DIGITE NOMBRE   '.
-           ACCEPT   WK-NOMBRE(IND-CLIENTES).
+           ACCEPT   WS-NOMBRE.
            DISPLAY 'DIGITE APELLIDO '.
-           ACCEPT   WK-APELLIDO(IND-CLIENTES).
+           ACCEPT   WS-APELLIDO.
            DISPLAY 'DIGITE TIPO IDENTIFICACION:  '.
-           ACCEPT   WK-TIPO-ID(IND-CLIENTES).
+           ACCEPT   WS-TIPO-ID.
            DISPLAY 'DIGITE NUMERO DE IDENTIFICACION:  '.
-           ACCEPT   WK-IDENTIFICACION(IND-CLIENTES).
+           ACCEPT   WS-IDENTIFICACION.
            DISPLAY 'DIGITE FECHA DE NACIMIENTO   '.
-           ACCEPT   WK-FECHA-NACIMIENTO(IND-CLIENTES).
+           ACCEPT   WS-FECHA-NACIMIENTO.
            DISPLAY 'DIGITE DIRECCION:  '.
-           ACCEPT   WK-DIRECCION(IND-CLIENTES).
+           ACCEPT   WS-DIRECCION.
            DISPLAY 'DIGITE NUMERO DE TELEFONO   '.
-           ACCEPT   WK-TELEFONO(IND-CLIENTES).
+           ACCEPT   WS-TELEFONO.
+           PERFORM 20205-GRABAR-CLIENTE.
+           PERFORM 20210-INGRESO-FACTURA.
+
+      *GRABA (O ACTUALIZA) AL CLIENTE EN EL MAESTRO COMPARTIDO.
+      *EDAD/ESTADO SOLO SE INICIALIZAN PARA UN CLIENTE NUEVO -- SI YA
+      *EXISTE SE RESPETA EL VALOR QUE TENGA (POR EJEMPLO, UNA BAJA
+      *HECHA DESDE CARGAM/CARG-MAS) EN VEZ DE REACTIVARLO A CIEGAS
+       20205-GRABAR-CLIENTE.
+           MOVE WS-IDENTIFICACION(4:10) TO CLTEID
+           OPEN I-O CLIENTE.
+           IF FS-CLIENTE = '35'
+              OPEN OUTPUT CLIENTE
+              CLOSE CLIENTE
+              OPEN I-O CLIENTE
+           END-IF
+           IF FS-CLIENTE NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE CLIENTES FS = '
+                      FS-CLIENTE
+           ELSE
+              READ CLIENTE
+                 INVALID KEY
+                    MOVE 0        TO CLTE-EDAD
+                    MOVE 'ACTIVO' TO CLTE-ESTADO
+              END-READ
+              MOVE WS-NOMBRE         TO CLTE-NOMBRE
+              MOVE WS-APELLIDO       TO CLTE-APELLIDO
+              MOVE WS-TELEFONO       TO CLTE-TELEFONO
+              MOVE WS-DIRECCION(1:50) TO CLTE-DIRECCION
+              MOVE SPACES            TO CLTE-MENSAJE
+              MOVE WS-TIPO-ID        TO CLTE-TIPO-ID
+              MOVE WS-FECHA-NACIMIENTO TO CLTE-FECHA-NAC
+              WRITE REG-CLIENTE
+                 INVALID KEY
+                    REWRITE REG-CLIENTE
+                       INVALID KEY
+                          DISPLAY 'ERROR AL GRABAR EL CLIENTE'
+                    END-REWRITE
+              END-WRITE
+              CLOSE CLIENTE
+           END-IF
+           .
+
+      *INGRESA LA CABECERA DE LA FACTURA Y LUEGO UNA O MAS LINEAS
+      *DE PRODUCTO (CADA LINEA CON SU PROPIO CALCULO DE IVA)
+       20210-INGRESO-FACTURA.
            DISPLAY 'DIGITE NUMERO DE FACTURA   '.
-           ACCEPT   WK-NUM-FACTURA(IND-CLIENTES).
+           ACCEPT   WS-NUM-FACTURA.
+           DISPLAY 'INGRESE LA TASA DEL IVA A APLICAR:'.
+           ACCEPT WS-TASA-IVA.
+           DISPLAY 'INGRESE EL CODIGO DE MONEDA PARA EL TOTAL (EJ USD):'
+           ACCEPT WS-MONEDA.
+           DISPLAY 'INGRESE LA TASA DE CAMBIO A APLICAR AL TOTAL:'
+           ACCEPT WS-TASA-CAMBIO.
+           MOVE 0 TO WS-NUM-LINEA
+           MOVE 0 TO WS-TOTAL-FACTURA
+           SET SW-SI-OTRA-LINEA TO TRUE
+           PERFORM 20220-INGRESO-LINEA UNTIL SW-NO-OTRA-LINEA
+           PERFORM 20240-GRABAR-FACTURA-CAB.
+           PERFORM 20250-MOSTRAR-FACTURA.
+
+       20220-INGRESO-LINEA.
+           ADD 1 TO WS-NUM-LINEA
+           DISPLAY 'LINEA ' WS-NUM-LINEA
            DISPLAY 'INGRESE CODIGO PRODUCTO'.
-           ACCEPT WK-COD-PRODUCTO(IND-CLIENTES).
+           ACCEPT WS-COD-PRODUCTO.
 
            DISPLAY 'INGRESE CANTIDAD'.
-           ACCEPT WK-CANTIDAD(IND-CLIENTES).
+           ACCEPT WS-CANTIDAD.
 
            DISPLAY 'INGRESE PRECIO'.
-           ACCEPT WK-PRECIO-UNITARIO(IND-CLIENTES).
-
-           PERFORM 20220-CALCULOS-FACTURA.
-
-
-           DISPLAY 'DESEA CONTINUAR? (S/N)'.
-           ACCEPT  SW-CONTINUAR.
-
-
-       20220-CALCULOS-FACTURA .
-       COMPUTE WK-TOTAL(IND-CLIENTES)= WK-CANTIDAD(IND-CLIENTES) *
-              WK-PRECIO-UNITARIO(IND-CLIENTES).
-
-             COMPUTE WK-DESCUENTO(IND-CLIENTES)= WK-TOTAL(IND-CLIENTES)
-              * 0,10.
-              COMPUTE WK-TOTAL(IND-CLIENTES)= WK-TOTAL(IND-CLIENTES) -
-              WK-DESCUENTO(IND-CLIENTES).
-
-       DISPLAY 'INGRESE EL PORCENTAJE DE TASA DE IVA (DEBE SER ENTERO)'.
-           ACCEPT WK-TASA-IVA(IND-CLIENTES).
-           MOVE WK-TASA-IVA(IND-CLIENTES) TO WK-IVA(IND-CLIENTES).
-           COMPUTE WK-IVA(IND-CLIENTES)= WK-IVA(IND-CLIENTES)* 10/1000.
-
-           COMPUTE WK-IVA(IND-CLIENTES)= WK-TOTAL(IND-CLIENTES)*
-           WK-IVA(IND-CLIENTES).
-           COMPUTE WK-TOTAL(IND-CLIENTES)=
-           WK-TOTAL(IND-CLIENTES)+WK-IVA(IND-CLIENTES).
-
-       20230-MOSTRAR-TABLA.
-       DISPLAY SPACES.
-       DISPLAY '********************************************'
-       DISPLAY 'NOMBRE:        'WK-NOMBRE(IND-CLIENTES).
-       DISPLAY 'APELLIDO:      'WK-APELLIDO(IND-CLIENTES).
-       DISPLAY 'TIPO ID:       'WK-TIPO-ID(IND-CLIENTES).
-       DISPLAY 'NUMERO ID:     'WK-IDENTIFICACION(IND-CLIENTES).
-       DISPLAY 'FECHA NACIMIENTO:'WK-FECHA-NACIMIENTO(IND-CLIENTES).
-       DISPLAY 'DIRECCION:     'WK-DIRECCION(IND-CLIENTES).
-       DISPLAY 'TELEFONO:      'WK-TELEFONO(IND-CLIENTES).
-       DISPLAY 'NUMERO FACTURA:'WK-NUM-FACTURA(IND-CLIENTES).
-       DISPLAY 'TASA DE IVA:   'WK-TASA-IVA(IND-CLIENTES)'%'.
-       DISPLAY 'CODIGO:        'WK-COD-PRODUCTO(IND-CLIENTES).
-       DISPLAY 'CANTIDAD:      'WK-CANTIDAD(IND-CLIENTES).
-       DISPLAY 'PRECIO:        $'WK-PRECIO-UNITARIO(IND-CLIENTES).
-       DISPLAY 'DESCUENTO 10%: 'WK-DESCUENTO(IND-CLIENTES).
-       DISPLAY 'IVA :          'WK-IVA(IND-CLIENTES).
-       DISPLAY 'TOTAL:         'WK-TOTAL (IND-CLIENTES).
-       DISPLAY '********************************************'.
+           ACCEPT WS-PRECIO-UNITARIO.
 
+           DISPLAY 'INGRESE EL VALOR DEL DESCUENTO:'
+           ACCEPT WS-DESCUENTO.
+
+           PERFORM 20230-CALCULOS-LINEA.
+           PERFORM 20235-GRABAR-LINEA.
+
+           DISPLAY 'DESEA INGRESAR OTRA LINEA DE PRODUCTO? (S/N)'.
+           ACCEPT  SW-OTRA-LINEA.
+
+       20230-CALCULOS-LINEA.
+           COMPUTE WS-TOTAL-LINEA = (WS-CANTIDAD * WS-PRECIO-UNITARIO)
+              - WS-DESCUENTO
+           COMPUTE WS-IVA-LINEA =
+              WS-TOTAL-LINEA * (WS-TASA-IVA / 100)
+           COMPUTE WS-TOTAL-LINEA = WS-TOTAL-LINEA + WS-IVA-LINEA
+           ADD WS-TOTAL-LINEA TO WS-TOTAL-FACTURA
+           .
+
+       20235-GRABAR-LINEA.
+           MOVE WS-NUM-FACTURA TO FACT-NUM-FACTURA-DET
+           MOVE WS-NUM-LINEA   TO FACT-NUM-LINEA
+           MOVE WS-COD-PRODUCTO TO FACT-COD-PRODUCTO
+           MOVE WS-CANTIDAD      TO FACT-CANTIDAD
+           MOVE WS-PRECIO-UNITARIO TO FACT-PRECIO-UNIT
+           MOVE WS-DESCUENTO      TO FACT-DESCUENTO
+           MOVE WS-TOTAL-LINEA    TO FACT-TOTAL-LINEA
+           MOVE WS-IVA-LINEA      TO FACT-IVA-LINEA
+           OPEN I-O FACTURA-DET.
+           IF FS-FACT-DET = '35'
+              OPEN OUTPUT FACTURA-DET
+              CLOSE FACTURA-DET
+              OPEN I-O FACTURA-DET
+           END-IF
+           IF FS-FACT-DET NOT = '00'
+              DISPLAY 'ERROR AL ABRIR LINEAS DE FACTURA FS = '
+                      FS-FACT-DET
+           ELSE
+              WRITE REG-FACT-DET
+                 INVALID KEY
+                    DISPLAY 'ERROR, LINEA DUPLICADA'
+              END-WRITE
+              CLOSE FACTURA-DET
+           END-IF
+           .
+
+      *CALCULA EL TOTAL EN LA MONEDA ALTERNA Y GRABA LA CABECERA
+       20240-GRABAR-FACTURA-CAB.
+           COMPUTE WS-TOTAL-MONEDA = WS-TOTAL-FACTURA * WS-TASA-CAMBIO
+           MOVE WS-NUM-FACTURA      TO FACT-NUM-FACTURA
+           MOVE WS-IDENTIFICACION   TO FACT-CEDULA-CLIENTE
+           ACCEPT WS-HOY FROM DATE YYYYMMDD
+           MOVE WS-HOY              TO FACT-FECHA
+           MOVE WS-TASA-IVA         TO FACT-TASA-IVA
+           MOVE WS-MONEDA           TO FACT-MONEDA
+           MOVE WS-TASA-CAMBIO      TO FACT-TASA-CAMBIO
+           MOVE WS-TOTAL-FACTURA    TO FACT-TOTAL-FACTURA
+           MOVE WS-TOTAL-MONEDA     TO FACT-TOTAL-MONEDA
+           OPEN I-O FACTURA-CAB.
+           IF FS-FACT-CAB = '35'
+              OPEN OUTPUT FACTURA-CAB
+              CLOSE FACTURA-CAB
+              OPEN I-O FACTURA-CAB
+           END-IF
+           IF FS-FACT-CAB NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE FACTURAS FS = '
+                      FS-FACT-CAB
+           ELSE
+              WRITE REG-FACT-CAB
+                 INVALID KEY
+                    DISPLAY 'YA EXISTE UNA FACTURA CON ESE NUMERO'
+                 NOT INVALID KEY
+                    DISPLAY 'FACTURA GRABADA CORRECTAMENTE'
+              END-WRITE
+              CLOSE FACTURA-CAB
+           END-IF
+           .
+
+      *PRESENTACION TIPO COMPROBANTE IMPRESO DE LA FACTURA RECIEN
+      *INGRESADA, CON TODAS SUS LINEAS DE PRODUCTO
+       20250-MOSTRAR-FACTURA.
+           DISPLAY SPACES
+           DISPLAY '============================================'
+           DISPLAY '               FACTURA DE VENTA              '
+           DISPLAY '============================================'
+           DISPLAY 'FACTURA NO.  : ' WS-NUM-FACTURA
+           DISPLAY 'CLIENTE      : ' WS-NOMBRE ' ' WS-APELLIDO
+           DISPLAY 'TIPO ID.     : ' WS-TIPO-ID
+           DISPLAY 'IDENTIF.     : ' WS-IDENTIFICACION
+           DISPLAY 'F. NACIM.    : ' WS-FECHA-NACIMIENTO
+           DISPLAY 'DIRECCION    : ' WS-DIRECCION
+           DISPLAY 'TELEFONO     : ' WS-TELEFONO
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'PRODUCTO    CANT   PRECIO    DESC     TOTAL'
+           PERFORM 20256-ABRIR-IMPRESORA
+           PERFORM 20257-IMPRIMIR-ENCABEZADO
+           OPEN INPUT FACTURA-DET.
+           IF FS-FACT-DET = '00'
+              MOVE WS-NUM-FACTURA TO FACT-NUM-FACTURA-DET
+              MOVE 0 TO FACT-NUM-LINEA
+              START FACTURA-DET KEY IS >= FACT-DET-CLAVE
+                 INVALID KEY SET SW-HAY-FIN-FACT-DET TO TRUE
+                 NOT INVALID KEY SET SW-NO-HAY-FIN-FACT-DET TO TRUE
+              END-START
+              PERFORM UNTIL SW-HAY-FIN-FACT-DET
+                 READ FACTURA-DET NEXT RECORD
+                    AT END SET SW-HAY-FIN-FACT-DET TO TRUE
+                 END-READ
+                 IF SW-NO-HAY-FIN-FACT-DET
+                    AND FACT-NUM-FACTURA-DET = WS-NUM-FACTURA
+                    DISPLAY FACT-COD-PRODUCTO ' ' FACT-CANTIDAD ' '
+                       FACT-PRECIO-UNIT ' ' FACT-DESCUENTO ' '
+                       FACT-TOTAL-LINEA
+                    PERFORM 20258-IMPRIMIR-LINEA-DETALLE
+                 ELSE
+                    SET SW-HAY-FIN-FACT-DET TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE FACTURA-DET
+           END-IF
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'TASA IVA     : ' WS-TASA-IVA '%'
+           DISPLAY 'TOTAL        : ' WS-TOTAL-FACTURA
+           DISPLAY 'TOTAL ' WS-MONEDA '   : ' WS-TOTAL-MONEDA
+           DISPLAY '============================================'
+           PERFORM 20259-IMPRIMIR-TOTALES
+           PERFORM 20260-CERRAR-IMPRESORA
+           .
+
+      *ABRE EL COMPROBANTE DE IMPRESORA EN MODO ANEXAR, IGUAL QUE
+      *9000-REGISTRAR-AUDITORIA EN CRUDLIB CREA EL ARCHIVO DE BITACORA
+      *EN SU PRIMERA ESCRITURA
+       20256-ABRIR-IMPRESORA.
+           OPEN EXTEND IMPRESORA-FACTURA
+           IF FS-IMPRESORA = '35'
+              OPEN OUTPUT IMPRESORA-FACTURA
+           END-IF
+           IF FS-IMPRESORA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR LA IMPRESORA FS = ' FS-IMPRESORA
+           END-IF
+           .
+
+      *ESCRIBE EL BLOQUE DE ENCABEZADO DEL COMPROBANTE IMPRESO
+       20257-IMPRIMIR-ENCABEZADO.
+           IF FS-IMPRESORA = '00'
+              MOVE SPACES TO REG-IMP-ENCABEZADO
+              MOVE 'FACTURA No.' TO IMP-ENC-ETIQUETA
+              MOVE WS-NUM-FACTURA TO IMP-ENC-VALOR
+              WRITE REG-IMP-ENCABEZADO
+              MOVE 'CLIENTE'     TO IMP-ENC-ETIQUETA
+              STRING FUNCTION TRIM(WS-NOMBRE) ' '
+                     FUNCTION TRIM(WS-APELLIDO)
+                     DELIMITED BY SIZE INTO IMP-ENC-VALOR
+              WRITE REG-IMP-ENCABEZADO
+              MOVE 'TIPO ID.'    TO IMP-ENC-ETIQUETA
+              MOVE WS-TIPO-ID    TO IMP-ENC-VALOR
+              WRITE REG-IMP-ENCABEZADO
+              MOVE 'IDENTIF.'    TO IMP-ENC-ETIQUETA
+              MOVE WS-IDENTIFICACION TO IMP-ENC-VALOR
+              WRITE REG-IMP-ENCABEZADO
+              MOVE 'F. NACIM.'   TO IMP-ENC-ETIQUETA
+              MOVE WS-FECHA-NACIMIENTO TO IMP-ENC-VALOR
+              WRITE REG-IMP-ENCABEZADO
+              MOVE 'DIRECCION'   TO IMP-ENC-ETIQUETA
+              MOVE WS-DIRECCION  TO IMP-ENC-VALOR
+              WRITE REG-IMP-ENCABEZADO
+              MOVE 'TELEFONO'    TO IMP-ENC-ETIQUETA
+              MOVE WS-TELEFONO   TO IMP-ENC-VALOR
+              WRITE REG-IMP-ENCABEZADO
+           END-IF
+           .
+
+      *ESCRIBE UNA LINEA DE DETALLE (UN PRODUCTO) DEL COMPROBANTE
+       20258-IMPRIMIR-LINEA-DETALLE.
+           IF FS-IMPRESORA = '00'
+              MOVE SPACES TO REG-IMP-DETALLE
+              MOVE FACT-COD-PRODUCTO  TO IMP-DET-PRODUCTO
+              MOVE FACT-CANTIDAD      TO IMP-DET-CANTIDAD
+              MOVE FACT-PRECIO-UNIT   TO IMP-DET-PRECIO
+              MOVE FACT-DESCUENTO     TO IMP-DET-DESCUENTO
+              MOVE FACT-TOTAL-LINEA   TO IMP-DET-TOTAL
+              WRITE REG-IMP-DETALLE
+           END-IF
+           .
+
+      *ESCRIBE EL BLOQUE DE TOTALES AL PIE DEL COMPROBANTE IMPRESO
+       20259-IMPRIMIR-TOTALES.
+           IF FS-IMPRESORA = '00'
+              MOVE SPACES TO REG-IMP-TOTALES
+              MOVE 'TASA IVA %'  TO IMP-TOT-ETIQUETA
+              MOVE WS-TASA-IVA   TO IMP-TOT-VALOR
+              WRITE REG-IMP-TOTALES
+              MOVE 'TOTAL'       TO IMP-TOT-ETIQUETA
+              MOVE WS-TOTAL-FACTURA TO IMP-TOT-VALOR
+              WRITE REG-IMP-TOTALES
+              STRING 'TOTAL ' FUNCTION TRIM(WS-MONEDA)
+                 DELIMITED BY SIZE INTO IMP-TOT-ETIQUETA
+              MOVE WS-TOTAL-MONEDA TO IMP-TOT-VALOR
+              WRITE REG-IMP-TOTALES
+           END-IF
+           .
+
+       20260-CERRAR-IMPRESORA.
+           IF FS-IMPRESORA = '00'
+              CLOSE IMPRESORA-FACTURA
+           END-IF
+           .
+
+      *BUSCA UNA FACTURA POR SU NUMERO Y MUESTRA CLIENTE + CABECERA
+      *+ TODAS SUS LINEAS DE PRODUCTO
        20300-BUSQUEDA-CLIENTES.
            DISPLAY 'INGRESE CEDULA '
            ACCEPT WS-IDENTIFICACION-ENTRADA
-           DISPLAY 'INGRESE CODIGO DE PRODUCTO'
-           ACCEPT WS-COD-PRODUCTO-ENTRADA
-           SET IND-CLIENTES TO 1
-           SEARCH WS-DATOS-CLIENTES
-              AT END
-                  DISPLAY 'NO SE ENCONTRO, DESEA BUSCAR DE NUEVO (S/N)?'
-                  PERFORM 20250-FINALIZAR-BUSQUEDA
-
-               WHEN WK-IDENTIFICACION(IND-CLIENTES)=
-                  WS-IDENTIFICACION-ENTRADA
-                  AND WK-COD-PRODUCTO(IND-CLIENTES)=
-                  WS-COD-PRODUCTO-ENTRADA
-                    DISPLAY WS-DATOS-CLIENTES(IND-CLIENTES)
-                    DISPLAY 'SE ENCONTRO LA INFORMACION '
-                    DISPLAY 'DESA BUSCAR DE NUEVO?'
-                    PERFORM 20250-FINALIZAR-BUSQUEDA
-           END-SEARCH.
+           DISPLAY 'INGRESE NUMERO DE FACTURA'
+           ACCEPT WS-NUM-FACTURA-ENTRADA
+           MOVE WS-IDENTIFICACION-ENTRADA(4:10) TO CLTEID
+           OPEN INPUT CLIENTE.
+           IF FS-CLIENTE = '00'
+              READ CLIENTE
+                 INVALID KEY
+                    DISPLAY 'CLIENTE NO ENCONTRADO'
+                    INITIALIZE WS-NOMBRE
+                               WS-APELLIDO
+                               WS-TIPO-ID
+                               WS-IDENTIFICACION
+                               WS-FECHA-NACIMIENTO
+                               WS-DIRECCION
+                               WS-TELEFONO
+                 NOT INVALID KEY
+                    DISPLAY 'CLIENTE  : ' CLTE-NOMBRE ' '
+                            CLTE-APELLIDO
+                    DISPLAY 'TIPO ID. : ' CLTE-TIPO-ID
+                    DISPLAY 'F. NACIM.: ' CLTE-FECHA-NAC
+                    MOVE CLTE-NOMBRE        TO WS-NOMBRE
+                    MOVE CLTE-APELLIDO      TO WS-APELLIDO
+                    MOVE CLTE-TIPO-ID       TO WS-TIPO-ID
+                    MOVE CLTE-FECHA-NAC     TO WS-FECHA-NACIMIENTO
+                    MOVE CLTE-DIRECCION     TO WS-DIRECCION
+                    MOVE CLTE-TELEFONO      TO WS-TELEFONO
+                    MOVE WS-IDENTIFICACION-ENTRADA TO WS-IDENTIFICACION
+              END-READ
+              CLOSE CLIENTE
+           END-IF
+           MOVE WS-NUM-FACTURA-ENTRADA TO FACT-NUM-FACTURA
+           OPEN INPUT FACTURA-CAB.
+           IF FS-FACT-CAB NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE FACTURAS FS = '
+                      FS-FACT-CAB
+           ELSE
+              READ FACTURA-CAB
+                 INVALID KEY
+                    DISPLAY 'NO SE ENCONTRO, DESEA BUSCAR DE NUEVO?'
+                 NOT INVALID KEY
+      *LA FACTURA PUEDE CORRESPONDER A UN CLIENTE DISTINTO DEL
+      *INGRESADO (O AL QUE NO SE ENCONTRO EN EL MAESTRO); EN ESE
+      *CASO NO SE MUESTRAN NI SE IMPRIMEN LOS DATOS DE CLIENTE QUE
+      *QUEDARON EN WS-NOMBRE/WS-APELLIDO/ETC POR UNA BUSQUEDA PREVIA
+                    IF FACT-CEDULA-CLIENTE = WS-IDENTIFICACION-ENTRADA
+                       MOVE FACT-NUM-FACTURA   TO WS-NUM-FACTURA
+                       MOVE FACT-TASA-IVA      TO WS-TASA-IVA
+                       MOVE FACT-MONEDA        TO WS-MONEDA
+                       MOVE FACT-TOTAL-FACTURA TO WS-TOTAL-FACTURA
+                       MOVE FACT-TOTAL-MONEDA  TO WS-TOTAL-MONEDA
+                       DISPLAY 'SE ENCONTRO LA INFORMACION '
+                       PERFORM 20310-MOSTRAR-LINEAS-FACTURA
+                    ELSE
+                       DISPLAY 'LA FACTURA NO PERTENECE A LA CEDULA '
+                               'INGRESADA'
+                    END-IF
+                    DISPLAY 'DESEA BUSCAR DE NUEVO?'
+              END-READ
+              CLOSE FACTURA-CAB
+           END-IF
+           PERFORM 20250-FINALIZAR-BUSQUEDA.
+
+      *MUESTRA TODAS LAS LINEAS DE LA FACTURA ENCONTRADA
+       20310-MOSTRAR-LINEAS-FACTURA.
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'PRODUCTO    CANT   PRECIO    DESC     TOTAL'
+           PERFORM 20256-ABRIR-IMPRESORA
+           PERFORM 20257-IMPRIMIR-ENCABEZADO
+           OPEN INPUT FACTURA-DET.
+           IF FS-FACT-DET = '00'
+              MOVE WS-NUM-FACTURA TO FACT-NUM-FACTURA-DET
+              MOVE 0 TO FACT-NUM-LINEA
+              START FACTURA-DET KEY IS >= FACT-DET-CLAVE
+                 INVALID KEY SET SW-HAY-FIN-FACT-DET TO TRUE
+                 NOT INVALID KEY SET SW-NO-HAY-FIN-FACT-DET TO TRUE
+              END-START
+              PERFORM UNTIL SW-HAY-FIN-FACT-DET
+                 READ FACTURA-DET NEXT RECORD
+                    AT END SET SW-HAY-FIN-FACT-DET TO TRUE
+                 END-READ
+                 IF SW-NO-HAY-FIN-FACT-DET
+                    AND FACT-NUM-FACTURA-DET = WS-NUM-FACTURA
+                    DISPLAY FACT-COD-PRODUCTO ' ' FACT-CANTIDAD ' '
+                       FACT-PRECIO-UNIT ' ' FACT-DESCUENTO ' '
+                       FACT-TOTAL-LINEA
+                    PERFORM 20258-IMPRIMIR-LINEA-DETALLE
+                 ELSE
+                    SET SW-HAY-FIN-FACT-DET TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE FACTURA-DET
+           END-IF
+           DISPLAY 'TOTAL        : ' WS-TOTAL-FACTURA
+           DISPLAY 'TOTAL ' WS-MONEDA '   : ' WS-TOTAL-MONEDA
+           PERFORM 20259-IMPRIMIR-TOTALES
+           PERFORM 20260-CERRAR-IMPRESORA
+           .
 
        20250-FINALIZAR-BUSQUEDA.
            ACCEPT SW-CONTINUAR
@@ -200,11 +646,45 @@
                   WHEN SW-NO-CONTINUA
                          DISPLAY 'FINALIZO LA BUSQUEDA'
                          DISPLAY SPACES
-                         PERFORM 20000-PROCESOS
                   WHEN OTHER
                         DISPLAY'DEBE SER S O N'
                   END-EVALUATE.
 
+      *REPORTE DIARIO: SUMA LAS FACTURAS CON FECHA DE HOY
+       20600-REPORTE-DIARIO.
+           MOVE 0 TO WS-CONT-FACTURAS-HOY WS-TOTAL-VENTAS-HOY
+                     WS-TOTAL-IVA-HOY
+           ACCEPT WS-HOY FROM DATE YYYYMMDD
+           OPEN INPUT FACTURA-CAB.
+           IF FS-FACT-CAB NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE FACTURAS FS = '
+                      FS-FACT-CAB
+           ELSE
+              SET SW-NO-HAY-FIN-FACT-CAB TO TRUE
+              READ FACTURA-CAB NEXT RECORD
+                 AT END SET SW-HAY-FIN-FACT-CAB TO TRUE
+              END-READ
+              PERFORM UNTIL SW-HAY-FIN-FACT-CAB
+                 IF FACT-FECHA = WS-HOY
+                    ADD 1 TO WS-CONT-FACTURAS-HOY
+                    ADD FACT-TOTAL-FACTURA TO WS-TOTAL-VENTAS-HOY
+                    COMPUTE WS-TOTAL-IVA-HOY = WS-TOTAL-IVA-HOY +
+                       (FACT-TOTAL-FACTURA -
+                       (FACT-TOTAL-FACTURA / (1 + (FACT-TASA-IVA/100))))
+                 END-IF
+                 READ FACTURA-CAB NEXT RECORD
+                    AT END SET SW-HAY-FIN-FACT-CAB TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE FACTURA-CAB
+              DISPLAY '---------- REPORTE DIARIO DE VENTAS ----------'
+              DISPLAY 'FECHA             : ' WS-HOY
+              DISPLAY 'FACTURAS EMITIDAS : ' WS-CONT-FACTURAS-HOY
+              DISPLAY 'TOTAL VENTAS      : ' WS-TOTAL-VENTAS-HOY
+              DISPLAY 'TOTAL IVA         : ' WS-TOTAL-IVA-HOY
+           END-IF
+           .
+
 
        30000-FINAL.
 
