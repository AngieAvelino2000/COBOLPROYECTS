@@ -13,10 +13,27 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT ARCH-CEDULAS
+           ASSIGN TO WS-RUTA-CEDULAS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CEDULAS.
+
+           SELECT ARCH-REPORTE-LOTE
+           ASSIGN TO WS-RUTA-REPORTE-LOTE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE-LOTE.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  ARCH-CEDULAS.
+       01  REG-CEDULA-LOTE              PIC X(13).
+
+       FD  ARCH-REPORTE-LOTE.
+       01  REG-REPORTE-LOTE             PIC X(60).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        01  FILLER             PIC X(30) VALUE 'INICIO WORKING DIGI-VER'.
@@ -49,6 +66,50 @@
            05 WS-RESULTADO-FINAL            PIC 9.
            05 WS-OPCION           PIC 9.
 
+      * Soporte de RUC (13 digitos: natural, publico o juridico)
+       01  WS-RUC                           PIC 9(13).
+       01  WS-RUC-DIGITOS REDEFINES WS-RUC.
+           05 WS-DIGI-RUC OCCURS 13 TIMES.
+              10 WK-DIG-RUC                 PIC 9.
+
+       01  CN-PESOS-PUBLICO                 PIC X(8) VALUE '32765432'.
+       01  WS-CT-PESOS-PUBLICO REDEFINES CN-PESOS-PUBLICO.
+           05 WS-PESO-PUB OCCURS 8 TIMES.
+              10 WK-PESO-PUB                PIC 9.
+
+       01  CN-PESOS-JURIDICO                PIC X(9) VALUE '432765432'.
+       01  WS-CT-PESOS-JURIDICO REDEFINES CN-PESOS-JURIDICO.
+           05 WS-PESO-JUR OCCURS 9 TIMES.
+              10 WK-PESO-JUR                PIC 9.
+
+       01  WS-SUMA-MOD11                    PIC 9(4).
+       01  WS-RESIDUO-MOD11                 PIC 99.
+       01  WS-VERIF-MOD11                   PIC 99.
+
+      * Validacion de provincia y digito de tipo de contribuyente
+       01  WS-PROVINCIA                     PIC 99.
+       01  WS-PROVINCIA-DIGITOS REDEFINES WS-PROVINCIA.
+           05 WS-PROVINCIA-DECENA           PIC 9.
+           05 WS-PROVINCIA-UNIDAD           PIC 9.
+       01  WS-TIPO-DIGITO                   PIC 9.
+       01  SW-PROVINCIA                     PIC X.
+           88 SW-PROVINCIA-OK                      VALUE 'S'.
+           88 SW-PROVINCIA-MALA                    VALUE 'N'.
+       01  SW-TIPO                          PIC X.
+           88 SW-TIPO-OK                           VALUE 'S'.
+           88 SW-TIPO-MALO                         VALUE 'N'.
+
+      * Rutas del archivo de lote y del reporte de resultados
+       01  WS-RUTA-DIR                      PIC X(80).
+       01  WS-RUTA-CEDULAS                  PIC X(100).
+       01  WS-RUTA-REPORTE-LOTE             PIC X(100).
+       01  FS-CEDULAS                       PIC XX.
+       01  FS-REPORTE-LOTE                  PIC XX.
+       01  SW-FIN-ARCH-CEDULAS              PIC 9 VALUE 0.
+           88 SW-HAY-FIN-ARCH-CEDULAS              VALUE 1.
+           88 SW-NO-HAY-FIN-ARCH-CEDULAS           VALUE 0.
+       01  WS-CONT-LOTE-OK                  PIC 99 VALUE 0.
+       01  WS-CONT-LOTE-MAL                 PIC 99 VALUE 0.
 
        01  FILLER               PIC X(30) VALUE 'FIN WORKING DIGI-VER'.
 
@@ -68,15 +129,36 @@
                    WS-DECENA-SUPERIOR
                    WS-RESULTADO-FINAL
              .
+           ACCEPT WS-RUTA-DIR FROM ENVIRONMENT 'DIGIVER_DAT'
+           IF WS-RUTA-DIR = SPACES
+              MOVE '.' TO WS-RUTA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/DIGIVER-CEDULAS.txt'
+              DELIMITED BY SIZE INTO WS-RUTA-CEDULAS
+           STRING FUNCTION TRIM(WS-RUTA-DIR) '/DIGIVER-REPORTE.txt'
+              DELIMITED BY SIZE INTO WS-RUTA-REPORTE-LOTE
+           .
 
 
        20000-PROCESO.
-            PERFORM UNTIL WS-OPCION = 2
+            PERFORM UNTIL WS-OPCION = 4
+             DISPLAY '1. VALIDAR UNA CEDULA'
+             DISPLAY '2. VALIDAR CEDULAS EN LOTE DESDE ARCHIVO'
+             DISPLAY '3. VALIDAR UN RUC'
+             DISPLAY '4. SALIR'
              DISPLAY 'ELIJA OPCION'
              ACCEPT WS-OPCION
              EVALUATE WS-OPCION
                WHEN 1
                PERFORM 20210-DIGITO-VERIFICADOR
+               WHEN 2
+               PERFORM 20400-VALIDAR-LOTE
+               WHEN 3
+               PERFORM 20500-VALIDAR-RUC
+               WHEN 4
+               DISPLAY 'SALIENDO DEL PROGRAMA'
+               WHEN OTHER
+               DISPLAY 'OPCION INCORRECTA'
              END-EVALUATE
             END-PERFORM.
         20210-DIGITO-VERIFICADOR.
@@ -85,12 +167,22 @@
            INITIALIZE WS-SUMA-TOTAL.
            DISPLAY 'INGRESE CEDULA'.
            ACCEPT WS-CEDULA.
-           MOVE 1 TO CT-CONTADOR.
-
-           PERFORM 20100-SUMA VARYING CT-CONTADOR FROM 1 BY 1
-                                                  UNTIL CT-CONTADOR > 9.
-           PERFORM 20200-DECENA-MAYOR.
-           PERFORM 20300-VERIFICACION-CEDULA.
+           MOVE WS-CEDULA(1:3) TO WS-RUC(1:3).
+           PERFORM 20350-VALIDAR-PROVINCIA-TIPO.
+           IF SW-PROVINCIA-MALA
+              DISPLAY 'PROVINCIA INVALIDA EN LA CEDULA'
+           ELSE
+              IF SW-TIPO-MALO
+                 DISPLAY 'DIGITO DE TIPO DE CONTRIBUYENTE INVALIDO'
+              ELSE
+                 MOVE 1 TO CT-CONTADOR
+                 PERFORM 20100-SUMA VARYING CT-CONTADOR FROM 1 BY 1
+                                        UNTIL CT-CONTADOR > 9
+                 PERFORM 20200-DECENA-MAYOR
+                 PERFORM 20300-VERIFICACION-CEDULA
+              END-IF
+           END-IF
+           .
        20100-SUMA.
 
            COMPUTE WS-RESULTADO-MULTI =
@@ -115,7 +207,7 @@
 
            COMPUTE  WS-RESULTADO-FINAL=
            WS-DECENA-SUPERIOR - WS-SUMA-TOTAL.
-\         DISPLAY WS-SUMA-TOTAL.
+           DISPLAY WS-SUMA-TOTAL.
            DISPLAY WS-DECENA-SUPERIOR.
 
        20300-VERIFICACION-CEDULA.
@@ -126,6 +218,172 @@
 
            END-IF.
 
+      *VALIDA LA PROVINCIA (01-24 O 30 PARA EXTRANJEROS) Y EL DIGITO
+      *DE TIPO DE CONTRIBUYENTE (TERCER DIGITO) DE UNA CEDULA O RUC
+       20350-VALIDAR-PROVINCIA-TIPO.
+           MOVE WK-DIG-RUC(1) TO WS-PROVINCIA-DECENA
+           MOVE WK-DIG-RUC(2) TO WS-PROVINCIA-UNIDAD
+           MOVE WK-DIG-RUC(3) TO WS-TIPO-DIGITO
+           IF (WS-PROVINCIA >= 1 AND WS-PROVINCIA <= 24)
+                 OR (WS-PROVINCIA = 30)
+              SET SW-PROVINCIA-OK TO TRUE
+           ELSE
+              SET SW-PROVINCIA-MALA TO TRUE
+           END-IF
+           IF (WS-TIPO-DIGITO >= 0 AND WS-TIPO-DIGITO <= 6)
+                 OR (WS-TIPO-DIGITO = 9)
+              SET SW-TIPO-OK TO TRUE
+           ELSE
+              SET SW-TIPO-MALO TO TRUE
+           END-IF
+           .
+
+      *VALIDA CEDULAS EN LOTE LEYENDO UNA POR LINEA DESDE UN ARCHIVO
+      *Y DEJA UN REPORTE CON EL RESULTADO DE CADA UNA
+       20400-VALIDAR-LOTE.
+           MOVE 0 TO WS-CONT-LOTE-OK WS-CONT-LOTE-MAL
+           OPEN INPUT ARCH-CEDULAS.
+           IF FS-CEDULAS NOT = '00'
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE CEDULAS FS = '
+                      FS-CEDULAS
+           ELSE
+              OPEN OUTPUT ARCH-REPORTE-LOTE
+              SET SW-NO-HAY-FIN-ARCH-CEDULAS TO TRUE
+              READ ARCH-CEDULAS NEXT RECORD
+                 AT END SET SW-HAY-FIN-ARCH-CEDULAS TO TRUE
+              END-READ
+              PERFORM UNTIL SW-HAY-FIN-ARCH-CEDULAS
+                 MOVE REG-CEDULA-LOTE(1:10) TO WS-CEDULA
+                 MOVE WS-CEDULA(1:3) TO WS-RUC(1:3)
+                 PERFORM 20350-VALIDAR-PROVINCIA-TIPO
+                 IF SW-PROVINCIA-MALA OR SW-TIPO-MALO
+                    ADD 1 TO WS-CONT-LOTE-MAL
+                    STRING WS-CEDULA ' NO EXISTENTE (PROVINCIA/TIPO)'
+                       DELIMITED BY SIZE INTO REG-REPORTE-LOTE
+                 ELSE
+                    INITIALIZE WS-SUMA-TOTAL
+                    PERFORM 20100-SUMA VARYING CT-CONTADOR FROM 1 BY 1
+                                              UNTIL CT-CONTADOR > 9
+                    PERFORM 20200-DECENA-MAYOR
+                    IF (WS-RESULTADO-FINAL = WK-DIG-CEDULA(10))
+                       ADD 1 TO WS-CONT-LOTE-OK
+                       STRING WS-CEDULA ' VERIFICADA'
+                          DELIMITED BY SIZE INTO REG-REPORTE-LOTE
+                    ELSE
+                       ADD 1 TO WS-CONT-LOTE-MAL
+                       STRING WS-CEDULA ' NO EXISTENTE'
+                          DELIMITED BY SIZE INTO REG-REPORTE-LOTE
+                    END-IF
+                 END-IF
+                 WRITE REG-REPORTE-LOTE
+                 READ ARCH-CEDULAS NEXT RECORD
+                    AT END SET SW-HAY-FIN-ARCH-CEDULAS TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE ARCH-CEDULAS
+              CLOSE ARCH-REPORTE-LOTE
+              DISPLAY 'CEDULAS VALIDAS   : ' WS-CONT-LOTE-OK
+              DISPLAY 'CEDULAS INVALIDAS : ' WS-CONT-LOTE-MAL
+           END-IF
+           .
+
+      *VALIDA UN RUC DE 13 DIGITOS, ENRUTANDO AL ALGORITMO QUE
+      *CORRESPONDE SEGUN EL TERCER DIGITO (NATURAL, PUBLICO O
+      *JURIDICO), PREVIA VALIDACION DE PROVINCIA Y TIPO
+       20500-VALIDAR-RUC.
+           DISPLAY 'INGRESE RUC (13 DIGITOS)'.
+           ACCEPT WS-RUC.
+           PERFORM 20350-VALIDAR-PROVINCIA-TIPO
+           IF SW-PROVINCIA-MALA
+              DISPLAY 'PROVINCIA INVALIDA EN EL RUC'
+           ELSE
+              IF SW-TIPO-MALO
+                 DISPLAY 'DIGITO DE TIPO DE CONTRIBUYENTE INVALIDO'
+              ELSE
+                 EVALUATE WS-TIPO-DIGITO
+                    WHEN 6 PERFORM 20600-VALIDAR-RUC-PUBLICO
+                    WHEN 9 PERFORM 20700-VALIDAR-RUC-JURIDICO
+                    WHEN OTHER PERFORM 20800-VALIDAR-RUC-NATURAL
+                 END-EVALUATE
+              END-IF
+           END-IF
+           .
+
+      *RUC DE PERSONA NATURAL: LOS PRIMEROS 10 DIGITOS SON UNA
+      *CEDULA VALIDA Y LOS 3 RESTANTES SON EL ESTABLECIMIENTO
+       20800-VALIDAR-RUC-NATURAL.
+           MOVE WS-RUC(1:10) TO WS-CEDULA
+           INITIALIZE WS-SUMA-TOTAL
+           PERFORM 20100-SUMA VARYING CT-CONTADOR FROM 1 BY 1
+                                     UNTIL CT-CONTADOR > 9
+           PERFORM 20200-DECENA-MAYOR
+           IF WS-RUC(11:3) = '000'
+              DISPLAY 'ESTABLECIMIENTO INVALIDO EN EL RUC'
+           ELSE
+              IF (WS-RESULTADO-FINAL = WK-DIG-CEDULA(10))
+                 DISPLAY 'VERIFICADO. RUC NATURAL EXISTENTE'
+              ELSE
+                 DISPLAY 'RUC NO EXISTENTE.'
+              END-IF
+           END-IF
+           .
+
+      *RUC DE ENTIDAD PUBLICA: MODULO 11 SOBRE LOS PRIMEROS 8
+      *DIGITOS, VERIFICADOR EN EL NOVENO, ESTABLECIMIENTO EN 10-13
+       20600-VALIDAR-RUC-PUBLICO.
+           MOVE 0 TO WS-SUMA-MOD11
+           PERFORM VARYING CT-CONTADOR FROM 1 BY 1 UNTIL
+                                                  CT-CONTADOR > 8
+              COMPUTE WS-SUMA-MOD11 = WS-SUMA-MOD11 +
+                 (WK-DIG-RUC(CT-CONTADOR) * WK-PESO-PUB(CT-CONTADOR))
+           END-PERFORM
+           DIVIDE WS-SUMA-MOD11 BY 11 GIVING WS-RESIDUO-MOD11
+              REMAINDER WS-RESIDUO-MOD11
+           IF WS-RESIDUO-MOD11 = 1
+              DISPLAY 'RUC NO EXISTENTE (DIGITO VERIFICADOR NO '
+                      'DEFINIDO PARA ESTE MODULO 11)'
+           ELSE
+              IF WS-RESIDUO-MOD11 = 0
+                 MOVE 0 TO WS-VERIF-MOD11
+              ELSE
+                 COMPUTE WS-VERIF-MOD11 = 11 - WS-RESIDUO-MOD11
+              END-IF
+              IF WS-VERIF-MOD11 = WK-DIG-RUC(9)
+                 DISPLAY 'VERIFICADO. RUC PUBLICO EXISTENTE'
+              ELSE
+                 DISPLAY 'RUC NO EXISTENTE.'
+              END-IF
+           END-IF
+           .
+
+      *RUC DE PERSONA JURIDICA: MODULO 11 SOBRE LOS PRIMEROS 9
+      *DIGITOS, VERIFICADOR EN EL DECIMO, ESTABLECIMIENTO EN 11-13
+       20700-VALIDAR-RUC-JURIDICO.
+           MOVE 0 TO WS-SUMA-MOD11
+           PERFORM VARYING CT-CONTADOR FROM 1 BY 1 UNTIL
+                                                  CT-CONTADOR > 9
+              COMPUTE WS-SUMA-MOD11 = WS-SUMA-MOD11 +
+                 (WK-DIG-RUC(CT-CONTADOR) * WK-PESO-JUR(CT-CONTADOR))
+           END-PERFORM
+           DIVIDE WS-SUMA-MOD11 BY 11 GIVING WS-RESIDUO-MOD11
+              REMAINDER WS-RESIDUO-MOD11
+           IF WS-RESIDUO-MOD11 = 1
+              DISPLAY 'RUC NO EXISTENTE (DIGITO VERIFICADOR NO '
+                      'DEFINIDO PARA ESTE MODULO 11)'
+           ELSE
+              IF WS-RESIDUO-MOD11 = 0
+                 MOVE 0 TO WS-VERIF-MOD11
+              ELSE
+                 COMPUTE WS-VERIF-MOD11 = 11 - WS-RESIDUO-MOD11
+              END-IF
+              IF WS-VERIF-MOD11 = WK-DIG-RUC(10)
+                 DISPLAY 'VERIFICADO. RUC JURIDICO EXISTENTE'
+              ELSE
+                 DISPLAY 'RUC NO EXISTENTE.'
+              END-IF
+           END-IF
+           .
+
 
        30000-FINAL.
 
