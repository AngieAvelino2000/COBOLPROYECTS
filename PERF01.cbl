@@ -29,6 +29,16 @@
 
        01   WS-OPCION-FIN    PIC X(1).
 
+      * Limites del contador, ingresados por el operador en vez de
+      * quedar fijos en el PERFORM VARYING
+       01  WS-VALOR-INICIAL  PIC 9(3).
+       01  WS-VALOR-PASO     PIC 9(3).
+       01  WS-VALOR-LIMITE   PIC 9(3).
+
+       01  SW-PASO           PIC X VALUE 'N'.
+           88 SW-PASO-OK            VALUE 'S'.
+           88 SW-PASO-MALO          VALUE 'N'.
+
 
       *-----------------------
        PROCEDURE DIVISION.
@@ -44,8 +54,24 @@
                  STOP RUN
              ELSE
              IF  NO-FINAL-CT
+               DISPLAY 'VALOR INICIAL DEL CONTADOR:'
+               ACCEPT WS-VALOR-INICIAL
+               SET SW-PASO-MALO TO TRUE
+               PERFORM UNTIL SW-PASO-OK
+                   DISPLAY 'PASO (INCREMENTO) DEL CONTADOR:'
+                   ACCEPT WS-VALOR-PASO
+                   IF WS-VALOR-PASO = 0
+                       DISPLAY 'EL PASO NO PUEDE SER CERO, REINGRESE'
+                   ELSE
+                       SET SW-PASO-OK TO TRUE
+                   END-IF
+               END-PERFORM
+               DISPLAY 'VALOR LIMITE DEL CONTADOR:'
+               ACCEPT WS-VALOR-LIMITE
+
                PERFORM 10000-PARRA1
-                   VARYING CT-CONTADOR FROM 5 BY 5 UNTIL CT-CONTADOR>15
+                   VARYING CT-CONTADOR FROM WS-VALOR-INICIAL
+                   BY WS-VALOR-PASO UNTIL CT-CONTADOR > WS-VALOR-LIMITE
 
                PERFORM 30000-FINAL
 
