@@ -15,10 +15,19 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT LOG-OPERACIONES
+           ASSIGN TO WS-RUTA-LOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LOG.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  LOG-OPERACIONES.
+       01  REG-LOG                    PIC X(60).
+
        WORKING-STORAGE SECTION.
       *-----------------------
       *DECLARACION DE VARIABLES PARA MENU DE OPERACIONES.
@@ -29,6 +38,21 @@
        01  RESIDUO                    PIC 9(2) VALUE ZEROES.
        01  WS-OPCION                  PIC 9(1).
 
+      *CAMPOS DE ENTRADA ALFANUMERICOS PARA VALIDAR NUMEROS DIGITADOS
+       01  WS-NUM1-ALPHA              PIC X(7).
+       01  WS-NUM2-ALPHA              PIC X(7).
+
+      *RUTA Y AREAS DEL ARCHIVO DE BITACORA DE OPERACIONES
+       01  WS-RUTA-DIR-LOG            PIC X(80).
+       01  WS-RUTA-LOG                PIC X(100).
+       01  FS-LOG                     PIC XX.
+       01  WS-FECHA-LOG               PIC 9(8).
+       01  WS-HORA-LOG                PIC 9(8).
+       01  WS-OPERANDO1-LOG           PIC Z(4)9,99.
+       01  WS-OPERANDO2-LOG           PIC Z(4)9,99.
+       01  WS-RESULTADO-LOG           PIC Z(5)9,99.
+       01  WS-NOMBRE-OPERACION        PIC X(14).
+
       *ARREGLO DE DIAS DE LA SEMANA DEL 1 AL 7
        01  TABLA-SEMANA.
            05 FILLER                  PIC X(11) VALUE '1 LUNES    '.
@@ -50,100 +74,245 @@
        01  WS-DIA       PIC 9.
       *VARIABLE QUE MUESTRE MENSAJE "EL DIA DIGITADO ES: "
        01  WS-MSJ-DIA   PIC X(22) VALUE 'EL DIA DIGITADO ES:'.
+      *FECHA DEL SISTEMA Y DIA DE LA SEMANA ACTUAL (UTILIDAD DE FECHA)
+       01  WS-FECHA-HOY PIC 9(8).
+       01  WS-HOY-SEMANA PIC 9.
+
+      *CALCULO DEL DIA DE LA SEMANA DE UNA FECHA DIGITADA POR EL
+      *OPERADOR (NO SOLO LA FECHA DEL SISTEMA)
+       01  WS-FC-DIA           PIC 9(2).
+       01  WS-FC-MES           PIC 9(2).
+       01  WS-FC-ANIO          PIC 9(4).
+       01  WS-FC-FECHA         PIC 9(8).
+       01  WS-FC-ENTERO        PIC S9(9).
+       01  WS-FC-RESIDUO       PIC S9(9).
+       01  WS-FC-DIA-SEMANA    PIC 9.
+
+      *SWITCHES PARA VALIDACION DE ENTRADAS SIN RECURSION
+       01  SWITCHES.
+           05 SW-OPCION-VALIDA        PIC X VALUE 'N'.
+              88 SW-OPCION-OK               VALUE 'S'.
+              88 SW-OPCION-MALA             VALUE 'N'.
+           05 SW-NUMEROS-VALIDOS      PIC X VALUE 'N'.
+              88 SW-NUMEROS-OK              VALUE 'S'.
+              88 SW-NUMEROS-MALOS           VALUE 'N'.
+           05 SW-DIA-VALIDO           PIC X VALUE 'N'.
+              88 SW-DIA-OK                  VALUE 'S'.
+              88 SW-DIA-MALO                VALUE 'N'.
 
        PROCEDURE DIVISION.
 
-       20000-PROCESO.
-      *ESTE PARRAFO INICIA DE NUEVO EL MENU PARA DIGITAR UNA OPCION
-           DISPLAY '***************** MENU **************************'
-           DISPLAY '* OPCION 1: SUMA                                *'
-           DISPLAY '* OPCION 2: RESTA                               *'
-           DISPLAY '* OPCION 3: MULTIPLICACION                      *'
-           DISPLAY '* OPCION 4: DIVISION                            *'
-           DISPLAY '* OPCION 5: DIA                                 *'
-           DISPLAY '* OPCION 6: SALIR                               *'
-           DISPLAY '*************************************************'
+       0000-COMIENZO.
+           PERFORM 10000-INICIO
+           PERFORM 20000-PROCESO UNTIL WS-OPCION = 6
+           PERFORM 30000-FIN
+           .
 
-           DISPLAY'- SI ELIGE LA OPCION DEL 1 AL 4 TENDRA LA POSIBILIDAD
-      -' DE INGRESAR DOS NUMEROS Y REALIZAR UNA OPERACION ARITMETICA.'
-           DISPLAY '- LA OPCION 5 LE MOSTRARA UN DIA DE LA SEMANA Y SI
-      -'DESEA SALIR DIGITE LA OPCION 6, MUCHAS GRACIAS. '
+       10000-INICIO.
+           ACCEPT WS-RUTA-DIR-LOG FROM ENVIRONMENT 'MENUACT_LOG_DIR'
+           IF WS-RUTA-DIR-LOG = SPACES
+               MOVE '.' TO WS-RUTA-DIR-LOG
+           END-IF
+           STRING FUNCTION TRIM(WS-RUTA-DIR-LOG) '/OPERACIONES.log'
+               DELIMITED BY SIZE INTO WS-RUTA-LOG.
 
-           DISPLAY 'INGRESE UN NUMERO DE OPCION : '.
-           ACCEPT WS-OPCION.
+       20000-PROCESO.
+      *ESTE PARRAFO MUESTRA EL MENU Y PIDE UNA OPCION VALIDA
+           SET SW-OPCION-MALA TO TRUE
+           PERFORM UNTIL SW-OPCION-OK
+             DISPLAY '***************** MENU **************************'
+             DISPLAY '* OPCION 1: SUMA                                *'
+             DISPLAY '* OPCION 2: RESTA                               *'
+             DISPLAY '* OPCION 3: MULTIPLICACION                      *'
+             DISPLAY '* OPCION 4: DIVISION                            *'
+             DISPLAY '* OPCION 5: DIA                                 *'
+             DISPLAY '* OPCION 6: SALIR                               *'
+             DISPLAY '*************************************************'
+
+               DISPLAY'- SI ELIGE LA OPCION DEL 1 AL 4 TENDRA LA POSIBI
+      -'LIDAD DE INGRESAR DOS NUMEROS Y REALIZAR UNA OPERACION ARITMETI
+      -'CA.'
+               DISPLAY '- LA OPCION 5 LE MOSTRARA UN DIA DE LA SEMANA Y
+      -' SI DESEA SALIR DIGITE LA OPCION 6, MUCHAS GRACIAS. '
 
+               DISPLAY 'INGRESE UN NUMERO DE OPCION : '
+               ACCEPT WS-OPCION
 
       *VALIDA QUE LA OPCION INGRESADA ESTE DENTRO DEL RANGO 1-6
-           IF WS-OPCION >6 OR WS-OPCION=0
-               DISPLAY SPACES
-               DISPLAY 'DISCULPE, SOLO PUEDE ESCOGER OPCION DEL 1 AL 6.
-      -'A CONTINUACION LE MUESTRO EL MENU NUEVAMENTE. '
-               DISPLAY SPACES
-               PERFORM 20000-PROCESO
-           ELSE
+               IF WS-OPCION > 6 OR WS-OPCION = 0
+                   DISPLAY SPACES
+                   DISPLAY 'DISCULPE, SOLO PUEDE ESCOGER OPCION DEL 1 A
+      -'L 6. A CONTINUACION LE MUESTRO EL MENU NUEVAMENTE. '
+                   DISPLAY SPACES
+               ELSE
+                   SET SW-OPCION-OK TO TRUE
+               END-IF
+           END-PERFORM.
+
       *SI LA OPCION ES DEL 1 AL 4 SE REALIZARA OPERACIONES ARITMETICAS
-      *PIDIENDO DOS NUMEROS
-             IF  WS-OPCION<5
-
-             DISPLAY 'INGRESA NUMERO 1'
-              ACCEPT NUMERO-1
-             DISPLAY 'INGRESA NUMERO 2'
-              ACCEPT NUMERO-2
-
-            EVALUATE WS-OPCION
-             WHEN 1
-               ADD NUMERO-1 NUMERO-2 TO RESULTADO
-               DISPLAY 'EL RESULTADO DE LA SUMA ES: ' RESULTADO
-
-             WHEN 2
-               SUBTRACT NUMERO-1 FROM NUMERO-2 GIVING RESULTADO
-               DISPLAY 'EL RESULTADO DE LA RESTA ES: ' RESULTADO
-
-             WHEN 3
-               MULTIPLY NUMERO-1 BY NUMERO-2 GIVING RESULTADO
-               DISPLAY 'EL RESULTADO DE LA MULTIPLICACION ES: 'RESULTADO
-
-             WHEN 4
-                 IF NUMERO-2= 0
-                  DISPLAY 'LO SIENTO, NO SE PUEDE DIVIDIR PARA CERO'
-                  PERFORM 20000-PROCESO
-                 ELSE
-                  DIVIDE NUMERO-1 BY NUMERO-2 GIVING RESULTADO
-                                          REMAINDER RESIDUO
-                 DISPLAY 'EL RESULTADO DE LA DIVISION ES : 'RESULTADO
-                 DISPLAY 'RESIDUO: ' RESIDUO
-              END-EVALUATE
-            END-IF.
-
-      *ESTE PARRAFO REINICIA LA OPCION DIA PARA DIGITAR NUEVO NUMERO.
-       20000-DIA.
-      *SI LA OPCION INGRESADA ES MAYOR A 4 NO PEDIRA DOS NUMEROS.
-              IF WS-OPCION >4
-            EVALUATE WS-OPCION
-              WHEN 5
-              DISPLAY 'INGRESE EL NUMERO DE DIA QUE DESEA VISUALIZAR '
-              ACCEPT WS-DIA
-              IF WS-DIA<1  OR WS-DIA>7
-              DISPLAY SPACES
-              DISPLAY 'LO SIENTO, DEBE SER UN NUMERO DEL 1 AL 7'
-                   PERFORM 20000-DIA
+      *PIDIENDO DOS NUMEROS VALIDADOS NUMERICAMENTE
+           IF WS-OPCION < 5
+               PERFORM 20010-PEDIR-NUMEROS
+               EVALUATE WS-OPCION
+               WHEN 1
+                   MOVE 'SUMA' TO WS-NOMBRE-OPERACION
+                   ADD NUMERO-1 NUMERO-2 TO RESULTADO
+                   DISPLAY 'EL RESULTADO DE LA SUMA ES: ' RESULTADO
+                   PERFORM 25000-REGISTRAR-LOG
 
-              ELSE
-                 SET TB-INDICE TO 1
-                 SEARCH TB-DIAS-SEMANA
-                   AT END
-                     STOP RUN
-                   WHEN WS-DIA = TB-DIA(TB-INDICE)
-                    DISPLAY WS-MSJ-DIA NOM-DIA(TB-INDICE)
-                  END-SEARCH
-                END-IF
-               PERFORM 30000-FIN
-             WHEN 6
-                DISPLAY 'SALISTE DEL PROGRAMA'
-             END-EVALUATE
+               WHEN 2
+                   MOVE 'RESTA' TO WS-NOMBRE-OPERACION
+                   SUBTRACT NUMERO-1 FROM NUMERO-2 GIVING RESULTADO
+                   DISPLAY 'EL RESULTADO DE LA RESTA ES: ' RESULTADO
+                   PERFORM 25000-REGISTRAR-LOG
+
+               WHEN 3
+                   MOVE 'MULTIPLICACION' TO WS-NOMBRE-OPERACION
+                   MULTIPLY NUMERO-1 BY NUMERO-2 GIVING RESULTADO
+                   DISPLAY 'EL RESULTADO DE LA MULTIPLICACION ES: '
+                           RESULTADO
+                   PERFORM 25000-REGISTRAR-LOG
+
+               WHEN 4
+                   MOVE 'DIVISION' TO WS-NOMBRE-OPERACION
+                   IF NUMERO-2 = 0
+                       DISPLAY 'LO SIENTO, NO SE PUEDE DIVIDIR PARA CE
+      -'RO'
+                   ELSE
+                       DIVIDE NUMERO-1 BY NUMERO-2 GIVING RESULTADO
+                                               REMAINDER RESIDUO
+                       DISPLAY 'EL RESULTADO DE LA DIVISION ES : '
+                               RESULTADO
+                       DISPLAY 'RESIDUO: ' RESIDUO
+                       PERFORM 25000-REGISTRAR-LOG
+                   END-IF
+               END-EVALUATE
+           END-IF.
+
+      *SI LA OPCION INGRESADA ES LA 5 SE MUESTRA LA UTILIDAD DE FECHA
+           IF WS-OPCION = 5
+               PERFORM 20040-DIA
            END-IF.
 
+       20010-PEDIR-NUMEROS.
+      *PIDE LOS DOS NUMEROS Y VALIDA QUE SEAN NUMERICOS ANTES DE USAR-
+      *LOS EN EL CALCULO, SIN TRUNCAR NI ABORTAR EL PROGRAMA
+           SET SW-NUMEROS-MALOS TO TRUE
+           PERFORM UNTIL SW-NUMEROS-OK
+               DISPLAY 'INGRESA NUMERO 1'
+               ACCEPT WS-NUM1-ALPHA
+               DISPLAY 'INGRESA NUMERO 2'
+               ACCEPT WS-NUM2-ALPHA
+      *WS-NUM1-ALPHA/WS-NUM2-ALPHA QUEDAN RELLENOS DE ESPACIOS A LA
+      *DERECHA DESPUES DEL ACCEPT, ASI QUE SE VALIDA Y SE MUEVE SOLO
+      *LA PARTE SIGNIFICATIVA (FUNCTION TRIM) EN VEZ DE PROBAR IS
+      *NUMERIC SOBRE EL CAMPO COMPLETO RELLENO DE ESPACIOS
+               IF WS-NUM1-ALPHA NOT = SPACES
+                  AND WS-NUM2-ALPHA NOT = SPACES
+                  AND FUNCTION TRIM(WS-NUM1-ALPHA) IS NUMERIC
+                  AND FUNCTION TRIM(WS-NUM2-ALPHA) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-NUM1-ALPHA) TO NUMERO-1
+                   MOVE FUNCTION TRIM(WS-NUM2-ALPHA) TO NUMERO-2
+                   SET SW-NUMEROS-OK TO TRUE
+               ELSE
+                   DISPLAY 'DISCULPE, LOS DOS VALORES DEBEN SER NUMERI
+      -'COS. INTENTE NUEVAMENTE.'
+               END-IF
+           END-PERFORM.
 
-       30000-FIN.
+      *ESTE PARRAFO ESCRIBE UNA LINEA EN LA BITACORA POR CADA OPERACION
+       25000-REGISTRAR-LOG.
+           ACCEPT WS-FECHA-LOG FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-LOG FROM TIME
+           MOVE NUMERO-1 TO WS-OPERANDO1-LOG
+           MOVE NUMERO-2 TO WS-OPERANDO2-LOG
+           MOVE RESULTADO TO WS-RESULTADO-LOG
+           OPEN EXTEND LOG-OPERACIONES
+           IF FS-LOG = '35'
+               OPEN OUTPUT LOG-OPERACIONES
+           END-IF
+           IF FS-LOG NOT = '00'
+               DISPLAY 'ERROR AL ABRIR BITACORA FS = ' FS-LOG
+           ELSE
+               STRING WS-FECHA-LOG ' ' WS-HORA-LOG ' '
+                      WS-NOMBRE-OPERACION ' '
+                      WS-OPERANDO1-LOG ' ' WS-OPERANDO2-LOG ' = '
+                      WS-RESULTADO-LOG
+                      DELIMITED BY SIZE INTO REG-LOG
+               WRITE REG-LOG
+               CLOSE LOG-OPERACIONES
+           END-IF.
+
+      *ESTE PARRAFO MUESTRA HOY, Y LUEGO PERMITE CONSULTAR CUALQUIER
+      *DIA DE LA SEMANA, VALIDANDO EL NUMERO DIGITADO SIN RECURSION.
+       20040-DIA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HOY-SEMANA FROM DAY-OF-WEEK
+           SET TB-INDICE TO 1
+           SEARCH TB-DIAS-SEMANA
+               AT END
+                   DISPLAY 'NO SE PUDO DETERMINAR EL DIA ACTUAL'
+               WHEN WS-HOY-SEMANA = TB-DIA(TB-INDICE)
+                   DISPLAY 'HOY (' WS-FECHA-HOY ') ES: '
+                           NOM-DIA(TB-INDICE)
+           END-SEARCH
 
-            STOP RUN.
+           SET SW-DIA-MALO TO TRUE
+           PERFORM UNTIL SW-DIA-OK
+               DISPLAY 'INGRESE EL NUMERO DE DIA QUE DESEA VISUALIZAR '
+               ACCEPT WS-DIA
+               IF WS-DIA < 1 OR WS-DIA > 7
+                   DISPLAY SPACES
+                   DISPLAY 'LO SIENTO, DEBE SER UN NUMERO DEL 1 AL 7'
+               ELSE
+                   SET TB-INDICE TO 1
+                   SEARCH TB-DIAS-SEMANA
+                       AT END
+                           DISPLAY 'DIA NO ENCONTRADO'
+                       WHEN WS-DIA = TB-DIA(TB-INDICE)
+                           DISPLAY WS-MSJ-DIA NOM-DIA(TB-INDICE)
+                   END-SEARCH
+                   SET SW-DIA-OK TO TRUE
+               END-IF
+           END-PERFORM.
+
+           PERFORM 20045-CALCULAR-DIA-FECHA.
+
+      *CALCULA EL DIA DE LA SEMANA DE CUALQUIER FECHA DIGITADA POR EL
+      *OPERADOR (NO SOLO LA FECHA DEL SISTEMA), CON
+      *FUNCTION INTEGER-OF-DATE Y FUNCTION MOD EN VEZ DE DEPENDER DE
+      *UNA TABLA FIJA DE NUMERO DE DIA A NOMBRE
+       20045-CALCULAR-DIA-FECHA.
+           DISPLAY 'CALCULAR EL DIA DE LA SEMANA DE UNA FECHA'
+           DISPLAY 'DIGITE EL DIA (DD): '
+           ACCEPT WS-FC-DIA
+           DISPLAY 'DIGITE EL MES (MM): '
+           ACCEPT WS-FC-MES
+           DISPLAY 'DIGITE EL ANIO (AAAA): '
+           ACCEPT WS-FC-ANIO
+           COMPUTE WS-FC-FECHA =
+              WS-FC-ANIO * 10000 + WS-FC-MES * 100 + WS-FC-DIA
+           COMPUTE WS-FC-ENTERO = FUNCTION INTEGER-OF-DATE(WS-FC-FECHA)
+           IF WS-FC-ENTERO = 0
+              DISPLAY 'FECHA INVALIDA'
+           ELSE
+              COMPUTE WS-FC-RESIDUO = FUNCTION MOD(WS-FC-ENTERO, 7)
+              IF WS-FC-RESIDUO = 0
+                 MOVE 7 TO WS-FC-DIA-SEMANA
+              ELSE
+                 MOVE WS-FC-RESIDUO TO WS-FC-DIA-SEMANA
+              END-IF
+              SET TB-INDICE TO 1
+              SEARCH TB-DIAS-SEMANA
+                 AT END
+                    DISPLAY 'NO SE PUDO DETERMINAR EL DIA DE LA FECHA'
+                 WHEN WS-FC-DIA-SEMANA = TB-DIA(TB-INDICE)
+                    DISPLAY 'LA FECHA ' WS-FC-FECHA ' CAE EN: '
+                            NOM-DIA(TB-INDICE)
+              END-SEARCH
+           END-IF
+           .
+
+       30000-FIN.
+           DISPLAY 'SALISTE DEL PROGRAMA'.
+           STOP RUN.
